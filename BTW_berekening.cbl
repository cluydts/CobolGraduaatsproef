@@ -3,23 +3,30 @@
            environment division.
               input-output section.
                 file-control.
-                     select input-file assign to "BTW-Input.csv"
-                         organization is line sequential.
-                     select output-file assign to "BTW-Output.csv"
-                         organization is line sequential.
+                     select input-file assign dynamic DYNAMIC-INFILE
+                         organization is line sequential
+                         file status is WS-INPUT-STATUS.
+                     select output-file assign dynamic DYNAMIC-OUTFILE
+                         organization is line sequential
+                         file status is WS-OUTPUT-STATUS.
            data division.
 
               file section.
            fd input-file.
            01 LEESREGEL pic x(80).
 
-        
+
 
            fd output-file.
            01 OUTPUT-REGEL pic x(80).
-           01  EOF-Flag PIC X(1) VALUE "0".
 
            working-storage section.
+           01 DYNAMIC-INFILE pic x(30) value "BTW-Input.csv".
+           01 DYNAMIC-OUTFILE pic x(30) value "BTW-Output.csv".
+           01 WS-INPUT-STATUS pic xx.
+           01 WS-OUTPUT-STATUS pic xx.
+           01 WS-CMDLINE pic x(60).
+
            01 ORIGINELE-PRIJS pic 9(6)V99.
            01 BTW-TARIEF pic 9(2).
            01 BTW-BEDRAG pic 9(5)V99.
@@ -27,39 +34,71 @@
 
            01 ORIGINELE-PRIJS-S pic X(8).
            01 BTW-TARIEF-S pic x(2).
-           
+
            01 DISPLAY-ORIGINELE-PRIJS pic Z(6).ZZ.
            01 DISPLAY-BTW-TARIEF pic Z(2).
            01 DISPLAY-BTW-BEDRAG pic Z(5).ZZ.
            01 DISPLAY-TOTAAL-BEDRAG pic Z(7).ZZ.
 
+           01  EOF-Flag PIC X(1) VALUE "0".
+
            procedure division.
 
+      *>    the file names default to the original BTW-Input.csv/
+      *>    BTW-Output.csv above so an operator who doesn't pass
+      *>    anything still gets the old behavior; a file name and
+      *>    (optionally) an output file name on the command line
+      *>    override them, e.g. "btw-program Factuur-Input.csv" or
+      *>    "btw-program Factuur-Input.csv Factuur-Output.csv".
+               accept WS-CMDLINE from command-line
+               if WS-CMDLINE not = spaces
+                   unstring function trim(WS-CMDLINE) delimited by space
+                       into DYNAMIC-INFILE DYNAMIC-OUTFILE
+                   end-unstring
+                   if DYNAMIC-OUTFILE = spaces
+                       move "BTW-Output.csv" to DYNAMIC-OUTFILE
+                   end-if
+               end-if
+
                open input input-file
+               DISPLAY "Status after OPEN input-file: " WS-INPUT-STATUS
+               IF WS-INPUT-STATUS NOT = "00"
+                   DISPLAY "Error opening input file: " WS-INPUT-STATUS
+                   MOVE 1 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+
                open output output-file
-               read input-file into LEESREGEL
-               
-               display "LEESREGEL: " LEESREGEL
+               DISPLAY "Status after OPEN output-file: "
+                   WS-OUTPUT-STATUS
+               IF WS-OUTPUT-STATUS NOT = "00"
+                   DISPLAY "Error opening output file: "
+                       WS-OUTPUT-STATUS
+                   MOVE 1 TO RETURN-CODE
+                   STOP RUN
+               END-IF
 
                perform until EOF-Flag = "1"
                   read input-file into LEESREGEL
-                  at end 
+                  at end
                   move "1" to EOF-Flag
-                  not at end 
+                  not at end
                      display "LEESREGEL: " LEESREGEL
                         UNSTRING function trim(LEESREGEL)
                            DELIMITED BY ","
                                        or " "
                                        or ", "
-                           INTO ORIGINELE-PRIJS-S 
+                           INTO ORIGINELE-PRIJS-S
                                 BTW-TARIEF-S
                         end-unstring
-          
+
            display "ORIGINELE-PRIJS-S: " ORIGINELE-PRIJS-S
             display "BTW-TARIEF-S: " BTW-TARIEF-S
 
-           MOVE function numval-c(function trim(ORIGINELE-PRIJS-S)) TO ORIGINELE-PRIJS
-           MOVE function numval(function trim(BTW-TARIEF-S)) TO BTW-TARIEF
+           MOVE function numval-c(function trim(ORIGINELE-PRIJS-S))
+               TO ORIGINELE-PRIJS
+           MOVE function numval(function trim(BTW-TARIEF-S))
+               TO BTW-TARIEF
 
            display "ORIGINELE-PRIJS: " ORIGINELE-PRIJS
            display "BTW-TARIEF: " BTW-TARIEF
@@ -83,6 +122,7 @@
            move BTW-BEDRAG to DISPLAY-BTW-BEDRAG
            move TOTAAL-BEDRAG to DISPLAY-TOTAAL-BEDRAG
 
+              move spaces to OUTPUT-REGEL
               string
                   DISPLAY-ORIGINELE-PRIJS delimited by size
                   "," delimited by size
@@ -102,4 +142,3 @@
            close output-file.
 
            stop run.
-           
\ No newline at end of file
