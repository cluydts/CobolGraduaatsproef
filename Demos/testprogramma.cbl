@@ -3,43 +3,187 @@
            environment division.
            input-output section.
            file-control.
-               select Invoerbestand assign to "Testbestand.txt"
-                   organization is line sequential.
-               select Uitvoerbestand assign to "UitvoerTestBestand.txt"
-                   organization is line sequential.
+               select Invoerbestand assign dynamic DYNAMIC-INFILE
+                   organization is line sequential
+                   file status is WS-INPUT-STATUS.
+               select Uitvoerbestand assign dynamic DYNAMIC-OUTFILE
+                   organization is line sequential
+                   file status is WS-OUTPUT-STATUS.
 
            data division.
            file section.
            fd Invoerbestand.
-           01 Leesregel pic x(5).
-           01 EOF-Flag PIC 9 VALUE 0.
+           01 Leesregel pic x(200).
 
            FD Uitvoerbestand.
-           01 UitvoerRegel PIC X(36).
-  
+           01 UitvoerRegel PIC X(150).
+
            working-storage section.
-           01 Geconverteerd-Getal pic 9(5).
-           01 Resultaat pic Z(5).
+           01 DYNAMIC-INFILE pic x(30) value "Testbestand.txt".
+           01 DYNAMIC-OUTFILE pic x(30) value "UitvoerTestBestand.txt".
+           01 WS-INPUT-STATUS pic xx.
+           01 WS-OUTPUT-STATUS pic xx.
+           01 WS-CMDLINE pic x(60).
+
+           01 EOF-Flag PIC 9 VALUE 0.
+           01 WS-REGELNUMMER pic 9(6) value 0.
+           01 WS-FOUT-COUNT pic 9(6) value 0.
+
+      *>    een regel wordt hier opgesplitst in een onbekend aantal
+      *>    kommagescheiden velden, omdat deze controle zowel tegen
+      *>    een BTW-, hypotheek- als looninvoerbestand gebruikt moet
+      *>    kunnen worden zonder de kolomindeling vooraf te kennen.
+           01 WS-VELD-PTR pic 9(3).
+           01 WS-VELD-COUNT pic 99 value 0.
+           01 WS-VELD-TABEL.
+               05 WS-VELD occurs 20 times pic x(40).
+           01 WS-VELD-IDX pic 99.
+           01 WS-CIJFER-COUNT pic 9(3).
+           01 WS-NUMVAL-POS pic 9(3).
+
+           01 DISPLAY-REGELNUMMER pic Z(5)9.
+           01 DISPLAY-VELD-IDX pic Z9.
+           01 DISPLAY-FOUT-COUNT pic Z(5)9.
 
            procedure division.
-           open input Invoerbestand.
-           open output Uitvoerbestand.
+
+      *>    zonder parameters blijft dit programma de oorspronkelijke
+      *>    Testbestand.txt/UitvoerTestBestand.txt gebruiken; wie een
+      *>    echt BTW/hypotheek/loon-bestand wil controleren geeft de
+      *>    naam mee, bv. "testprogramma BTW-Input.csv".
+           accept WS-CMDLINE from command-line
+           if WS-CMDLINE not = spaces
+               unstring function trim(WS-CMDLINE) delimited by space
+                   into DYNAMIC-INFILE DYNAMIC-OUTFILE
+               end-unstring
+               if DYNAMIC-OUTFILE = spaces
+                   move "UitvoerTestBestand.txt" to DYNAMIC-OUTFILE
+               end-if
+           end-if
+
+           open input Invoerbestand
+           DISPLAY "Status after OPEN invoerbestand: " WS-INPUT-STATUS
+           IF WS-INPUT-STATUS NOT = "00"
+               DISPLAY "Error opening input file: " WS-INPUT-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           open output Uitvoerbestand
+           DISPLAY "Status after OPEN uitvoerbestand: "
+               WS-OUTPUT-STATUS
+           IF WS-OUTPUT-STATUS NOT = "00"
+               DISPLAY "Error opening output file: " WS-OUTPUT-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           move "Regel,Veld,Inhoud,Reden" to UitvoerRegel
+           write UitvoerRegel
+
            perform until EOF-Flag = 1
                read Invoerbestand into Leesregel
-               at end  
+               at end
                    move 1 to EOF-Flag
                not at end
-                   move function numval(Leesregel) to Geconverteerd-Getal
-                   compute Resultaat = Geconverteerd-Getal * 2
-                   display "Origineel: " Leesregel " | verdubbeld: " Resultaat
-
-                   string "Origineel: " Leesregel " | verdubbeld: " Resultaat
-                       Resultaat delimited by size into UitvoerRegel
-                   write UitvoerRegel
-               end-read
-           end-perform.
-           
+                   add 1 to WS-REGELNUMMER
+
+                   move 1 to WS-VELD-PTR
+                   move 0 to WS-VELD-COUNT
+      *>            WS-VELD-TABEL is OCCURS 20 -- stop collecting once
+      *>            it is full rather than indexing past it; a row with
+      *>            more than 20 comma-separated fields is reported and
+      *>            its tail is left unchecked, which is safer than an
+      *>            out-of-bounds subscript.
+                   perform until WS-VELD-PTR >
+                           function length(function trim(Leesregel))
+                           or WS-VELD-COUNT >= 20
+                       add 1 to WS-VELD-COUNT
+                       unstring function trim(Leesregel)
+                           delimited by ","
+                           into WS-VELD(WS-VELD-COUNT)
+                           with pointer WS-VELD-PTR
+                   end-perform
+                   if WS-VELD-COUNT >= 20
+                           and WS-VELD-PTR <=
+                               function length(function trim(Leesregel))
+                       display "Regel " WS-REGELNUMMER
+                           " heeft meer dan 20 velden -- rest van de"
+                           " regel wordt niet gecontroleerd."
+                   end-if
+
+                   perform varying WS-VELD-IDX from 1 by 1
+                           until WS-VELD-IDX > WS-VELD-COUNT
+                       if function trim(WS-VELD(WS-VELD-IDX))
+                               not = spaces
+
+      *>                    alleen een veld met minstens één cijfer
+      *>                    is bedoeld als getal -- een naam- of
+      *>                    type-werknemer-kolom heeft dat nooit, en
+      *>                    die overslaan voorkomt dat goede
+      *>                    tekstkolommen als fout getal gemeld
+      *>                    worden.
+                           move 0 to WS-CIJFER-COUNT
+                           inspect WS-VELD(WS-VELD-IDX) tallying
+                               WS-CIJFER-COUNT for all "0", all "1",
+                               all "2", all "3", all "4", all "5",
+                               all "6", all "7", all "8", all "9"
+
+                           if WS-CIJFER-COUNT > 0
+                               move function test-numval-c(
+                                   function trim(WS-VELD(WS-VELD-IDX)))
+                                   to WS-NUMVAL-POS
+                               if WS-NUMVAL-POS not = 0
+                                   add 1 to WS-FOUT-COUNT
+                                   move WS-REGELNUMMER
+                                       to DISPLAY-REGELNUMMER
+                                   move WS-VELD-IDX to DISPLAY-VELD-IDX
+                                   display "Regel "
+                                       DISPLAY-REGELNUMMER
+                                       ", veld " DISPLAY-VELD-IDX
+                                       ": '"
+                                       function trim(
+                                           WS-VELD(WS-VELD-IDX))
+                                       "' is geen geldig getal"
+
+                                   move spaces to UitvoerRegel
+                                   string
+                                       DISPLAY-REGELNUMMER
+                                           delimited by size
+                                       "," delimited by size
+                                       DISPLAY-VELD-IDX
+                                           delimited by size
+                                       "," delimited by size
+                                       function trim(
+                                           WS-VELD(WS-VELD-IDX))
+                                           delimited by size
+                                       "," delimited by size
+                                       "Geen geldig getal"
+                                           delimited by size
+                                       into UitvoerRegel
+                                   end-string
+                                   write UitvoerRegel
+                               end-if
+                           end-if
+                       end-if
+                   end-perform
+           end-perform
+
+           move WS-FOUT-COUNT to DISPLAY-FOUT-COUNT
+           move WS-REGELNUMMER to DISPLAY-REGELNUMMER
+           if WS-FOUT-COUNT = 0
+               display " "
+               display DISPLAY-REGELNUMMER
+                   " regel(s) gecontroleerd, geen ongeldige"
+                   " getallen gevonden."
+           else
+               display " "
+               display DISPLAY-FOUT-COUNT
+                   " ongeldig(e) getal-veld(en) gevonden over "
+               display DISPLAY-REGELNUMMER " regel(s) -- zie "
+                   DYNAMIC-OUTFILE " voor details."
+           end-if
+
            close Invoerbestand.
            close Uitvoerbestand.
            stop run.
-                        
\ No newline at end of file
