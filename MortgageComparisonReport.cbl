@@ -0,0 +1,425 @@
+      *>----------------------------------------------------------------
+      *> MortgageComparisonReport rolls up one or more MorgageCalculation
+      *> Output-*.csv files (lump-sum mode) into a single side-by-side
+      *> comparison, so several CAPITAL/RATE/Years offers for the same
+      *> loan can be ranked against each other instead of squinting at
+      *> the raw Output file. The caller passes a file name or a
+      *> wildcard pattern (e.g. "Output-*.csv"); every match is read in
+      *> turn. Offers are grouped by CAPITAL and ranked, within each
+      *> group, both by total interest and by the monthly payment a
+      *> level-payment amortization of the same offer would carry.
+      *>----------------------------------------------------------------
+       identification division.
+       program-id. MortgageComparisonReport.
+       environment division.
+       input-output section.
+       file-control.
+             select FILE-LIST-FILE assign to "MORTCMP-FILELIST.TMP"
+                 organization is line sequential
+                 file status is WS-FILELIST-STATUS.
+             select REPORT-INPUT-FILE
+                 assign dynamic DYNAMIC-REPORT-INFILE
+                 organization is line sequential
+                 file status is WS-INPUT-STATUS.
+             select COMPARISON-FILE assign to "Mortgage-Comparison.csv"
+                 organization is line sequential
+                 file status is WS-COMPARISON-STATUS.
+
+       data division.
+
+       file section.
+           fd FILE-LIST-FILE.
+           01 FILE-LIST-REGEL pic x(80).
+
+           fd REPORT-INPUT-FILE.
+           01 REPORT-LEESREGEL pic x(100).
+
+           fd COMPARISON-FILE.
+           01 COMPARISON-REGEL pic x(100).
+
+       working-storage section.
+
+           01 WS-FILELIST-STATUS pic xx.
+           01 FILELIST-EOF-FLAG pic x(1) value "0".
+           01 WS-LS-COMMAND pic x(100).
+           01 WS-FILES-FOUND pic 9(5) value 0.
+           01 DYNAMIC-REPORT-INFILE pic x(30).
+           01 WS-INPUT-STATUS pic xx.
+           01 EOF-FLAG pic x(1).
+           01 WS-COMPARISON-STATUS pic xx.
+           01 WS-RETURN-CODE pic 9 value 0.
+
+           01 WS-ROWS-READ pic 9(7) value 0.
+
+      *>    one input row: Capital,Rate,Years,Interest -- the layout
+      *>    MorgageCalculation's lump-sum mode writes to its
+      *>    Output-*.csv (note the header only names three columns;
+      *>    Interest is the fourth, unlabeled field already written
+      *>    there today).
+           01 R-CAPITAL-S pic x(10).
+           01 R-RATE-S pic x(6).
+           01 R-YEARS-S pic x(4).
+           01 R-INTEREST-S pic x(10).
+           01 R-CAPITAL pic 9(8)V99.
+           01 R-RATE pic 9(2)V99.
+           01 R-YEARS pic 9(2).
+           01 R-INTEREST pic 9(8)V99.
+           01 WS-ROW-OK pic x(01).
+
+      *>    level-payment amortization formula (same shape as
+      *>    MorgageCalculation's "A" mode) used here only to rank
+      *>    offers by monthly payment, not to print a schedule.
+           01 WS-MONTHLY-RATE PIC 9(1)V9(6).
+           01 WS-NUM-MONTHS PIC 9(4).
+           01 WS-AMORT-FACTOR PIC 9(6)V9(6).
+           01 WS-PAYMENT-NUMERATOR PIC 9(10)V9(6).
+           01 WS-PAYMENT-DENOMINATOR PIC 9(6)V9(6).
+           01 WS-MONTHLY-PAYMENT PIC 9(8)V99.
+
+      *>    every offer read across every input file, kept in input
+      *>    order; sorted copies of this table drive the two ranked
+      *>    report sections below.
+           01 OFFER-TABLE.
+               05 OFFER-ENTRY OCCURS 200 TIMES INDEXED BY OFFER-IDX.
+                   10 OFFER-CAPITAL PIC 9(8)V99.
+                   10 OFFER-RATE PIC 9(2)V99.
+                   10 OFFER-YEARS PIC 9(2).
+                   10 OFFER-INTEREST PIC 9(8)V99.
+                   10 OFFER-PAYMENT PIC 9(8)V99.
+           01 WS-OFFER-COUNT pic 9(3) value 0.
+
+           01 SORT-BY-INTEREST-TABLE.
+               05 SBI-ENTRY OCCURS 200 TIMES INDEXED BY SBI-IDX.
+                   10 SBI-CAPITAL PIC 9(8)V99.
+                   10 SBI-RATE PIC 9(2)V99.
+                   10 SBI-YEARS PIC 9(2).
+                   10 SBI-INTEREST PIC 9(8)V99.
+                   10 SBI-PAYMENT PIC 9(8)V99.
+
+           01 SORT-BY-PAYMENT-TABLE.
+               05 SBP-ENTRY OCCURS 200 TIMES INDEXED BY SBP-IDX.
+                   10 SBP-CAPITAL PIC 9(8)V99.
+                   10 SBP-RATE PIC 9(2)V99.
+                   10 SBP-YEARS PIC 9(2).
+                   10 SBP-INTEREST PIC 9(8)V99.
+                   10 SBP-PAYMENT PIC 9(8)V99.
+
+           01 WS-PREV-CAPITAL PIC 9(8)V99 VALUE 0.
+           01 WS-RANK PIC 9(3).
+           01 WS-FIRST-REAL-IDX PIC 9(3).
+
+           01 DISPLAY-CAPITAL pic Z(6).ZZ.
+           01 DISPLAY-RATE pic Z9.99.
+           01 DISPLAY-YEARS pic Z9.
+           01 DISPLAY-INTEREST pic Z(6).ZZ.
+           01 DISPLAY-PAYMENT pic Z(6).ZZ.
+           01 DISPLAY-RANK pic Z(2)9.
+           01 DISPLAY-FILES-FOUND pic Z(4)9.
+           01 DISPLAY-ROWS-READ pic Z(6)9.
+
+       linkage section.
+           01 LINK-PATTERN pic x(60).
+
+       procedure division using LINK-PATTERN.
+
+           string "ls -1 " delimited by size
+                  function trim(LINK-PATTERN) delimited by size
+                  " 2>/dev/null > MORTCMP-FILELIST.TMP"
+                      delimited by size
+               into WS-LS-COMMAND
+           call "SYSTEM" using WS-LS-COMMAND
+
+           open input FILE-LIST-FILE
+           DISPLAY "Status after OPEN filelist: " WS-FILELIST-STATUS
+           IF WS-FILELIST-STATUS NOT = "00"
+               DISPLAY "No files matched: " function trim(LINK-PATTERN)
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           perform until FILELIST-EOF-FLAG = "1"
+               read FILE-LIST-FILE into FILE-LIST-REGEL
+                   at end
+                       move "1" to FILELIST-EOF-FLAG
+                   not at end
+                       add 1 to WS-FILES-FOUND
+                       move FILE-LIST-REGEL to DYNAMIC-REPORT-INFILE
+                       display "-- rolling up: "
+                           function trim(DYNAMIC-REPORT-INFILE)
+                       perform 1000-ROLL-UP-FILE
+               end-read
+           end-perform
+           close FILE-LIST-FILE
+           call "SYSTEM" using "rm -f MORTCMP-FILELIST.TMP"
+
+           if WS-FILES-FOUND = 0
+               display "No files matched: " function trim(LINK-PATTERN)
+               move 1 to return-code
+               goback
+           end-if
+
+           perform 2000-WRITE-COMPARISON
+
+           move WS-FILES-FOUND to DISPLAY-FILES-FOUND
+           move WS-ROWS-READ to DISPLAY-ROWS-READ
+           display function trim(DISPLAY-FILES-FOUND)
+               " file(s), " function trim(DISPLAY-ROWS-READ)
+               " row(s) rolled up into Mortgage-Comparison.csv"
+
+           move WS-RETURN-CODE to return-code
+           goback.
+
+      *>----------------------------------------------------------------
+      *> 1000-ROLL-UP-FILE: DYNAMIC-REPORT-INFILE is already set; read
+      *> every row of that Output-*.csv file and add it to OFFER-TABLE.
+      *> Output rows carry no header, unlike the calculation programs'
+      *> own input files, so nothing is skipped here.
+      *>----------------------------------------------------------------
+           1000-ROLL-UP-FILE.
+               move "0" to EOF-FLAG
+               open input REPORT-INPUT-FILE
+               DISPLAY "Status after OPEN report-input: "
+                   WS-INPUT-STATUS
+               if WS-INPUT-STATUS not = "00"
+                   display "Error opening "
+                       function trim(DYNAMIC-REPORT-INFILE) ": "
+                       WS-INPUT-STATUS
+                   move 1 to WS-RETURN-CODE
+               else
+                   perform until EOF-FLAG = "1"
+                       read REPORT-INPUT-FILE into REPORT-LEESREGEL
+                           at end
+                               move "1" to EOF-FLAG
+                           not at end
+                               add 1 to WS-ROWS-READ
+                               perform 1100-ADD-OFFER
+                       end-read
+                   end-perform
+                   close REPORT-INPUT-FILE
+               end-if.
+           1000-EXIT.
+               exit.
+
+      *>----------------------------------------------------------------
+      *> 1100-ADD-OFFER: parse one Output-*.csv row, compute its level
+      *> monthly payment, and append it to OFFER-TABLE. A row that
+      *> won't parse (e.g. a blank field from a 0% lump-sum row -- see
+      *> the layout note above) is skipped rather than aborting the
+      *> whole roll-up, and a full table is skipped with a warning
+      *> rather than silently truncated.
+      *>----------------------------------------------------------------
+           1100-ADD-OFFER.
+               move "Y" to WS-ROW-OK
+               unstring function trim(REPORT-LEESREGEL)
+                   delimited by ","
+                   into R-CAPITAL-S R-RATE-S R-YEARS-S R-INTEREST-S
+               end-unstring
+
+               if function test-numval-c(function trim(R-CAPITAL-S))
+                       not = 0
+                   move "N" to WS-ROW-OK
+               end-if
+               if function test-numval-c(function trim(R-RATE-S))
+                       not = 0
+                   move "N" to WS-ROW-OK
+               end-if
+               if function test-numval(function trim(R-YEARS-S))
+                       not = 0
+                   move "N" to WS-ROW-OK
+               end-if
+               if function test-numval-c(function trim(R-INTEREST-S))
+                       not = 0
+                   move "N" to WS-ROW-OK
+               end-if
+
+               if WS-ROW-OK = "N"
+                   display "Skipping unparsable row: " REPORT-LEESREGEL
+               else
+                   if WS-OFFER-COUNT >= 200
+                       display "Comparison table full, skipping row: "
+                           REPORT-LEESREGEL
+                   else
+                       move function
+                           numval-c(function trim(R-CAPITAL-S))
+                           to R-CAPITAL
+                       move function numval-c(function trim(R-RATE-S))
+                           to R-RATE
+                       move function numval(function trim(R-YEARS-S))
+                           to R-YEARS
+                       move function
+                           numval-c(function trim(R-INTEREST-S))
+                           to R-INTEREST
+
+                       perform 1110-COMPUTE-PAYMENT
+
+                       add 1 to WS-OFFER-COUNT
+                       move R-CAPITAL to OFFER-CAPITAL(WS-OFFER-COUNT)
+                       move R-RATE to OFFER-RATE(WS-OFFER-COUNT)
+                       move R-YEARS to OFFER-YEARS(WS-OFFER-COUNT)
+                       move R-INTEREST to OFFER-INTEREST(WS-OFFER-COUNT)
+                       move WS-MONTHLY-PAYMENT
+                           to OFFER-PAYMENT(WS-OFFER-COUNT)
+                   end-if
+               end-if.
+           1100-EXIT.
+               exit.
+
+      *>----------------------------------------------------------------
+      *> 1110-COMPUTE-PAYMENT: standard annuity formula, the same one
+      *> MorgageCalculation's amortization mode uses for the level
+      *> payment, with the same 0%-rate fallback.
+      *>----------------------------------------------------------------
+           1110-COMPUTE-PAYMENT.
+               compute WS-MONTHLY-RATE = R-RATE / 100 / 12
+               compute WS-NUM-MONTHS = R-YEARS * 12
+
+               if R-RATE = 0
+                   compute WS-MONTHLY-PAYMENT rounded =
+                       R-CAPITAL / WS-NUM-MONTHS
+               else
+                   compute WS-AMORT-FACTOR =
+                       (1 + WS-MONTHLY-RATE) ** WS-NUM-MONTHS
+                   compute WS-PAYMENT-NUMERATOR =
+                       R-CAPITAL * WS-MONTHLY-RATE * WS-AMORT-FACTOR
+                   compute WS-PAYMENT-DENOMINATOR =
+                       WS-AMORT-FACTOR - 1
+                   compute WS-MONTHLY-PAYMENT rounded =
+                       WS-PAYMENT-NUMERATOR / WS-PAYMENT-DENOMINATOR
+               end-if.
+           1110-EXIT.
+               exit.
+
+      *>----------------------------------------------------------------
+      *> 2000-WRITE-COMPARISON: sort two copies of OFFER-TABLE -- one
+      *> by capital then total interest, one by capital then monthly
+      *> payment -- and write each as its own ranked section, the rank
+      *> resetting to 1 whenever the capital changes.
+      *>----------------------------------------------------------------
+           2000-WRITE-COMPARISON.
+               open output COMPARISON-FILE
+               DISPLAY "Status after OPEN comparison-file: "
+                   WS-COMPARISON-STATUS
+               if WS-COMPARISON-STATUS not = "00"
+                   move 1 to WS-RETURN-CODE
+               else
+                   perform varying OFFER-IDX from 1 by 1
+                           until OFFER-IDX > WS-OFFER-COUNT
+                       move OFFER-CAPITAL(OFFER-IDX)
+                           to SBI-CAPITAL(OFFER-IDX)
+                       move OFFER-RATE(OFFER-IDX) to SBI-RATE(OFFER-IDX)
+                       move OFFER-YEARS(OFFER-IDX)
+                           to SBI-YEARS(OFFER-IDX)
+                       move OFFER-INTEREST(OFFER-IDX)
+                           to SBI-INTEREST(OFFER-IDX)
+                       move OFFER-PAYMENT(OFFER-IDX)
+                           to SBI-PAYMENT(OFFER-IDX)
+
+                       move OFFER-CAPITAL(OFFER-IDX)
+                           to SBP-CAPITAL(OFFER-IDX)
+                       move OFFER-RATE(OFFER-IDX) to SBP-RATE(OFFER-IDX)
+                       move OFFER-YEARS(OFFER-IDX)
+                           to SBP-YEARS(OFFER-IDX)
+                       move OFFER-INTEREST(OFFER-IDX)
+                           to SBP-INTEREST(OFFER-IDX)
+                       move OFFER-PAYMENT(OFFER-IDX)
+                           to SBP-PAYMENT(OFFER-IDX)
+                   end-perform
+
+                   sort SBI-ENTRY
+                       ascending key SBI-CAPITAL
+                       ascending key SBI-INTEREST
+                   sort SBP-ENTRY
+                       ascending key SBP-CAPITAL
+                       ascending key SBP-PAYMENT
+
+      *>            unused OCCURS slots carry a zero capital and sort
+      *>            to the front ahead of every real offer, so the
+      *>            real rows now occupy the last WS-OFFER-COUNT slots.
+                   compute WS-FIRST-REAL-IDX = 201 - WS-OFFER-COUNT
+
+                   move "Ranked by Total Interest" to COMPARISON-REGEL
+                   write COMPARISON-REGEL
+                   move "Capital,Rank,Rate,Years,Interest"
+                       to COMPARISON-REGEL
+                   write COMPARISON-REGEL
+
+                   move 0 to WS-PREV-CAPITAL
+                   perform varying SBI-IDX from WS-FIRST-REAL-IDX by 1
+                           until SBI-IDX > 200
+                       if SBI-CAPITAL(SBI-IDX) not = WS-PREV-CAPITAL
+                           move 1 to WS-RANK
+                           move SBI-CAPITAL(SBI-IDX) to WS-PREV-CAPITAL
+                       else
+                           add 1 to WS-RANK
+                       end-if
+
+                       move SBI-CAPITAL(SBI-IDX) to DISPLAY-CAPITAL
+                       move WS-RANK to DISPLAY-RANK
+                       move SBI-RATE(SBI-IDX) to DISPLAY-RATE
+                       move SBI-YEARS(SBI-IDX) to DISPLAY-YEARS
+                       move SBI-INTEREST(SBI-IDX) to DISPLAY-INTEREST
+
+                       move spaces to COMPARISON-REGEL
+                       string
+                           function trim(DISPLAY-CAPITAL)
+                               delimited by size
+                           "," delimited by size
+                           function trim(DISPLAY-RANK) delimited by size
+                           "," delimited by size
+                           function trim(DISPLAY-RATE) delimited by size
+                           "," delimited by size
+                           function trim(DISPLAY-YEARS)
+                               delimited by size
+                           "," delimited by size
+                           function trim(DISPLAY-INTEREST)
+                               delimited by size
+                           into COMPARISON-REGEL
+                       end-string
+                       write COMPARISON-REGEL
+                   end-perform
+
+                   move "Ranked by Monthly Payment" to COMPARISON-REGEL
+                   write COMPARISON-REGEL
+                   move "Capital,Rank,Rate,Years,Monthly-Payment"
+                       to COMPARISON-REGEL
+                   write COMPARISON-REGEL
+
+                   move 0 to WS-PREV-CAPITAL
+                   perform varying SBP-IDX from WS-FIRST-REAL-IDX by 1
+                           until SBP-IDX > 200
+                       if SBP-CAPITAL(SBP-IDX) not = WS-PREV-CAPITAL
+                           move 1 to WS-RANK
+                           move SBP-CAPITAL(SBP-IDX) to WS-PREV-CAPITAL
+                       else
+                           add 1 to WS-RANK
+                       end-if
+
+                       move SBP-CAPITAL(SBP-IDX) to DISPLAY-CAPITAL
+                       move WS-RANK to DISPLAY-RANK
+                       move SBP-RATE(SBP-IDX) to DISPLAY-RATE
+                       move SBP-YEARS(SBP-IDX) to DISPLAY-YEARS
+                       move SBP-PAYMENT(SBP-IDX) to DISPLAY-PAYMENT
+
+                       move spaces to COMPARISON-REGEL
+                       string
+                           function trim(DISPLAY-CAPITAL)
+                               delimited by size
+                           "," delimited by size
+                           function trim(DISPLAY-RANK) delimited by size
+                           "," delimited by size
+                           function trim(DISPLAY-RATE) delimited by size
+                           "," delimited by size
+                           function trim(DISPLAY-YEARS)
+                               delimited by size
+                           "," delimited by size
+                           function trim(DISPLAY-PAYMENT)
+                               delimited by size
+                           into COMPARISON-REGEL
+                       end-string
+                       write COMPARISON-REGEL
+                   end-perform
+
+                   close COMPARISON-FILE
+               end-if.
+           2000-EXIT.
+               exit.
