@@ -0,0 +1,189 @@
+      *>----------------------------------------------------------------
+      *> Fiche281Extract reads the accumulated year-to-date payroll
+      *> master, YTD-Payroll.csv, and produces one record per employee
+      *> in the layout needed for the annual 281.10 fiche: name,
+      *> employee type, gross remuneration, RSZ withheld and
+      *> Bedrijfsvoorheffing withheld for the year. The caller supplies
+      *> the fiscal year as a 4-digit parameter, which is only used to
+      *> label the extract file and its rows -- the YTD master itself
+      *> carries no year column, so this program extracts whatever is
+      *> currently accumulated in it (the operator archives/resets
+      *> YTD-Payroll.csv at year end, the same way the calculation
+      *> programs' own Output-*.csv files are archived).
+      *>----------------------------------------------------------------
+       identification division.
+       program-id. Fiche281Extract.
+       environment division.
+       input-output section.
+       file-control.
+             select YTD-FILE assign dynamic YTD-FILE-NAME
+                 organization is line sequential
+                 file status is WS-YTD-STATUS.
+             select FICHE-FILE assign dynamic DYNAMIC-FICHEFILE
+                 organization is line sequential
+                 file status is WS-FICHE-STATUS.
+
+       data division.
+
+       file section.
+           FD YTD-FILE.
+           01 YTD-REGEL pic x(120).
+
+           FD FICHE-FILE.
+           01 FICHE-REGEL pic x(150).
+
+       working-storage section.
+
+           01 YTD-FILE-NAME pic x(20) value "YTD-Payroll.csv".
+           01 WS-YTD-STATUS pic xx.
+           01 WS-YTD-LEESREGEL pic x(120).
+           01 EOF-FLAG pic x(01).
+           01 WS-FIRST-READ pic x(01) value "Y".
+
+           01 DYNAMIC-FICHEFILE pic x(30).
+           01 WS-FICHE-STATUS pic xx.
+           01 WS-RETURN-CODE pic 9 value 0.
+
+           01 WS-EMPLOYEES-WRITTEN pic 9(5) value 0.
+           01 DISPLAY-EMPLOYEES-WRITTEN pic Z(4)9.
+
+      *>    one YTD-Payroll.csv row: Naam,Type,CumBruto,CumRSZ,
+      *>    CumVoorheffing,CumNetto (the layout SalaryCalculation
+      *>    maintains -- see 1364-WRITE-YTD-MASTER).
+           01 R-NAAM pic x(30).
+           01 R-TYPE pic x(14).
+           01 R-BRUTO-S pic x(15).
+           01 R-RSZ-S pic x(15).
+           01 R-VRH-S pic x(15).
+           01 R-NETTO-S pic x(15).
+           01 R-BRUTO pic 9(9)V99.
+           01 R-RSZ pic 9(9)V99.
+           01 R-VRH pic 9(9)V99.
+           01 WS-ROW-OK pic x(01).
+
+           01 DISPLAY-BRUTO pic Z(8)9.99.
+           01 DISPLAY-RSZ pic Z(8)9.99.
+           01 DISPLAY-VRH pic Z(8)9.99.
+
+       linkage section.
+           01 LINK-YEAR pic x(04).
+
+       procedure division using LINK-YEAR.
+
+           string "Fiche281-" delimited by size
+                  function trim(LINK-YEAR) delimited by size
+                  ".csv" delimited by size
+               into DYNAMIC-FICHEFILE
+
+           open input YTD-FILE
+           display "Status after OPEN ytd-file: " WS-YTD-STATUS
+           if WS-YTD-STATUS not = "00"
+               display "No YTD-Payroll.csv master found -- nothing to"
+                   " extract for fiscal year " function trim(LINK-YEAR)
+               move 1 to return-code
+               goback
+           end-if
+
+           open output FICHE-FILE
+           display "Status after OPEN fiche-file: " WS-FICHE-STATUS
+           if WS-FICHE-STATUS not = "00"
+               close YTD-FILE
+               move 1 to return-code
+               goback
+           end-if
+
+           move "Jaar,Naam,Type,BrutoLoon,RSZ,Bedrijfsvoorheffing"
+               to FICHE-REGEL
+           write FICHE-REGEL
+
+           move "0" to EOF-FLAG
+           perform until EOF-FLAG = "1"
+               read YTD-FILE into WS-YTD-LEESREGEL
+                   at end
+                       move "1" to EOF-FLAG
+                   not at end
+                       if WS-FIRST-READ = "Y"
+      *>                 first line is the YTD master's own header --
+      *>                 skip it, the same way every other reader of a
+      *>                 header-bearing CSV in this system does.
+                           move "N" to WS-FIRST-READ
+                       else
+                           perform 1000-WRITE-FICHE-ROW
+                       end-if
+           end-perform
+
+           close YTD-FILE
+           close FICHE-FILE
+
+           move WS-EMPLOYEES-WRITTEN to DISPLAY-EMPLOYEES-WRITTEN
+           display function trim(DISPLAY-EMPLOYEES-WRITTEN)
+               " employee(s) extracted to "
+               function trim(DYNAMIC-FICHEFILE)
+               " for fiscal year " function trim(LINK-YEAR)
+
+           move WS-RETURN-CODE to return-code
+           goback.
+
+      *>----------------------------------------------------------------
+      *> 1000-WRITE-FICHE-ROW: parse one YTD-Payroll.csv row and write
+      *> the matching 281.10 extract line. A row that fails to parse
+      *> cleanly is skipped and flagged rather than aborting the whole
+      *> extract, the same reject-don't-abort approach the calculation
+      *> programs themselves use for bad input rows.
+      *>----------------------------------------------------------------
+           1000-WRITE-FICHE-ROW.
+               move "Y" to WS-ROW-OK
+               unstring function trim(WS-YTD-LEESREGEL)
+                   delimited by ","
+                   into R-NAAM R-TYPE R-BRUTO-S R-RSZ-S R-VRH-S
+                        R-NETTO-S
+               end-unstring
+
+               if function test-numval-c(function trim(R-BRUTO-S))
+                       not = 0
+                   move "N" to WS-ROW-OK
+               end-if
+               if function test-numval-c(function trim(R-RSZ-S))
+                       not = 0
+                   move "N" to WS-ROW-OK
+               end-if
+               if function test-numval-c(function trim(R-VRH-S))
+                       not = 0
+                   move "N" to WS-ROW-OK
+               end-if
+
+               if WS-ROW-OK = "N"
+                   display "Skipping unparsable YTD row: "
+                       WS-YTD-LEESREGEL
+               else
+                   move function numval-c(function trim(R-BRUTO-S))
+                       to R-BRUTO
+                   move function numval-c(function trim(R-RSZ-S))
+                       to R-RSZ
+                   move function numval-c(function trim(R-VRH-S))
+                       to R-VRH
+
+                   move R-BRUTO to DISPLAY-BRUTO
+                   move R-RSZ to DISPLAY-RSZ
+                   move R-VRH to DISPLAY-VRH
+
+                   move spaces to FICHE-REGEL
+                   string
+                       function trim(LINK-YEAR) delimited by size
+                       "," delimited by size
+                       function trim(R-NAAM) delimited by size
+                       "," delimited by size
+                       function trim(R-TYPE) delimited by size
+                       "," delimited by size
+                       function trim(DISPLAY-BRUTO) delimited by size
+                       "," delimited by size
+                       function trim(DISPLAY-RSZ) delimited by size
+                       "," delimited by size
+                       function trim(DISPLAY-VRH) delimited by size
+                       into FICHE-REGEL
+                   end-string
+                   write FICHE-REGEL
+                   add 1 to WS-EMPLOYEES-WRITTEN
+               end-if.
+           1000-EXIT.
+               exit.
