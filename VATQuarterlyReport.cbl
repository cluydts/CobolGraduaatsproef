@@ -0,0 +1,324 @@
+      *>----------------------------------------------------------------
+      *> VATQuarterlyReport rolls up one or more VATCalculation
+      *> Output-*.csv files into a single grid-style report, subtotaled
+      *> by BTW-TARIEF, ready to transcribe onto the quarterly BTW-
+      *> aangifte. The caller passes a file name or a wildcard pattern
+      *> (e.g. "Output-*.csv"); every match is read in turn and folded
+      *> into the same VATRATE.cpy rate buckets used by VATCalculation.
+      *>----------------------------------------------------------------
+       identification division.
+       program-id. VATQuarterlyReport.
+       environment division.
+       input-output section.
+       file-control.
+             select FILE-LIST-FILE assign to "VATQ-FILELIST.TMP"
+                 organization is line sequential
+                 file status is WS-FILELIST-STATUS.
+             select REPORT-INPUT-FILE
+                 assign dynamic DYNAMIC-REPORT-INFILE
+                 organization is line sequential
+                 file status is WS-INPUT-STATUS.
+             select AANGIFTE-FILE assign to "BTW-Aangifte.csv"
+                 organization is line sequential
+                 file status is WS-AANGIFTE-STATUS.
+
+       data division.
+
+       file section.
+           fd FILE-LIST-FILE.
+           01 FILE-LIST-REGEL pic x(80).
+
+           fd REPORT-INPUT-FILE.
+           01 REPORT-LEESREGEL pic x(100).
+
+           fd AANGIFTE-FILE.
+           01 AANGIFTE-REGEL pic x(100).
+
+       working-storage section.
+
+           01 WS-FILELIST-STATUS pic xx.
+           01 FILELIST-EOF-FLAG pic x(1) value "0".
+           01 WS-LS-COMMAND pic x(100).
+           01 WS-FILES-FOUND pic 9(5) value 0.
+           01 DYNAMIC-REPORT-INFILE pic x(30).
+           01 WS-INPUT-STATUS pic xx.
+           01 EOF-FLAG pic x(1).
+           01 WS-AANGIFTE-STATUS pic xx.
+           01 WS-RETURN-CODE pic 9 value 0.
+
+           01 WS-ROWS-READ pic 9(7) value 0.
+
+      *>    one input row: prijs,BTW-Tarief,BTW-bedrag,Totaal-bedrag
+      *>    (the layout VATCalculation writes to its Output-*.csv).
+           01 R-PRIJS-S pic X(10).
+           01 R-TARIEF-S pic x(2).
+           01 R-BEDRAG-S pic x(9).
+           01 R-TOTAAL-S pic x(10).
+      *>    signed -- a credit-note row from VATCalculation carries a
+      *>    negative prijs/BTW-bedrag/Totaal-bedrag that has to net the
+      *>    quarterly totals down correctly rather than being rejected.
+           01 R-PRIJS pic S9(6)V99.
+           01 R-TARIEF pic 9(2).
+           01 R-BEDRAG pic S9(5)V99.
+           01 R-TOTAAL pic S9(7)V99.
+           01 WS-ROW-OK pic x(01).
+
+      *>    rate buckets, same shape as VATCalculation's own batch
+      *>    control totals, accumulated here across every input file.
+      *>    OCCURS 4 TIMES is not driven off VAT-RATE-COUNT in
+      *>    VATRATE.cpy -- it has to match it by hand, checked at
+      *>    startup below.
+           01 WS-RATE-TOTALS.
+               05 WS-RATE-TOTAL OCCURS 4 TIMES.
+                   10 WS-RATE-TOTAL-EXCL pic S9(9)V99 value 0.
+                   10 WS-RATE-TOTAL-VAT  pic S9(9)V99 value 0.
+                   10 WS-RATE-TOTAL-INCL pic S9(9)V99 value 0.
+                   10 WS-RATE-COUNT-ROWS pic 9(7) value 0.
+           01 WS-GRAND-TOTAL-EXCL pic S9(9)V99 value 0.
+           01 WS-GRAND-TOTAL-VAT  pic S9(9)V99 value 0.
+           01 WS-GRAND-TOTAL-INCL pic S9(9)V99 value 0.
+
+           01 DISPLAY-RATE-TOTAL-EXCL pic -(8)9.99.
+           01 DISPLAY-RATE-TOTAL-VAT  pic -(8)9.99.
+           01 DISPLAY-RATE-TOTAL-INCL pic -(8)9.99.
+           01 DISPLAY-RATE-COUNT-ROWS pic Z(6)9.
+           01 DISPLAY-RATE-PCT        pic Z9.
+           01 DISPLAY-FILES-FOUND     pic Z(4)9.
+           01 DISPLAY-ROWS-READ       pic Z(6)9.
+
+           copy "VATRATE.cpy".
+
+       linkage section.
+           01 LINK-PATTERN pic x(60).
+
+       procedure division using LINK-PATTERN.
+
+      *>    WS-RATE-TOTALS above is sized by hand to match VATRATE.cpy
+      *>    rather than OCCURS DEPENDING ON VAT-RATE-COUNT -- fail
+      *>    loudly here instead of silently dropping a bucket's totals
+      *>    or indexing past the table the day someone adds a rate and
+      *>    only bumps VAT-RATE-COUNT.
+           if VAT-RATE-COUNT > 4
+               display "VAT-RATE-COUNT (" VAT-RATE-COUNT
+                   ") exceeds WS-RATE-TOTALS' OCCURS 4 -- bump "
+                   "WS-RATE-TOTALS to match VATRATE.cpy."
+               move 1 to RETURN-CODE
+               goback
+           end-if
+
+           string "ls -1 " delimited by size
+                  function trim(LINK-PATTERN) delimited by size
+                  " 2>/dev/null > VATQ-FILELIST.TMP" delimited by size
+               into WS-LS-COMMAND
+           call "SYSTEM" using WS-LS-COMMAND
+
+           open input FILE-LIST-FILE
+           DISPLAY "Status after OPEN filelist: " WS-FILELIST-STATUS
+           IF WS-FILELIST-STATUS NOT = "00"
+               DISPLAY "No files matched: " function trim(LINK-PATTERN)
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           perform until FILELIST-EOF-FLAG = "1"
+               read FILE-LIST-FILE into FILE-LIST-REGEL
+                   at end
+                       move "1" to FILELIST-EOF-FLAG
+                   not at end
+                       add 1 to WS-FILES-FOUND
+                       move FILE-LIST-REGEL to DYNAMIC-REPORT-INFILE
+                       display "-- rolling up: "
+                           function trim(DYNAMIC-REPORT-INFILE)
+                       perform 1000-ROLL-UP-FILE
+               end-read
+           end-perform
+           close FILE-LIST-FILE
+           call "SYSTEM" using "rm -f VATQ-FILELIST.TMP"
+
+           if WS-FILES-FOUND = 0
+               display "No files matched: " function trim(LINK-PATTERN)
+               move 1 to return-code
+               goback
+           end-if
+
+           perform 2000-WRITE-AANGIFTE
+
+           move WS-FILES-FOUND to DISPLAY-FILES-FOUND
+           move WS-ROWS-READ to DISPLAY-ROWS-READ
+           display function trim(DISPLAY-FILES-FOUND)
+               " file(s), " function trim(DISPLAY-ROWS-READ)
+               " row(s) rolled up into BTW-Aangifte.csv"
+
+           move WS-RETURN-CODE to return-code
+           goback.
+
+      *>----------------------------------------------------------------
+      *> 1000-ROLL-UP-FILE: DYNAMIC-REPORT-INFILE is already set; read
+      *> every row of that Output-*.csv file and fold it into the rate
+      *> buckets. Output rows carry no header, unlike the calculation
+      *> programs' own input files, so nothing is skipped here.
+      *>----------------------------------------------------------------
+           1000-ROLL-UP-FILE.
+               move "0" to EOF-FLAG
+               open input REPORT-INPUT-FILE
+               DISPLAY "Status after OPEN report-input: "
+                   WS-INPUT-STATUS
+               if WS-INPUT-STATUS not = "00"
+                   display "Error opening "
+                       function trim(DYNAMIC-REPORT-INFILE) ": "
+                       WS-INPUT-STATUS
+                   move 1 to WS-RETURN-CODE
+               else
+                   perform until EOF-FLAG = "1"
+                       read REPORT-INPUT-FILE into REPORT-LEESREGEL
+                           at end
+                               move "1" to EOF-FLAG
+                           not at end
+                               add 1 to WS-ROWS-READ
+                               perform 1100-ACCUMULATE-ROW
+                       end-read
+                   end-perform
+                   close REPORT-INPUT-FILE
+               end-if.
+           1000-EXIT.
+               exit.
+
+      *>----------------------------------------------------------------
+      *> 1100-ACCUMULATE-ROW: parse one Output-*.csv row and add it
+      *> into the rate bucket that matches its BTW-TARIEF. A row whose
+      *> rate is not in VATRATE.cpy (e.g. from an older, retired rate)
+      *> is skipped rather than aborting the whole roll-up.
+      *>----------------------------------------------------------------
+           1100-ACCUMULATE-ROW.
+               move "Y" to WS-ROW-OK
+               unstring function trim(REPORT-LEESREGEL)
+                   delimited by ","
+                   into R-PRIJS-S R-TARIEF-S R-BEDRAG-S R-TOTAAL-S
+               end-unstring
+
+               if function test-numval-c(function trim(R-PRIJS-S))
+                       not = 0
+                   move "N" to WS-ROW-OK
+               end-if
+               if function test-numval(function trim(R-TARIEF-S))
+                       not = 0
+                   move "N" to WS-ROW-OK
+               end-if
+               if function test-numval-c(function trim(R-BEDRAG-S))
+                       not = 0
+                   move "N" to WS-ROW-OK
+               end-if
+               if function test-numval-c(function trim(R-TOTAAL-S))
+                       not = 0
+                   move "N" to WS-ROW-OK
+               end-if
+
+               if WS-ROW-OK = "N"
+                   display "Skipping unparsable row: " REPORT-LEESREGEL
+               else
+                   move function numval-c(function trim(R-PRIJS-S))
+                       to R-PRIJS
+                   move function numval(function trim(R-TARIEF-S))
+                       to R-TARIEF
+                   move function numval-c(function trim(R-BEDRAG-S))
+                       to R-BEDRAG
+                   move function numval-c(function trim(R-TOTAAL-S))
+                       to R-TOTAAL
+
+                   move "N" to VAT-RATE-FOUND
+                   perform varying VAT-RATE-IDX from 1 by 1
+                           until VAT-RATE-IDX > VAT-RATE-COUNT
+                       if VAT-RATE-PCT(VAT-RATE-IDX) = R-TARIEF
+                           move "Y" to VAT-RATE-FOUND
+                           exit perform
+                       end-if
+                   end-perform
+
+                   if VAT-RATE-FOUND = "Y"
+                       add R-PRIJS  to WS-RATE-TOTAL-EXCL(VAT-RATE-IDX)
+                       add R-BEDRAG to WS-RATE-TOTAL-VAT(VAT-RATE-IDX)
+                       add R-TOTAAL to WS-RATE-TOTAL-INCL(VAT-RATE-IDX)
+                       add 1         to WS-RATE-COUNT-ROWS(VAT-RATE-IDX)
+                       add R-PRIJS  to WS-GRAND-TOTAL-EXCL
+                       add R-BEDRAG to WS-GRAND-TOTAL-VAT
+                       add R-TOTAAL to WS-GRAND-TOTAL-INCL
+                   else
+                       display "Skipping unknown BTW-Tarief: " R-TARIEF
+                   end-if
+               end-if.
+           1100-EXIT.
+               exit.
+
+      *>----------------------------------------------------------------
+      *> 2000-WRITE-AANGIFTE: write the grid report, one line per
+      *> active rate bucket that had at least one row, plus a grand
+      *> total line.
+      *>----------------------------------------------------------------
+           2000-WRITE-AANGIFTE.
+               open output AANGIFTE-FILE
+               DISPLAY "Status after OPEN aangifte-file: "
+                   WS-AANGIFTE-STATUS
+               if WS-AANGIFTE-STATUS = "00"
+                   move "Tarief,Aantal,Excl-BTW,BTW-bedrag,Incl-BTW"
+                       to AANGIFTE-REGEL
+                   write AANGIFTE-REGEL
+
+                   perform varying VAT-RATE-IDX from 1 by 1
+                           until VAT-RATE-IDX > VAT-RATE-COUNT
+                       if WS-RATE-COUNT-ROWS(VAT-RATE-IDX) > 0
+                           move VAT-RATE-PCT(VAT-RATE-IDX)
+                               to DISPLAY-RATE-PCT
+                           move WS-RATE-COUNT-ROWS(VAT-RATE-IDX)
+                               to DISPLAY-RATE-COUNT-ROWS
+                           move WS-RATE-TOTAL-EXCL(VAT-RATE-IDX)
+                               to DISPLAY-RATE-TOTAL-EXCL
+                           move WS-RATE-TOTAL-VAT(VAT-RATE-IDX)
+                               to DISPLAY-RATE-TOTAL-VAT
+                           move WS-RATE-TOTAL-INCL(VAT-RATE-IDX)
+                               to DISPLAY-RATE-TOTAL-INCL
+                           move spaces to AANGIFTE-REGEL
+                           string
+                               function trim(DISPLAY-RATE-PCT)
+                                   delimited by size
+                               "," delimited by size
+                               function trim(DISPLAY-RATE-COUNT-ROWS)
+                                   delimited by size
+                               "," delimited by size
+                               function trim(DISPLAY-RATE-TOTAL-EXCL)
+                                   delimited by size
+                               "," delimited by size
+                               function trim(DISPLAY-RATE-TOTAL-VAT)
+                                   delimited by size
+                               "," delimited by size
+                               function trim(DISPLAY-RATE-TOTAL-INCL)
+                                   delimited by size
+                               into AANGIFTE-REGEL
+                           end-string
+                           write AANGIFTE-REGEL
+                       end-if
+                   end-perform
+
+                   move WS-GRAND-TOTAL-EXCL to DISPLAY-RATE-TOTAL-EXCL
+                   move WS-GRAND-TOTAL-VAT to DISPLAY-RATE-TOTAL-VAT
+                   move WS-GRAND-TOTAL-INCL to DISPLAY-RATE-TOTAL-INCL
+                   move spaces to AANGIFTE-REGEL
+                   string
+                       "TOTAAL,," delimited by size
+                       function trim(DISPLAY-RATE-TOTAL-EXCL)
+                           delimited by size
+                       "," delimited by size
+                       function trim(DISPLAY-RATE-TOTAL-VAT)
+                           delimited by size
+                       "," delimited by size
+                       function trim(DISPLAY-RATE-TOTAL-INCL)
+                           delimited by size
+                       into AANGIFTE-REGEL
+                   end-string
+                   write AANGIFTE-REGEL
+
+                   close AANGIFTE-FILE
+               else
+                   move 1 to WS-RETURN-CODE
+               end-if.
+           2000-EXIT.
+               exit.
