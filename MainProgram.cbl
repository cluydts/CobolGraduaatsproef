@@ -1,45 +1,1672 @@
            identification division.
            program-id. MainProgram.
 
+           environment division.
+           input-output section.
+           file-control.
+               select FILE-LIST-FILE assign to "MAINPROG-FILELIST.TMP"
+                   organization is line sequential
+                   file status is WS-FILELIST-STATUS.
+               select DUPCOUNT-FILE assign to "MAINPROG-DUPCOUNT.TMP"
+                   organization is line sequential
+                   file status is WS-DUPCOUNT-STATUS.
+               select RUNLOGTAIL-FILE
+                       assign to "MAINPROG-RUNLOGTAIL.TMP"
+                   organization is line sequential
+                   file status is WS-RUNLOGTAIL-STATUS.
+               select RUNLOG-FILE assign to "RUNLOG.TXT"
+                   organization is line sequential
+                   file status is WS-RUNLOG-NOTIFY-STATUS.
+               select ADHOC-INPUT-FILE assign to "Adhoc-Input.csv"
+                   organization is line sequential
+                   file status is WS-ADHOC-INPUT-STATUS.
+               select ADHOC-RESULT-FILE
+                       assign to "Output-Adhoc-Input.csv"
+                   organization is line sequential
+                   file status is WS-ADHOC-RESULT-STATUS.
+               select DETECT-FILE assign dynamic DYNAMIC-DETECT-FILE
+                   organization is line sequential
+                   file status is WS-DETECT-STATUS.
+               select REJECTFIX-REJECT-FILE
+                       assign dynamic DYNAMIC-REJECTFIX-REJECTFILE
+                   organization is line sequential
+                   file status is WS-REJECTFIX-REJECT-STATUS.
+               select REJECTFIX-OUTPUT-FILE
+                       assign dynamic DYNAMIC-REJECTFIX-OUTFILE
+                   organization is line sequential
+                   file status is WS-REJECTFIX-OUTPUT-STATUS.
+
            data division.
+           file section.
+               fd FILE-LIST-FILE.
+               01 FILE-LIST-REGEL pic x(80).
+               fd DUPCOUNT-FILE.
+               01 DUPCOUNT-REGEL pic x(10).
+               fd RUNLOGTAIL-FILE.
+               01 RUNLOGTAIL-REGEL pic x(200).
+               fd RUNLOG-FILE.
+               01 RUNLOG-REGEL pic x(200).
+               fd ADHOC-INPUT-FILE.
+               01 ADHOC-INPUT-REGEL pic x(60).
+               fd ADHOC-RESULT-FILE.
+               01 ADHOC-RESULT-REGEL pic x(100).
+               fd DETECT-FILE.
+               01 DETECT-REGEL pic x(100).
+               fd REJECTFIX-REJECT-FILE.
+               01 REJECTFIX-REJECT-REGEL pic x(150).
+               fd REJECTFIX-OUTPUT-FILE.
+               01 REJECTFIX-OUTPUT-REGEL pic x(100).
+
            working-storage section.
 
            01 USER-INPUT pic x(30).
            01 CSV-INPUTE-FILE pic x(30).
-           
+           01 KEEP-RUNNING pic x(1) value "Y".
+
+           01 WS-FILELIST-STATUS pic xx.
+           01 FILELIST-EOF-FLAG pic x(1).
+
+           01 FILE-DETAILS pic x(40).
+           01 WS-FILE-OK pic x(1).
+           01 WS-CALC-NAME pic x(20).
+           01 WS-CALC-TYPE-CODE pic x(1).
+           01 WS-SUB-RETURN-CODE pic 9.
+           01 WS-BATCH-RETURN-CODE pic 9.
+           01 WS-VAT-MODE pic x(1) value "F".
+           01 WS-MORTGAGE-MODE pic x(1) value "L".
+
+           01 WS-CMDLINE pic x(80).
+           01 WS-PARM-TYPE pic x(10).
+           01 WS-PARM-FILE pic x(30).
+           01 WS-PARM-MODE pic x(60).
+           01 WS-PARM-EXTRA pic x(60).
+
+           01 WS-IS-BATCH pic x(1).
+           01 WS-STAR-COUNT pic 9(2).
+           01 WS-NAME-LEN pic 9(3).
+           01 WS-BATCH-PATTERN pic x(60).
+           01 WS-LS-COMMAND pic x(100).
+           01 WS-FILES-FOUND pic 9(5).
+
+      *>----------------------------------------------------------------
+      *> end-of-run notification: 1400-RUN-BATCH tallies the records-in/
+      *> records-out/final-status that each subprogram call just
+      *> appended to RUNLOG.TXT (see RUNLOG.cpy) and, once every file in
+      *> the batch has been through, appends one more RUNLOG.TXT line
+      *> summarizing the whole batch and prints a banner -- pass/fail
+      *> and control totals an operator (or an unattended cron run) can
+      *> check later without having watched the console the whole time.
+      *>----------------------------------------------------------------
+           01 WS-RUNLOGTAIL-STATUS pic xx.
+           01 WS-RUNLOG-NOTIFY-STATUS pic xx.
+           01 WS-NOTIFY-TAIL-CMD pic x(60).
+           01 WS-NOTIFY-PROGRAM pic x(20).
+           01 WS-NOTIFY-OPERATOR pic x(12).
+           01 WS-NOTIFY-INFILE pic x(30).
+           01 WS-NOTIFY-OUTFILE pic x(30).
+           01 WS-NOTIFY-DATETIME pic x(20).
+           01 WS-NOTIFY-RECIN-S pic x(10).
+           01 WS-NOTIFY-RECOUT-S pic x(10).
+           01 WS-NOTIFY-FINALSTAT pic x(12).
+           01 WS-NOTIFY-RECORDS-IN pic 9(7).
+           01 WS-NOTIFY-RECORDS-OUT pic 9(7).
+           01 WS-NOTIFY-FAIL-COUNT pic 9(3).
+           copy "RUNLOG.cpy".
+
+           01 WS-REPORT-PATTERN pic x(60).
+           01 WS-EOD-VAT-PATTERN pic x(60).
+           01 WS-EOD-SALARY-PATTERN pic x(60).
+           01 WS-EOD-MORTGAGE-PATTERN pic x(60).
+           01 WS-FICHE281-YEAR pic x(04).
+
+      *>----------------------------------------------------------------
+      *> nightly inbox sweep -- three fixed dropbox folders, one per
+      *> calculation type, picked up unattended on a schedule (cron)
+      *> instead of someone running the menu three times by hand.
+      *> 1400-RUN-BATCH already does the ls/call-once-per-file/status
+      *> work; 1950-SWEEP-ONE-INBOX reuses it and then moves whatever
+      *> it matched into that inbox's Processed/ subfolder, so "picked
+      *> up since the last run" just means "still sitting in the
+      *> inbox" -- no separate timestamp bookkeeping needed.
+      *>----------------------------------------------------------------
+           01 WS-INBOX-VAT pic x(30) value "Inbox/VAT/".
+           01 WS-INBOX-MORTGAGE pic x(30) value "Inbox/Mortgage/".
+           01 WS-INBOX-PAYROLL pic x(30) value "Inbox/Payroll/".
+           01 WS-INBOX-PROCESSED pic x(50).
+           01 WS-NIGHTLY-RETURN-CODE pic 9.
+
+      *>----------------------------------------------------------------
+      *> auto-detect calculation type from the input file's header line
+      *> -- VAT/Mortgage/Salary/Vakantiegeld files each have a
+      *> recognizably different header, so the operator no longer has
+      *> to know which menu number goes with which file. Only used
+      *> when WS-AUTO-DETECT = "Y"; every other path still sets
+      *> WS-CALC-TYPE-CODE itself, same as before.
+      *>----------------------------------------------------------------
+           01 WS-AUTO-DETECT pic x(1) value "N".
+           01 DYNAMIC-DETECT-FILE pic x(30).
+           01 WS-DETECT-STATUS pic xx.
+           01 WS-DETECT-HEADER pic x(100).
+           01 WS-DETECT-UPPER pic x(100).
+           01 WS-DETECT-COUNT pic 9(2).
+
+      *>----------------------------------------------------------------
+      *> duplicate-run detection: before a file is handed to a
+      *> calculation subprogram, RUNLOG.TXT (the shared audit trail
+      *> every subprogram appends to) is grepped for an entry showing
+      *> this same file name already ran earlier today.
+      *>----------------------------------------------------------------
+           01 WS-DUPCOUNT-STATUS pic xx.
+           01 WS-CURRENT-DATETIME pic x(21).
+           01 WS-TODAY-DATE-YMD pic x(10).
+           01 WS-DUP-CMD pic x(160).
+           01 WS-DUP-COUNT pic 9(05).
+           01 WS-IS-INTERACTIVE pic x(1) value "Y".
+           01 WS-CONFIRM pic x(1).
+           01 WS-SKIP-DUPLICATE pic x(1).
+
+      *>----------------------------------------------------------------
+      *> operator identification -- captured once per session (or, for
+      *> an unattended/cron run, from the OS login that kicked it off)
+      *> and passed down to every calculation subprogram so the shared
+      *> RUNLOG.TXT entry shows who ran what.
+      *>----------------------------------------------------------------
+           01 WS-OPERATOR-ID pic x(12).
+
+      *>----------------------------------------------------------------
+      *> full-screen ad-hoc single calculation -- the same AT
+      *> row-column positioning NcursesDemo uses, for a VAT/mortgage/
+      *> salary answer on the spot without preparing a CSV first.
+      *> One data row is written to Adhoc-Input.csv and run through
+      *> the ordinary calculation subprogram exactly as a batch file
+      *> would be, and the single resulting output line is read back
+      *> and displayed -- no calculation logic is duplicated here.
+      *>----------------------------------------------------------------
+           01 WS-ADHOC-INPUT-STATUS pic xx.
+           01 WS-ADHOC-RESULT-STATUS pic xx.
+           01 WS-ADHOC-TYPE pic x(1).
+           01 WS-ADHOC-PRIJS-S pic x(10).
+           01 WS-ADHOC-TARIEF-S pic x(4).
+           01 WS-ADHOC-BTW-S pic x(10).
+           01 WS-ADHOC-TOTAAL-S pic x(10).
+           01 WS-ADHOC-CAPITAL-S pic x(10).
+           01 WS-ADHOC-RATE-S pic x(4).
+           01 WS-ADHOC-YEARS-S pic x(2).
+           01 WS-ADHOC-INTEREST-S pic x(10).
+           01 WS-ADHOC-NAAM pic x(30).
+           01 WS-ADHOC-TYPEWERK pic x(14).
+           01 WS-ADHOC-BRUTO-S pic x(7).
+           01 WS-ADHOC-NETTO-S pic x(10).
+           01 WS-ADHOC-RSZ-S pic x(10).
+           01 WS-ADHOC-VRH-S pic x(10).
+           01 WS-ADHOC-VAT-MODE pic x(1) value "F".
+
+      *>----------------------------------------------------------------
+      *> reject-row fix -- lets the operator key in corrected values
+      *> for a single rejected row and have it appended to the real
+      *> Output-<file>.csv as if it had been in the original batch,
+      *> instead of fixing the input file and rerunning the whole
+      *> thing. The corrected values are run through the ordinary
+      *> calculation subprogram exactly like the ad-hoc single
+      *> calculation above (same Adhoc-Input.csv/Output-Adhoc-Input.csv
+      *> round trip, so no calculation logic is duplicated here either)
+      *> and only the resulting answer line is appended to the named
+      *> Output-file -- a row that fails again is reported, not
+      *> appended.
+      *>----------------------------------------------------------------
+           01 DYNAMIC-REJECTFIX-REJECTFILE pic x(30).
+           01 WS-REJECTFIX-REJECT-STATUS pic xx.
+           01 DYNAMIC-REJECTFIX-OUTFILE pic x(30).
+           01 WS-REJECTFIX-OUTPUT-STATUS pic xx.
+           01 WS-REJECTFIX-REJECTFILE-S pic x(30).
+           01 WS-REJECTFIX-OUTFILE-S pic x(30).
+           01 WS-REJECTFIX-TYPE pic x(1).
+           01 WS-REJECTFIX-ROWCOUNT pic 9(3).
+           01 WS-REJECTFIX-PICK pic 9(3).
+           01 WS-REJECTFIX-EOF pic x(1).
+           01 WS-REJECTFIX-CHOSEN-ROW pic x(150).
+           01 WS-REJECTFIX-ORIGROW pic x(150).
+           01 WS-REJECTFIX-REV pic x(150).
+           01 WS-REJECTFIX-REASON-REV pic x(150).
+           01 WS-REJECTFIX-REST-REV pic x(150).
+           01 WS-REJECTFIX-PTR pic 9(4).
+
            procedure division.
-           display "WICH calculation do you want to do?"
-           display "1. VAT calculation"
-           display "2. Morgage calculation"
-           display "3. Salary calculation"
-           accept USER-INPUT
-
-            evaluate USER-INPUT
-                when "1"
-                   display "You have chosen VAT calculation"
-                   display "Please enter the input file name:"
-                   accept CSV-INPUTE-FILE
-                   perform VAT-Calculation using CSV-INPUTE-FILE
-                   
-                when "2"
-                   display "You have chosen Morgage calculation"
-                   display "Please enter the input file name:"
-                   accept CSV-INPUTE-FILE
-                   perform Morgage-Calculation using CSV-INPUTE-FILE
-                   
-                when "3"
-                   display "You have chosen Salary calculation"
-                   display "Please enter the input file name:"
-                   accept CSV-INPUTE-FILE
-                   perform Salary-Calculation using CSV-INPUTE-FILE
-                   
-                when other
-                display "Invalid choice stopping program."
-                   stop run
-            end-evaluate
-
-            display "Program finished."
-            
-           stop run.    
-           
-           
\ No newline at end of file
+           0000-MAINLINE.
+
+           accept WS-CMDLINE from command-line
+           if WS-CMDLINE not = spaces
+              move spaces to WS-OPERATOR-ID
+              accept WS-OPERATOR-ID from environment "USER"
+              if WS-OPERATOR-ID = spaces
+                  move "BATCH" to WS-OPERATOR-ID
+              end-if
+              perform 0100-RUN-FROM-PARAMETERS
+              stop run
+           end-if
+
+           display "Enter your operator ID:"
+           accept WS-OPERATOR-ID
+           if WS-OPERATOR-ID = spaces
+               move "UNKNOWN" to WS-OPERATOR-ID
+           end-if
+
+           perform until KEEP-RUNNING = "N"
+
+              move "Y" to WS-IS-INTERACTIVE
+              move "N" to WS-AUTO-DETECT
+              display "WICH calculation do you want to do?"
+              display "1. VAT calculation"
+              display "2. Morgage calculation"
+              display "3. Salary calculation"
+              display "4. Quarterly BTW-aangifte report"
+              display "5. Vakantiegeld (holiday pay) calculation"
+              display "6. Morgage offer comparison report"
+              display "7. End-of-day consolidated report"
+              display "8. Ad-hoc single calculation (no CSV needed)"
+              display "9. Nightly inbox sweep"
+                  " (Inbox/VAT, Inbox/Mortgage, Inbox/Payroll)"
+              display "A. Auto-detect calculation type from the file"
+              display "B. Fix a rejected row, append it to a batch"
+                  " output"
+              display "C. Annual 281.10 tax-form extract"
+                  " (from YTD-Payroll.csv)"
+              display "0. Exit"
+              accept USER-INPUT
+
+              evaluate USER-INPUT
+                  when "1"
+                     display "You have chosen VAT calculation"
+                     display "Forward (F: price+rate -> VAT) or "
+                         "Reverse (R: VAT-inclusive total+rate -> "
+                         "price)? [F]:"
+                     accept WS-VAT-MODE
+                     if WS-VAT-MODE not = "R"
+                         move "F" to WS-VAT-MODE
+                     end-if
+                     display "Enter a file name, a wildcard"
+                         " (e.g. *.csv)"
+                     display "or a folder name ending in / for a batch:"
+                     accept CSV-INPUTE-FILE
+                     move "1" to WS-CALC-TYPE-CODE
+                     perform 1300-DISPATCH-CALC-TYPE
+
+                  when "2"
+                     display "You have chosen Morgage calculation"
+                     display "Lump-sum (L: single interest figure), "
+                         "Amortization (A: month-by-month schedule) or"
+                     display "Compound (C: annual compounding on the "
+                         "outstanding balance)? [L]:"
+                     accept WS-MORTGAGE-MODE
+                     if WS-MORTGAGE-MODE not = "A"
+                             and WS-MORTGAGE-MODE not = "C"
+                         move "L" to WS-MORTGAGE-MODE
+                     end-if
+                     display "Enter a file name, a wildcard"
+                         " (e.g. *.csv)"
+                     display "or a folder name ending in / for a batch:"
+                     accept CSV-INPUTE-FILE
+                     move "2" to WS-CALC-TYPE-CODE
+                     perform 1300-DISPATCH-CALC-TYPE
+
+                  when "3"
+                     display "You have chosen Salary calculation"
+                     display "Enter a file name, a wildcard"
+                         " (e.g. *.csv)"
+                     display "or a folder name ending in / for a batch:"
+                     accept CSV-INPUTE-FILE
+                     move "3" to WS-CALC-TYPE-CODE
+                     perform 1300-DISPATCH-CALC-TYPE
+
+                  when "4"
+                     display "You have chosen the quarterly"
+                         " BTW-aangifte report"
+                     display "Enter a file name or a wildcard"
+                         " (e.g. Output-*.csv)"
+                         "for the Output files to roll up:"
+                     accept WS-REPORT-PATTERN
+                     perform 1500-RUN-QUARTERLY-REPORT
+
+                  when "5"
+                     display "You have chosen the vakantiegeld"
+                         " calculation"
+                     display "Enter a file name, a wildcard"
+                         " (e.g. *.csv)"
+                     display "or a folder name ending in / for a batch:"
+                     accept CSV-INPUTE-FILE
+                     move "5" to WS-CALC-TYPE-CODE
+                     perform 1300-DISPATCH-CALC-TYPE
+
+                  when "6"
+                     display "You have chosen the mortgage"
+                         " offer comparison report"
+                     display "Enter a file name or a wildcard"
+                         " (e.g. Output-*.csv)"
+                         "for the Output files to compare:"
+                     accept WS-REPORT-PATTERN
+                     perform 1600-RUN-COMPARISON-REPORT
+
+                  when "7"
+                     display "You have chosen the end-of-day"
+                         " consolidated report"
+                     display "Enter a file name or wildcard for"
+                         " VAT Output files (blank to skip):"
+                     accept WS-EOD-VAT-PATTERN
+                     display "Enter a file name or wildcard for"
+                         " salary Output files (blank to skip):"
+                     accept WS-EOD-SALARY-PATTERN
+                     display "Enter a file name or wildcard for"
+                         " mortgage Output files (blank to skip):"
+                     accept WS-EOD-MORTGAGE-PATTERN
+                     perform 1700-RUN-END-OF-DAY-REPORT
+
+                  when "8"
+                     perform 1800-RUN-ADHOC-ENTRY
+
+                  when "9"
+                     display "Sweeping Inbox/VAT, Inbox/Mortgage and"
+                         " Inbox/Payroll for new files..."
+                     perform 1900-RUN-NIGHTLY-SWEEP
+
+                  when "A" when "a"
+                     display "Enter a file name, a wildcard"
+                         " (e.g. *.csv)"
+                     display "or a folder name ending in / for a batch"
+                         " -- the type is sniffed from each file:"
+                     accept CSV-INPUTE-FILE
+                     move "Y" to WS-AUTO-DETECT
+                     move spaces to WS-CALC-TYPE-CODE
+                     move "F" to WS-VAT-MODE
+                     move "L" to WS-MORTGAGE-MODE
+                     perform 1300-DISPATCH-CALC-TYPE
+
+                  when "B" when "b"
+                     perform 2000-RUN-REJECT-FIX
+
+                  when "C" when "c"
+                     display "You have chosen the annual 281.10"
+                         " tax-form extract"
+                     display "Enter the fiscal year (e.g. 2025):"
+                     accept WS-FICHE281-YEAR
+                     perform 1750-RUN-FICHE281-EXTRACT
+
+                  when "0"
+                     move "N" to KEEP-RUNNING
+
+                  when other
+                     display "Invalid choice, please try again."
+              end-evaluate
+
+              if KEEP-RUNNING not = "N"
+                 display "Calculation finished, back to the menu."
+                 display " "
+              end-if
+
+           end-perform
+
+           display "Program finished."
+
+           stop run.
+
+      *>----------------------------------------------------------------
+      *> 0100-RUN-FROM-PARAMETERS: unattended mode for cron / nightly
+      *> batch windows. The calculation type and input file (or a
+      *> wildcard / folder for a batch) are passed on the command line
+      *> instead of being typed at the menu, e.g.
+      *>     mainprogram 1 VAT-Input.csv
+      *>     mainprogram 1 Inbox/VAT/*.csv
+      *>     mainprogram 3 Payroll-Input.csv
+      *>     mainprogram 5 Prior-Year-Gross.csv
+      *>     mainprogram 4 Output-*.csv
+      *>     mainprogram 6 Output-*.csv
+      *> A fourth, optional token selects VAT mode ("R" for reverse;
+      *> anything else, or omitted, means forward) or, for type 2,
+      *> the mortgage mode ("A" for an amortization schedule, "C" for
+      *> annual compound interest; anything else, or omitted, means
+      *> the lump-sum figure):
+      *>     mainprogram 1 Invoices-Incl-VAT.csv R
+      *>     mainprogram 2 Loans.csv A
+      *>     mainprogram 2 Loans.csv C
+      *> Type 7 (the end-of-day consolidated report) instead takes up
+      *> to three Output-*.csv patterns, one per category, in place of
+      *> the single file/mode tokens -- any pattern may be omitted
+      *> (pass "-" to skip a category while still supplying a later
+      *> one):
+      *>     mainprogram 7 Output-VAT-*.csv Output-Sal-*.csv -
+      *> Type NIGHTLY takes no file at all -- it sweeps the three fixed
+      *> inbox folders (Inbox/VAT, Inbox/Mortgage, Inbox/Payroll) for
+      *> whatever has landed in them and is still unprocessed, runs
+      *> each through the matching subprogram, and files the processed
+      *> ones away, for an overnight cron entry such as:
+      *>     mainprogram NIGHTLY
+      *> Type AUTO takes a file/wildcard/folder just like types 1/2/3/5
+      *> but sniffs each file's header line to decide which subprogram
+      *> it belongs to instead of the caller having to know:
+      *>     mainprogram AUTO Dropped-Off-File.csv
+      *> Type C takes the fiscal year in place of a file name and
+      *> extracts that year's 281.10 figures from YTD-Payroll.csv:
+      *>     mainprogram C 2025
+      *>----------------------------------------------------------------
+           0100-RUN-FROM-PARAMETERS.
+               move "N" to WS-IS-INTERACTIVE
+               unstring function trim(WS-CMDLINE) delimited by space
+                   into WS-PARM-TYPE WS-PARM-FILE WS-PARM-MODE
+                        WS-PARM-EXTRA
+               end-unstring
+               move WS-PARM-FILE to CSV-INPUTE-FILE
+               move "F" to WS-VAT-MODE
+               if function trim(WS-PARM-MODE) = "R"
+                   move "R" to WS-VAT-MODE
+               end-if
+               move "L" to WS-MORTGAGE-MODE
+               if function trim(WS-PARM-MODE) = "A"
+                   move "A" to WS-MORTGAGE-MODE
+               end-if
+               if function trim(WS-PARM-MODE) = "C"
+                   move "C" to WS-MORTGAGE-MODE
+               end-if
+
+               evaluate function trim(WS-PARM-TYPE)
+                   when "1" when "2" when "3" when "5"
+                       move function trim(WS-PARM-TYPE)
+                           to WS-CALC-TYPE-CODE
+                       perform 1300-DISPATCH-CALC-TYPE
+                   when "AUTO"
+                       move "Y" to WS-AUTO-DETECT
+                       move spaces to WS-CALC-TYPE-CODE
+                       perform 1300-DISPATCH-CALC-TYPE
+                   when "4"
+                       move WS-PARM-FILE to WS-REPORT-PATTERN
+                       perform 1500-RUN-QUARTERLY-REPORT
+                   when "6"
+                       move WS-PARM-FILE to WS-REPORT-PATTERN
+                       perform 1600-RUN-COMPARISON-REPORT
+                   when "7"
+                       move spaces to WS-EOD-VAT-PATTERN
+                       move spaces to WS-EOD-SALARY-PATTERN
+                       move spaces to WS-EOD-MORTGAGE-PATTERN
+                       if function trim(WS-PARM-FILE) not = "-"
+                           move WS-PARM-FILE to WS-EOD-VAT-PATTERN
+                       end-if
+                       if function trim(WS-PARM-MODE) not = "-"
+                           move WS-PARM-MODE to WS-EOD-SALARY-PATTERN
+                       end-if
+                       if function trim(WS-PARM-EXTRA) not = "-"
+                           move WS-PARM-EXTRA to WS-EOD-MORTGAGE-PATTERN
+                       end-if
+                       perform 1700-RUN-END-OF-DAY-REPORT
+                   when "NIGHTLY"
+                       perform 1900-RUN-NIGHTLY-SWEEP
+                   when "C"
+                       move WS-PARM-FILE to WS-FICHE281-YEAR
+                       perform 1750-RUN-FICHE281-EXTRACT
+                   when other
+                       display "Unknown calculation type parameter: "
+                           function trim(WS-PARM-TYPE)
+                       move 1 to return-code
+               end-evaluate.
+           0100-EXIT.
+               exit.
+
+      *>----------------------------------------------------------------
+      *> 1300-DISPATCH-CALC-TYPE: shared by the interactive menu and
+      *> the parameter-driven mode. CSV-INPUTE-FILE may be a single
+      *> file name, a wildcard pattern, or a folder name ending in "/"
+      *> -- in the latter two cases every matching file is processed
+      *> through the chosen calculation subprogram in one go.
+      *>----------------------------------------------------------------
+           1300-DISPATCH-CALC-TYPE.
+               move function trim(CSV-INPUTE-FILE) to WS-BATCH-PATTERN
+               move function length(function trim(CSV-INPUTE-FILE))
+                   to WS-NAME-LEN
+               inspect WS-BATCH-PATTERN tallying WS-STAR-COUNT
+                   for all "*"
+
+               move "N" to WS-IS-BATCH
+               if WS-STAR-COUNT > 0
+                   move "Y" to WS-IS-BATCH
+               end-if
+               if WS-NAME-LEN > 0
+                  and WS-BATCH-PATTERN(WS-NAME-LEN:1) = "/"
+                   move "Y" to WS-IS-BATCH
+                   string WS-BATCH-PATTERN(1:WS-NAME-LEN)
+                          "*.csv" delimited by size
+                       into WS-BATCH-PATTERN
+               end-if
+
+               if WS-IS-BATCH = "Y"
+                   perform 1400-RUN-BATCH
+               else
+                   perform 1050-CHECK-FILE-EXISTS
+                   if WS-FILE-OK = "Y"
+                       perform 1350-CALL-CALC-TYPE
+                       perform 1200-CHECK-SUBPROGRAM-STATUS
+                   end-if
+               end-if.
+           1300-EXIT.
+               exit.
+
+      *>----------------------------------------------------------------
+      *> 1400-RUN-BATCH: expand the wildcard/folder pattern with the
+      *> shell and run the chosen subprogram once per matching file,
+      *> so several files for one calculation type can be processed
+      *> in a single pass through the menu.
+      *>----------------------------------------------------------------
+           1400-RUN-BATCH.
+               move "N" to WS-IS-INTERACTIVE
+               move spaces to WS-LS-COMMAND
+               string "ls -1 " delimited by size
+                      function trim(WS-BATCH-PATTERN) delimited by size
+                      " 2>/dev/null > MAINPROG-FILELIST.TMP"
+                          delimited by size
+                   into WS-LS-COMMAND
+               call "SYSTEM" using WS-LS-COMMAND
+
+               move 0 to WS-FILES-FOUND
+               move 0 to WS-BATCH-RETURN-CODE
+               move 0 to WS-NOTIFY-RECORDS-IN
+               move 0 to WS-NOTIFY-RECORDS-OUT
+               move 0 to WS-NOTIFY-FAIL-COUNT
+               move "0" to FILELIST-EOF-FLAG
+               open input FILE-LIST-FILE
+               if WS-FILELIST-STATUS = "00"
+                   perform until FILELIST-EOF-FLAG = "1"
+                       read FILE-LIST-FILE into FILE-LIST-REGEL
+                           at end
+                               move "1" to FILELIST-EOF-FLAG
+                           not at end
+                               add 1 to WS-FILES-FOUND
+                               move FILE-LIST-REGEL to CSV-INPUTE-FILE
+                               display "-- batch file: "
+                                   function trim(CSV-INPUTE-FILE)
+                               perform 1350-CALL-CALC-TYPE
+                               perform 1200-CHECK-SUBPROGRAM-STATUS
+                               perform 1210-ACCUMULATE-RUNLOG-TOTALS
+                               if WS-SUB-RETURN-CODE not = 0
+                                   move 1 to WS-BATCH-RETURN-CODE
+                               end-if
+                       end-read
+                   end-perform
+                   close FILE-LIST-FILE
+               end-if
+               call "SYSTEM" using "rm -f MAINPROG-FILELIST.TMP"
+
+               if WS-FILES-FOUND = 0
+                   display "No files matched: "
+                       function trim(WS-BATCH-PATTERN)
+                   move 1 to return-code
+               else
+                   display WS-FILES-FOUND
+                       " file(s) processed in this batch."
+                   move WS-BATCH-RETURN-CODE to return-code
+               end-if
+               perform 1460-WRITE-BATCH-NOTIFICATION.
+           1400-EXIT.
+               exit.
+
+      *>----------------------------------------------------------------
+      *> 1210-ACCUMULATE-RUNLOG-TOTALS: the subprogram call just made by
+      *> 1350-CALL-CALC-TYPE appended exactly one line to RUNLOG.TXT
+      *> (see RUNLOG.cpy) before it went back -- tail that line back in
+      *> and fold its records-in/records-out/final-status into this
+      *> batch's running totals, the same way 1060-CHECK-DUPLICATE-RUN
+      *> already shells out to inspect RUNLOG.TXT for duplicate runs.
+      *>----------------------------------------------------------------
+           1210-ACCUMULATE-RUNLOG-TOTALS.
+               move spaces to WS-NOTIFY-TAIL-CMD
+               string
+                   "tail -1 RUNLOG.TXT > MAINPROG-RUNLOGTAIL.TMP"
+                       delimited by size
+                   " 2>/dev/null" delimited by size
+                   into WS-NOTIFY-TAIL-CMD
+               end-string
+               call "SYSTEM" using WS-NOTIFY-TAIL-CMD
+
+               move spaces to RUNLOGTAIL-REGEL
+               open input RUNLOGTAIL-FILE
+               if WS-RUNLOGTAIL-STATUS = "00"
+                   read RUNLOGTAIL-FILE into RUNLOGTAIL-REGEL
+                   close RUNLOGTAIL-FILE
+               end-if
+               call "SYSTEM" using "rm -f MAINPROG-RUNLOGTAIL.TMP"
+
+               if function trim(RUNLOGTAIL-REGEL) not = spaces
+                   unstring function trim(RUNLOGTAIL-REGEL)
+                       delimited by ","
+                       into WS-NOTIFY-PROGRAM
+                            WS-NOTIFY-OPERATOR
+                            WS-NOTIFY-INFILE
+                            WS-NOTIFY-OUTFILE
+                            WS-NOTIFY-DATETIME
+                            WS-NOTIFY-RECIN-S
+                            WS-NOTIFY-RECOUT-S
+                            WS-NOTIFY-FINALSTAT
+                   end-unstring
+                   compute WS-NOTIFY-RECORDS-IN =
+                       WS-NOTIFY-RECORDS-IN +
+                       function numval(function trim(WS-NOTIFY-RECIN-S))
+                   compute WS-NOTIFY-RECORDS-OUT =
+                       WS-NOTIFY-RECORDS-OUT +
+                       function numval(function
+                           trim(WS-NOTIFY-RECOUT-S))
+                   if function trim(WS-NOTIFY-FINALSTAT) not = "SUCCESS"
+                       add 1 to WS-NOTIFY-FAIL-COUNT
+                   end-if
+               end-if.
+           1210-EXIT.
+               exit.
+
+      *>----------------------------------------------------------------
+      *> 1460-WRITE-BATCH-NOTIFICATION: called once a batch (or one
+      *> inbox's worth of the nightly sweep) has run to completion --
+      *> appends a summary line to RUNLOG.TXT, in the same comma layout
+      *> every calculation subprogram already writes there, and prints
+      *> a banner so pass/fail and the control totals are visible
+      *> immediately and stay on file for later, whether or not anyone
+      *> was watching the console at the time.
+      *>----------------------------------------------------------------
+           1460-WRITE-BATCH-NOTIFICATION.
+               move function current-date to WS-CURRENT-DATETIME
+               move spaces to LOG-RUN-DATE
+               string WS-CURRENT-DATETIME(1:4) "-"
+                      WS-CURRENT-DATETIME(5:2) "-"
+                      WS-CURRENT-DATETIME(7:2)
+                   into LOG-RUN-DATE
+               end-string
+               move spaces to LOG-RUN-TIME
+               string WS-CURRENT-DATETIME(9:2) ":"
+                      WS-CURRENT-DATETIME(11:2) ":"
+                      WS-CURRENT-DATETIME(13:2)
+                   into LOG-RUN-TIME
+               end-string
+               move "MainProgram-BATCH" to LOG-PROGRAM-NAME
+               move WS-OPERATOR-ID to LOG-OPERATOR-ID
+               move WS-BATCH-PATTERN to LOG-INPUT-FILE
+               move spaces to LOG-OUTPUT-FILE
+               move WS-NOTIFY-RECORDS-IN to LOG-RECORDS-IN
+               move WS-NOTIFY-RECORDS-OUT to LOG-RECORDS-OUT
+               if WS-FILES-FOUND = 0
+                   move "EMPTY" to LOG-FINAL-STATUS
+               else
+                   if WS-BATCH-RETURN-CODE = 0
+                       move "SUCCESS" to LOG-FINAL-STATUS
+                   else
+                       move "FAILED" to LOG-FINAL-STATUS
+                   end-if
+               end-if
+
+               move spaces to LOG-REGEL
+               string
+                   function trim(LOG-PROGRAM-NAME) delimited by size
+                   "," delimited by size
+                   function trim(LOG-OPERATOR-ID) delimited by size
+                   "," delimited by size
+                   function trim(LOG-INPUT-FILE) delimited by size
+                   "," delimited by size
+                   function trim(LOG-OUTPUT-FILE) delimited by size
+                   "," delimited by size
+                   function trim(LOG-RUN-DATE) delimited by size
+                   " " delimited by size
+                   function trim(LOG-RUN-TIME) delimited by size
+                   "," delimited by size
+                   function trim(LOG-RECORDS-IN) delimited by size
+                   "," delimited by size
+                   function trim(LOG-RECORDS-OUT) delimited by size
+                   "," delimited by size
+                   function trim(LOG-FINAL-STATUS) delimited by size
+                   into LOG-REGEL
+               end-string
+               open extend RUNLOG-FILE
+               if WS-RUNLOG-NOTIFY-STATUS not = "00"
+                   open output RUNLOG-FILE
+               end-if
+               move LOG-REGEL to RUNLOG-REGEL
+               write RUNLOG-REGEL
+               close RUNLOG-FILE
+
+               display "---- end of batch ----"
+               if WS-FILES-FOUND = 0
+                   display "Batch finished: no files matched "
+                       function trim(WS-BATCH-PATTERN)
+               else
+                   display "Batch finished: " WS-FILES-FOUND
+                       " file(s), " WS-NOTIFY-FAIL-COUNT " failed."
+                   display "  Records in: " WS-NOTIFY-RECORDS-IN
+                       "  Records out: " WS-NOTIFY-RECORDS-OUT
+                   if WS-BATCH-RETURN-CODE = 0
+                       display "  Result: SUCCESS, see RUNLOG.TXT."
+                   else
+                       display "  Result: FAILED, see RUNLOG.TXT."
+                   end-if
+               end-if
+               display "-----------------------".
+           1460-EXIT.
+               exit.
+
+      *>----------------------------------------------------------------
+      *> 1500-RUN-QUARTERLY-REPORT: WS-REPORT-PATTERN is already set to
+      *> a file name or wildcard covering one or more VATCalculation
+      *> Output-*.csv files. VATQuarterlyReport rolls them all up into
+      *> BTW-Aangifte.csv, broken out by rate bucket.
+      *>----------------------------------------------------------------
+           1500-RUN-QUARTERLY-REPORT.
+               move "BTW-aangifte report" to WS-CALC-NAME
+               call "VATQuarterlyReport" using WS-REPORT-PATTERN
+               cancel "VATQuarterlyReport"
+               perform 1200-CHECK-SUBPROGRAM-STATUS.
+           1500-EXIT.
+               exit.
+
+      *>----------------------------------------------------------------
+      *> 1600-RUN-COMPARISON-REPORT: WS-REPORT-PATTERN is already set to
+      *> a file name or wildcard covering one or more MorgageCalculation
+      *> Output-*.csv files. MortgageComparisonReport rolls them all up
+      *> and ranks them, within each capital amount, by total interest
+      *> and by monthly payment, into Mortgage-Comparison.csv.
+      *>----------------------------------------------------------------
+           1600-RUN-COMPARISON-REPORT.
+               move "Mortgage comparison report" to WS-CALC-NAME
+               call "MortgageComparisonReport" using WS-REPORT-PATTERN
+               cancel "MortgageComparisonReport"
+               perform 1200-CHECK-SUBPROGRAM-STATUS.
+           1600-EXIT.
+               exit.
+
+      *>----------------------------------------------------------------
+      *> 1700-RUN-END-OF-DAY-REPORT: WS-EOD-VAT-PATTERN,
+      *> WS-EOD-SALARY-PATTERN and WS-EOD-MORTGAGE-PATTERN are already
+      *> set (blank means skip that category). EndOfDayReport rolls
+      *> whatever is supplied into a single EndOfDay-Summary.csv.
+      *>----------------------------------------------------------------
+           1700-RUN-END-OF-DAY-REPORT.
+               move "End-of-day consolidated report" to WS-CALC-NAME
+               call "EndOfDayReport" using WS-EOD-VAT-PATTERN
+                                           WS-EOD-SALARY-PATTERN
+                                           WS-EOD-MORTGAGE-PATTERN
+               cancel "EndOfDayReport"
+               perform 1200-CHECK-SUBPROGRAM-STATUS.
+           1700-EXIT.
+               exit.
+
+      *>----------------------------------------------------------------
+      *> 1750-RUN-FICHE281-EXTRACT: WS-FICHE281-YEAR is already set to
+      *> the fiscal year to label the extract with. Fiche281Extract
+      *> reads the year-to-date payroll master, YTD-Payroll.csv, and
+      *> writes one row per employee to Fiche281-<year>.csv.
+      *>----------------------------------------------------------------
+           1750-RUN-FICHE281-EXTRACT.
+               move "281.10 extract" to WS-CALC-NAME
+               call "Fiche281Extract" using WS-FICHE281-YEAR
+               cancel "Fiche281Extract"
+               perform 1200-CHECK-SUBPROGRAM-STATUS.
+           1750-EXIT.
+               exit.
+
+      *>----------------------------------------------------------------
+      *> 1800-RUN-ADHOC-ENTRY: full-screen choice of which calculation
+      *> to run, AT-positioned the same way NcursesDemo positions its
+      *> fields. Hands off to one of 1810/1820/1830 below for the
+      *> actual prompts, one row of CSV, and the single-line result.
+      *>----------------------------------------------------------------
+           1800-RUN-ADHOC-ENTRY.
+               display " " at 0101.
+               display "Ad-hoc single calculation" at 0101.
+               display "V = VAT   M = Mortgage   S = Salary" at 0201.
+               display "Choice: " at 0301.
+               accept WS-ADHOC-TYPE at 0310.
+
+               evaluate WS-ADHOC-TYPE
+                   when "V" when "v"
+                       perform 1810-ADHOC-VAT
+                   when "M" when "m"
+                       perform 1820-ADHOC-MORTGAGE
+                   when "S" when "s"
+                       perform 1830-ADHOC-SALARY
+                   when other
+                       display "Invalid choice." at 0501
+               end-evaluate.
+           1800-EXIT.
+               exit.
+
+      *>----------------------------------------------------------------
+      *> 1810-ADHOC-VAT: one price/rate pair straight to VATCalculation,
+      *> forward mode, and the BTW-bedrag/Totaal-bedrag answer read
+      *> back and displayed on the spot.
+      *>----------------------------------------------------------------
+           1810-ADHOC-VAT.
+               display " " at 0101.
+               display "VAT calculation -- price and rate" at 0101.
+               display "Price (excl. VAT): " at 0201.
+               accept WS-ADHOC-PRIJS-S at 0221.
+               display "VAT rate (%): " at 0301.
+               accept WS-ADHOC-TARIEF-S at 0316.
+
+               open output ADHOC-INPUT-FILE
+               move "prijs,BTW-Tarief" to ADHOC-INPUT-REGEL
+               write ADHOC-INPUT-REGEL
+               move spaces to ADHOC-INPUT-REGEL
+               string
+                   function trim(WS-ADHOC-PRIJS-S) delimited by size
+                   "," delimited by size
+                   function trim(WS-ADHOC-TARIEF-S) delimited by size
+                   into ADHOC-INPUT-REGEL
+               end-string
+               write ADHOC-INPUT-REGEL
+               close ADHOC-INPUT-FILE
+
+               move "F" to WS-ADHOC-VAT-MODE
+               call "VATCalculation" using "Adhoc-Input.csv"
+                                            WS-ADHOC-VAT-MODE
+                                            WS-OPERATOR-ID
+               cancel "VATCalculation"
+
+               open input ADHOC-RESULT-FILE
+               if WS-ADHOC-RESULT-STATUS = "00"
+                   read ADHOC-RESULT-FILE into ADHOC-RESULT-REGEL
+                   close ADHOC-RESULT-FILE
+                   unstring function trim(ADHOC-RESULT-REGEL)
+                       delimited by ","
+                       into WS-ADHOC-PRIJS-S
+                            WS-ADHOC-TARIEF-S
+                            WS-ADHOC-BTW-S
+                            WS-ADHOC-TOTAAL-S
+                   end-unstring
+                   display "BTW-bedrag:    " at 0401
+                       function trim(WS-ADHOC-BTW-S) at 0417
+                   display "Totaal-bedrag: " at 0501
+                       function trim(WS-ADHOC-TOTAAL-S) at 0517
+               else
+                   display "No result -- the row was rejected, "
+                       "see Reject-Adhoc-Input.csv." at 0401
+               end-if.
+           1810-EXIT.
+               exit.
+
+      *>----------------------------------------------------------------
+      *> 1820-ADHOC-MORTGAGE: one capital/rate/years triple straight to
+      *> MorgageCalculation, lump-sum mode, and the Interest answer
+      *> read back and displayed on the spot.
+      *>----------------------------------------------------------------
+           1820-ADHOC-MORTGAGE.
+               display " " at 0101.
+               display "Mortgage calculation -- capital/rate/years"
+                   at 0101.
+               display "Capital: " at 0201.
+               accept WS-ADHOC-CAPITAL-S at 0211.
+               display "Annual rate (%): " at 0301.
+               accept WS-ADHOC-RATE-S at 0319.
+               display "Years: " at 0401.
+               accept WS-ADHOC-YEARS-S at 0409.
+
+               open output ADHOC-INPUT-FILE
+               move "Capital,Rate,Years" to ADHOC-INPUT-REGEL
+               write ADHOC-INPUT-REGEL
+               move spaces to ADHOC-INPUT-REGEL
+               string
+                   function trim(WS-ADHOC-CAPITAL-S) delimited by size
+                   "," delimited by size
+                   function trim(WS-ADHOC-RATE-S) delimited by size
+                   "," delimited by size
+                   function trim(WS-ADHOC-YEARS-S) delimited by size
+                   into ADHOC-INPUT-REGEL
+               end-string
+               write ADHOC-INPUT-REGEL
+               close ADHOC-INPUT-FILE
+
+               call "MorgageCalculation" using "Adhoc-Input.csv" "L"
+                                                WS-OPERATOR-ID
+               cancel "MorgageCalculation"
+
+               open input ADHOC-RESULT-FILE
+               if WS-ADHOC-RESULT-STATUS = "00"
+                   read ADHOC-RESULT-FILE into ADHOC-RESULT-REGEL
+                   close ADHOC-RESULT-FILE
+                   unstring function trim(ADHOC-RESULT-REGEL)
+                       delimited by ","
+                       into WS-ADHOC-CAPITAL-S
+                            WS-ADHOC-RATE-S
+                            WS-ADHOC-YEARS-S
+                            WS-ADHOC-INTEREST-S
+                   end-unstring
+                   display "Interest: " at 0501
+                       function trim(WS-ADHOC-INTEREST-S) at 0512
+               else
+                   display "No result -- the row was rejected, "
+                       "see Reject-Adhoc-Input.csv." at 0501
+               end-if.
+           1820-EXIT.
+               exit.
+
+      *>----------------------------------------------------------------
+      *> 1830-ADHOC-SALARY: one employee name/type/gross straight to
+      *> SalaryCalculation, and the net pay answer read back and
+      *> displayed on the spot.
+      *>----------------------------------------------------------------
+           1830-ADHOC-SALARY.
+               display " " at 0101.
+               display "Salary calculation -- name/type/gross" at 0101.
+               display "Employee name: " at 0201.
+               accept WS-ADHOC-NAAM at 0217.
+               display "Type (Bediende/Arbeider/Student/"
+                   "Zelfstandige): " at 0301.
+               accept WS-ADHOC-TYPEWERK at 0307.
+               display "Gross salary: " at 0501.
+               accept WS-ADHOC-BRUTO-S at 0516.
+
+               open output ADHOC-INPUT-FILE
+               move "Naam,Type,Bruttoloon" to ADHOC-INPUT-REGEL
+               write ADHOC-INPUT-REGEL
+               move spaces to ADHOC-INPUT-REGEL
+               string
+                   function trim(WS-ADHOC-NAAM) delimited by size
+                   "," delimited by size
+                   function trim(WS-ADHOC-TYPEWERK) delimited by size
+                   "," delimited by size
+                   function trim(WS-ADHOC-BRUTO-S) delimited by size
+                   into ADHOC-INPUT-REGEL
+               end-string
+               write ADHOC-INPUT-REGEL
+               close ADHOC-INPUT-FILE
+
+               call "SalaryCalculation" using "Adhoc-Input.csv"
+                                               WS-OPERATOR-ID
+               cancel "SalaryCalculation"
+
+               open input ADHOC-RESULT-FILE
+               if WS-ADHOC-RESULT-STATUS = "00"
+                   read ADHOC-RESULT-FILE into ADHOC-RESULT-REGEL
+      *>            skips the header -- SalaryCalculation's
+      *>            Output-<file>, unlike VATCalculation's, has one.
+                   read ADHOC-RESULT-FILE into ADHOC-RESULT-REGEL
+                   if WS-ADHOC-RESULT-STATUS = "00"
+                       unstring function trim(ADHOC-RESULT-REGEL)
+                           delimited by ","
+                           into WS-ADHOC-NAAM
+                                WS-ADHOC-TYPEWERK
+                                WS-ADHOC-BRUTO-S
+                                WS-ADHOC-NETTO-S
+                                WS-ADHOC-RSZ-S
+                                WS-ADHOC-VRH-S
+                       end-unstring
+                       display "RSZ:         " at 0601
+                           function trim(WS-ADHOC-RSZ-S) at 0615
+                       display "Voorheffing: " at 0701
+                           function trim(WS-ADHOC-VRH-S) at 0715
+                       display "Net pay:     " at 0801
+                           function trim(WS-ADHOC-NETTO-S) at 0815
+                   end-if
+                   close ADHOC-RESULT-FILE
+               else
+                   display "No result -- the row was rejected, "
+                       "see Reject-Adhoc-Input.csv." at 0601
+               end-if.
+           1830-EXIT.
+               exit.
+
+      *>----------------------------------------------------------------
+      *> 1900-RUN-NIGHTLY-SWEEP: one fixed inbox folder per calculation
+      *> type, swept in turn. Meant for an unattended cron invocation
+      *> ("mainprogram NIGHTLY") but reachable from the menu as well.
+      *>----------------------------------------------------------------
+           1900-RUN-NIGHTLY-SWEEP.
+               move "N" to WS-IS-INTERACTIVE
+               move 0 to WS-NIGHTLY-RETURN-CODE
+
+               move "1" to WS-CALC-TYPE-CODE
+               move "F" to WS-VAT-MODE
+               move spaces to WS-BATCH-PATTERN
+               string function trim(WS-INBOX-VAT) delimited by size
+                      "*.csv" delimited by size
+                   into WS-BATCH-PATTERN
+               move function trim(WS-INBOX-VAT) to WS-INBOX-PROCESSED
+               perform 1950-SWEEP-ONE-INBOX
+
+               move "2" to WS-CALC-TYPE-CODE
+               move "L" to WS-MORTGAGE-MODE
+               move spaces to WS-BATCH-PATTERN
+               string function trim(WS-INBOX-MORTGAGE) delimited by size
+                      "*.csv" delimited by size
+                   into WS-BATCH-PATTERN
+               move function trim(WS-INBOX-MORTGAGE)
+                   to WS-INBOX-PROCESSED
+               perform 1950-SWEEP-ONE-INBOX
+
+               move "3" to WS-CALC-TYPE-CODE
+               move spaces to WS-BATCH-PATTERN
+               string function trim(WS-INBOX-PAYROLL) delimited by size
+                      "*.csv" delimited by size
+                   into WS-BATCH-PATTERN
+               move function trim(WS-INBOX-PAYROLL)
+                   to WS-INBOX-PROCESSED
+               perform 1950-SWEEP-ONE-INBOX
+
+               move WS-NIGHTLY-RETURN-CODE to return-code.
+           1900-EXIT.
+               exit.
+
+      *>----------------------------------------------------------------
+      *> 1950-SWEEP-ONE-INBOX: WS-BATCH-PATTERN and WS-CALC-TYPE-CODE
+      *> (and, for VAT/Morgage, the mode) are already set to one
+      *> inbox's wildcard; WS-INBOX-PROCESSED names that same inbox's
+      *> folder. 1400-RUN-BATCH does the actual processing; whatever it
+      *> matched is then moved into Processed/ so a file already swept
+      *> tonight doesn't get swept again tomorrow.
+      *>----------------------------------------------------------------
+           1950-SWEEP-ONE-INBOX.
+               perform 1400-RUN-BATCH
+      *>        an empty inbox is the normal overnight state, not a
+      *>        failure -- 1400-RUN-BATCH's own "no files matched"
+      *>        return-code is only meaningful when it actually had
+      *>        files to process.
+               if WS-FILES-FOUND > 0
+                   if return-code not = 0
+                       move 1 to WS-NIGHTLY-RETURN-CODE
+                   end-if
+                   move spaces to WS-LS-COMMAND
+                   string "mkdir -p " delimited by size
+                          function trim(WS-INBOX-PROCESSED)
+                              delimited by size
+                          "Processed && mv " delimited by size
+                          function trim(WS-BATCH-PATTERN)
+                              delimited by size
+                          " " delimited by size
+                          function trim(WS-INBOX-PROCESSED)
+                              delimited by size
+                          "Processed/ 2>/dev/null" delimited by size
+                       into WS-LS-COMMAND
+                   call "SYSTEM" using WS-LS-COMMAND
+               end-if.
+           1950-EXIT.
+               exit.
+
+      *>----------------------------------------------------------------
+      *> 1350-CALL-CALC-TYPE: CSV-INPUTE-FILE and WS-CALC-TYPE-CODE are
+      *> already set; call the matching subprogram. Each one is
+      *> CANCELed straight after the call so its WORKING-STORAGE (the
+      *> EOF switch in particular) starts fresh next time round --
+      *> otherwise a batch run would only process the first file
+      *> correctly and silently skip the rest.
+      *>----------------------------------------------------------------
+           1350-CALL-CALC-TYPE.
+               if WS-AUTO-DETECT = "Y"
+                   perform 1000-DETECT-CALC-TYPE
+               end-if
+               perform 1060-CHECK-DUPLICATE-RUN
+               if WS-SKIP-DUPLICATE = "Y"
+                   move 0 to return-code
+               else
+               evaluate WS-CALC-TYPE-CODE
+                   when "1"
+                       move "VAT calculation" to WS-CALC-NAME
+                       call "VATCalculation" using CSV-INPUTE-FILE
+                                                    WS-VAT-MODE
+                                                    WS-OPERATOR-ID
+                       cancel "VATCalculation"
+                   when "2"
+                       move "Morgage calculation" to WS-CALC-NAME
+                       call "MorgageCalculation" using CSV-INPUTE-FILE
+                                                        WS-MORTGAGE-MODE
+                                                        WS-OPERATOR-ID
+                       cancel "MorgageCalculation"
+                   when "3"
+                       move "Salary calculation" to WS-CALC-NAME
+                       call "SalaryCalculation" using CSV-INPUTE-FILE
+                                                       WS-OPERATOR-ID
+                       cancel "SalaryCalculation"
+                   when "5"
+                       move "Vakantiegeld calculation" to WS-CALC-NAME
+                       call "VakantiegeldCalculation" using
+                           CSV-INPUTE-FILE
+                       cancel "VakantiegeldCalculation"
+                   when other
+                       move "Unrecognized file" to WS-CALC-NAME
+                       display "Could not determine a calculation"
+                           " type for: "
+                           function trim(CSV-INPUTE-FILE)
+                       move 1 to return-code
+               end-evaluate
+               end-if.
+           1350-EXIT.
+               exit.
+
+      *>----------------------------------------------------------------
+      *> 1000-DETECT-CALC-TYPE: CSV-INPUTE-FILE is already set to one
+      *> real file (never a wildcard/folder pattern -- 1350 is always
+      *> called per-file, after the wildcard/folder has already been
+      *> expanded). Sniffs that file's header line for a keyword
+      *> unique to one calculation type and sets WS-CALC-TYPE-CODE
+      *> accordingly; leaves it blank if nothing recognizable is
+      *> found, which 1350's own "when other" then reports as a
+      *> failure instead of guessing.
+      *>----------------------------------------------------------------
+           1000-DETECT-CALC-TYPE.
+               move space to WS-CALC-TYPE-CODE
+               move function trim(CSV-INPUTE-FILE)
+                   to DYNAMIC-DETECT-FILE
+               open input DETECT-FILE
+               if WS-DETECT-STATUS = "00"
+                   read DETECT-FILE into WS-DETECT-HEADER
+                   close DETECT-FILE
+                   move function upper-case(WS-DETECT-HEADER)
+                       to WS-DETECT-UPPER
+
+                   move 0 to WS-DETECT-COUNT
+                   inspect WS-DETECT-UPPER tallying WS-DETECT-COUNT
+                       for all "BTW"
+                   if WS-DETECT-COUNT > 0
+                       move "1" to WS-CALC-TYPE-CODE
+                   end-if
+
+                   if WS-CALC-TYPE-CODE = space
+                       move 0 to WS-DETECT-COUNT
+                       inspect WS-DETECT-UPPER tallying WS-DETECT-COUNT
+                           for all "CAPITAL"
+                       if WS-DETECT-COUNT > 0
+                           move "2" to WS-CALC-TYPE-CODE
+                       end-if
+                   end-if
+
+                   if WS-CALC-TYPE-CODE = space
+                       move 0 to WS-DETECT-COUNT
+                       inspect WS-DETECT-UPPER tallying WS-DETECT-COUNT
+                           for all "VORIGJAAR"
+                       if WS-DETECT-COUNT > 0
+                           move "5" to WS-CALC-TYPE-CODE
+                       end-if
+                   end-if
+
+                   if WS-CALC-TYPE-CODE = space
+                       move 0 to WS-DETECT-COUNT
+                       inspect WS-DETECT-UPPER tallying WS-DETECT-COUNT
+                           for all "BRUTTOLOON"
+                       if WS-DETECT-COUNT > 0
+                           move "3" to WS-CALC-TYPE-CODE
+                       end-if
+                   end-if
+
+                   if WS-CALC-TYPE-CODE = space
+                       display "Header not recognized, can't "
+                           "auto-detect: "
+                           function trim(WS-DETECT-HEADER)
+                   else
+                       display "Auto-detected "
+                           function trim(CSV-INPUTE-FILE)
+                           " as calculation type "
+                           WS-CALC-TYPE-CODE
+                   end-if
+               else
+                   display "Could not open "
+                       function trim(CSV-INPUTE-FILE)
+                       " to detect its type."
+               end-if.
+           1000-EXIT.
+               exit.
+
+      *>----------------------------------------------------------------
+      *> 1060-CHECK-DUPLICATE-RUN: RUNLOG.TXT is the shared audit trail
+      *> every calculation subprogram appends one line to (see
+      *> RUNLOG.cpy) -- LOG-INPUT-FILE holds the exact file name that
+      *> was passed in, and LOG-RUN-DATE holds the run date. Grep it
+      *> for a prior line naming this same input file on today's date.
+      *> In an unattended run (batch/cron/parameter-driven) we only
+      *> warn and carry on; at the interactive menu the operator is
+      *> asked to confirm before the file is reprocessed.
+      *>----------------------------------------------------------------
+           1060-CHECK-DUPLICATE-RUN.
+               move "N" to WS-SKIP-DUPLICATE
+               move function current-date to WS-CURRENT-DATETIME
+               move WS-CURRENT-DATETIME(1:4) to WS-TODAY-DATE-YMD(1:4)
+               move "-" to WS-TODAY-DATE-YMD(5:1)
+               move WS-CURRENT-DATETIME(5:2) to WS-TODAY-DATE-YMD(6:2)
+               move "-" to WS-TODAY-DATE-YMD(8:1)
+               move WS-CURRENT-DATETIME(7:2) to WS-TODAY-DATE-YMD(9:2)
+
+               string "grep -F ',"
+                       delimited by size
+                   function trim(CSV-INPUTE-FILE) delimited by size
+                   ",' RUNLOG.TXT 2>/dev/null | grep -c '"
+                       delimited by size
+                   WS-TODAY-DATE-YMD delimited by size
+                   "' > MAINPROG-DUPCOUNT.TMP" delimited by size
+                   into WS-DUP-CMD
+               call "SYSTEM" using WS-DUP-CMD
+
+               move 0 to WS-DUP-COUNT
+               open input DUPCOUNT-FILE
+               if WS-DUPCOUNT-STATUS = "00"
+                   read DUPCOUNT-FILE into DUPCOUNT-REGEL
+                   if WS-DUPCOUNT-STATUS = "00"
+                       move function
+                           numval(function trim(DUPCOUNT-REGEL))
+                           to WS-DUP-COUNT
+                   end-if
+                   close DUPCOUNT-FILE
+               end-if
+               call "SYSTEM" using "rm -f MAINPROG-DUPCOUNT.TMP"
+
+               if WS-DUP-COUNT > 0
+                   display "WARNING: "
+                       function trim(CSV-INPUTE-FILE)
+                       " already ran today, see RUNLOG.TXT."
+                   if WS-IS-INTERACTIVE = "Y"
+                       display "Process it again anyway? (Y/N) [N]:"
+                       accept WS-CONFIRM
+                       if WS-CONFIRM not = "Y"
+                           move "Y" to WS-SKIP-DUPLICATE
+                           display "Skipping, file already processed."
+                       end-if
+                   else
+                       display "Unattended run, processing anyway."
+                   end-if
+               end-if.
+           1060-EXIT.
+               exit.
+
+      *>----------------------------------------------------------------
+      *> 1050-CHECK-FILE-EXISTS: CSV-INPUTE-FILE must already be set.
+      *> Shared by the interactive menu and the parameter-driven
+      *> unattended mode so both paths validate the same way.
+      *>----------------------------------------------------------------
+           1050-CHECK-FILE-EXISTS.
+               move "N" to WS-FILE-OK
+               call "CBL_CHECK_FILE_EXIST" using CSV-INPUTE-FILE
+                                                  FILE-DETAILS
+               end-call
+
+               if return-code = 0
+                   move "Y" to WS-FILE-OK
+               else
+                   move "N" to WS-FILE-OK
+                   display "File not found: "
+                       function trim(CSV-INPUTE-FILE)
+                   perform 1100-LIST-CSV-FILES
+               end-if.
+           1050-EXIT.
+               exit.
+
+           1100-LIST-CSV-FILES.
+               display "CSV files currently available in this folder:"
+               call "SYSTEM" using
+                   "ls -1 *.csv 2>/dev/null > MAINPROG-FILELIST.TMP"
+
+               move "0" to FILELIST-EOF-FLAG
+               open input FILE-LIST-FILE
+               if WS-FILELIST-STATUS = "00"
+                   perform until FILELIST-EOF-FLAG = "1"
+                       read FILE-LIST-FILE into FILE-LIST-REGEL
+                           at end
+                               move "1" to FILELIST-EOF-FLAG
+                           not at end
+                               display "   "
+                                   function trim(FILE-LIST-REGEL)
+                       end-read
+                   end-perform
+                   close FILE-LIST-FILE
+               end-if
+               call "SYSTEM" using "rm -f MAINPROG-FILELIST.TMP".
+           1100-EXIT.
+               exit.
+
+      *>----------------------------------------------------------------
+      *> 1200-CHECK-SUBPROGRAM-STATUS: inspect the RETURN-CODE the
+      *> calculation subprogram left behind and tell the operator
+      *> whether the run actually succeeded instead of unconditionally
+      *> reporting success.
+      *>----------------------------------------------------------------
+           1200-CHECK-SUBPROGRAM-STATUS.
+               move return-code to WS-SUB-RETURN-CODE
+               if WS-SUB-RETURN-CODE = 0
+                   display function trim(WS-CALC-NAME)
+                       " finished successfully."
+               else
+                   display function trim(WS-CALC-NAME)
+                       " FAILED, see log."
+               end-if.
+           1200-EXIT.
+               exit.
+
+      *>----------------------------------------------------------------
+      *> 2000-RUN-REJECT-FIX: choice of which calculation's reject file
+      *> to fix a row from, then hands off to 2010/2020/2030 for the
+      *> actual listing, correction and append -- same V/M/S choice
+      *> 1800-RUN-ADHOC-ENTRY already uses.
+      *>----------------------------------------------------------------
+           2000-RUN-REJECT-FIX.
+               display "Fix a rejected row -- which calculation?"
+               display "V = VAT   M = Mortgage   S = Salary"
+               accept WS-REJECTFIX-TYPE
+
+               evaluate WS-REJECTFIX-TYPE
+                   when "V" when "v"
+                       perform 2010-FIX-VAT-REJECT
+                   when "M" when "m"
+                       perform 2020-FIX-MORTGAGE-REJECT
+                   when "S" when "s"
+                       perform 2030-FIX-SALARY-REJECT
+                   when other
+                       display "Invalid choice."
+               end-evaluate.
+           2000-EXIT.
+               exit.
+
+      *>----------------------------------------------------------------
+      *> 2005-LIST-AND-PICK-REJECT-ROW: shared by 2010/2020/2030.
+      *> DYNAMIC-REJECTFIX-REJECTFILE is already set to the reject file
+      *> the operator named. Lists every rejected row with a running
+      *> number (the header row is skipped, same as every other reader
+      *> of a Reject-<file>.txt in this system), lets the operator pick
+      *> one, and leaves it in WS-REJECTFIX-CHOSEN-ROW with
+      *> WS-REJECTFIX-PICK set to 0 if nothing usable was picked, so
+      *> the caller knows whether to carry on.
+      *>----------------------------------------------------------------
+           2005-LIST-AND-PICK-REJECT-ROW.
+               move 0 to WS-REJECTFIX-PICK
+               move 0 to WS-REJECTFIX-ROWCOUNT
+               move "N" to WS-REJECTFIX-EOF
+               open input REJECTFIX-REJECT-FILE
+               if WS-REJECTFIX-REJECT-STATUS not = "00"
+                   display "Reject file not found: "
+                       function trim(WS-REJECTFIX-REJECTFILE-S)
+               else
+                   read REJECTFIX-REJECT-FILE
+                       into REJECTFIX-REJECT-REGEL *> header, discarded
+                   display "Rejected rows:"
+                   perform until WS-REJECTFIX-EOF = "Y"
+                       read REJECTFIX-REJECT-FILE
+                           into REJECTFIX-REJECT-REGEL
+                           at end
+                               move "Y" to WS-REJECTFIX-EOF
+                           not at end
+                               add 1 to WS-REJECTFIX-ROWCOUNT
+                               display WS-REJECTFIX-ROWCOUNT ": "
+                                   function trim(REJECTFIX-REJECT-REGEL)
+                       end-read
+                   end-perform
+                   close REJECTFIX-REJECT-FILE
+
+                   if WS-REJECTFIX-ROWCOUNT = 0
+                       display "No rejected rows in that file."
+                   else
+                       display "Row number to fix (0 to cancel): "
+                       accept WS-REJECTFIX-PICK
+                       if WS-REJECTFIX-PICK > WS-REJECTFIX-ROWCOUNT
+                           move 0 to WS-REJECTFIX-PICK
+                       end-if
+                       if WS-REJECTFIX-PICK > 0
+                           move 0 to WS-REJECTFIX-ROWCOUNT
+                           move "N" to WS-REJECTFIX-EOF
+                           open input REJECTFIX-REJECT-FILE
+                           read REJECTFIX-REJECT-FILE
+                               into REJECTFIX-REJECT-REGEL *> header
+                           perform until WS-REJECTFIX-EOF = "Y"
+                               read REJECTFIX-REJECT-FILE
+                                   into REJECTFIX-REJECT-REGEL
+                                   at end
+                                       move "Y" to WS-REJECTFIX-EOF
+                                   not at end
+                                       add 1 to WS-REJECTFIX-ROWCOUNT
+                                       if WS-REJECTFIX-ROWCOUNT
+                                               = WS-REJECTFIX-PICK
+                                           move REJECTFIX-REJECT-REGEL
+                                               to
+                                               WS-REJECTFIX-CHOSEN-ROW
+                                           move "Y" to WS-REJECTFIX-EOF
+                                       end-if
+                               end-read
+                           end-perform
+                           close REJECTFIX-REJECT-FILE
+                           perform 2090-SPLIT-REASON-FROM-ROW
+                           display "Original row: "
+                               function trim(WS-REJECTFIX-ORIGROW)
+                       end-if
+                   end-if
+               end-if.
+           2005-EXIT.
+               exit.
+
+      *>----------------------------------------------------------------
+      *> 2090-SPLIT-REASON-FROM-ROW: WS-REJECTFIX-CHOSEN-ROW is
+      *> "Oorspronkelijke-regel,Reden" -- the original row's own fields
+      *> can themselves contain commas, but none of the three
+      *> programs' reject reasons ever do, so the original row is
+      *> everything up to the LAST comma. Reversing the whole line
+      *> turns "last comma" into "first comma", the same
+      *> reverse-then-UNSTRING idiom already used elsewhere in this
+      *> system to pull a base file name off the end of a path.
+      *>----------------------------------------------------------------
+           2090-SPLIT-REASON-FROM-ROW.
+               move function trim(WS-REJECTFIX-CHOSEN-ROW)
+                   to WS-REJECTFIX-ORIGROW
+               move function reverse(WS-REJECTFIX-ORIGROW)
+                   to WS-REJECTFIX-REV
+               move 1 to WS-REJECTFIX-PTR
+               unstring WS-REJECTFIX-REV delimited by ","
+                   into WS-REJECTFIX-REASON-REV
+                   with pointer WS-REJECTFIX-PTR
+               end-unstring
+               move WS-REJECTFIX-REV(WS-REJECTFIX-PTR:)
+                   to WS-REJECTFIX-REST-REV
+               move function trim(WS-REJECTFIX-REST-REV)
+                   to WS-REJECTFIX-ORIGROW
+               move function reverse(WS-REJECTFIX-ORIGROW)
+                   to WS-REJECTFIX-ORIGROW.
+           2090-EXIT.
+               exit.
+
+      *>----------------------------------------------------------------
+      *> 2010-FIX-VAT-REJECT: list Reject-<file>'s rows, let the
+      *> operator pick one and key in corrected price/rate values,
+      *> run them through VATCalculation exactly like 1810-ADHOC-VAT
+      *> does, and append the resulting answer line to the named
+      *> Output-<file>.csv instead of just displaying it.
+      *>----------------------------------------------------------------
+           2010-FIX-VAT-REJECT.
+               display "Reject file to read "
+                   "(e.g. Reject-VAT-Input.csv): "
+               accept WS-REJECTFIX-REJECTFILE-S
+               move function trim(WS-REJECTFIX-REJECTFILE-S)
+                   to DYNAMIC-REJECTFIX-REJECTFILE
+
+               perform 2005-LIST-AND-PICK-REJECT-ROW
+               if WS-REJECTFIX-PICK > 0
+                   display "Forward (F) or Reverse (R) VAT mode?"
+                       " [F]: "
+                   accept WS-ADHOC-VAT-MODE
+                   if WS-ADHOC-VAT-MODE not = "R"
+                       move "F" to WS-ADHOC-VAT-MODE
+                   end-if
+                   display "Price (excl. VAT) [or VAT-incl total if "
+                       "Reverse]: "
+                   accept WS-ADHOC-PRIJS-S
+                   display "VAT rate (%): "
+                   accept WS-ADHOC-TARIEF-S
+
+                   open output ADHOC-INPUT-FILE
+                   move "prijs,BTW-Tarief" to ADHOC-INPUT-REGEL
+                   write ADHOC-INPUT-REGEL
+                   move spaces to ADHOC-INPUT-REGEL
+                   string
+                       function trim(WS-ADHOC-PRIJS-S) delimited by size
+                       "," delimited by size
+                       function trim(WS-ADHOC-TARIEF-S)
+                           delimited by size
+                       into ADHOC-INPUT-REGEL
+                   end-string
+                   write ADHOC-INPUT-REGEL
+                   close ADHOC-INPUT-FILE
+
+                   call "VATCalculation" using "Adhoc-Input.csv"
+                                                WS-ADHOC-VAT-MODE
+                                                WS-OPERATOR-ID
+                   cancel "VATCalculation"
+
+                   open input ADHOC-RESULT-FILE
+                   if WS-ADHOC-RESULT-STATUS = "00"
+                       read ADHOC-RESULT-FILE into ADHOC-RESULT-REGEL
+                       close ADHOC-RESULT-FILE
+                       display "Corrected result: "
+                           function trim(ADHOC-RESULT-REGEL)
+                       display "Output file to append it to "
+                           "(e.g. Output-VAT-Input.csv): "
+                       accept WS-REJECTFIX-OUTFILE-S
+                       move function trim(WS-REJECTFIX-OUTFILE-S)
+                           to DYNAMIC-REJECTFIX-OUTFILE
+                       open extend REJECTFIX-OUTPUT-FILE
+                       move ADHOC-RESULT-REGEL to REJECTFIX-OUTPUT-REGEL
+                       write REJECTFIX-OUTPUT-REGEL
+                       close REJECTFIX-OUTPUT-FILE
+                       display "Appended to "
+                           function trim(WS-REJECTFIX-OUTFILE-S)
+                   else
+                       display "Corrected values were rejected again, "
+                           "not appended -- see Reject-Adhoc-Input.csv."
+                   end-if
+               end-if.
+           2010-EXIT.
+               exit.
+
+      *>----------------------------------------------------------------
+      *> 2020-FIX-MORTGAGE-REJECT: same idea as 2010-FIX-VAT-REJECT,
+      *> for a rejected capital/rate/years row, run through
+      *> MorgageCalculation's lump-sum mode exactly like
+      *> 1820-ADHOC-MORTGAGE does.
+      *>----------------------------------------------------------------
+           2020-FIX-MORTGAGE-REJECT.
+               display "Reject file to read (e.g. "
+                   "Reject-Mortgage-Input.csv): "
+               accept WS-REJECTFIX-REJECTFILE-S
+               move function trim(WS-REJECTFIX-REJECTFILE-S)
+                   to DYNAMIC-REJECTFIX-REJECTFILE
+
+               perform 2005-LIST-AND-PICK-REJECT-ROW
+               if WS-REJECTFIX-PICK > 0
+                   display "Capital: "
+                   accept WS-ADHOC-CAPITAL-S
+                   display "Annual rate (%): "
+                   accept WS-ADHOC-RATE-S
+                   display "Years: "
+                   accept WS-ADHOC-YEARS-S
+
+                   open output ADHOC-INPUT-FILE
+                   move "Capital,Rate,Years" to ADHOC-INPUT-REGEL
+                   write ADHOC-INPUT-REGEL
+                   move spaces to ADHOC-INPUT-REGEL
+                   string
+                       function trim(WS-ADHOC-CAPITAL-S)
+                           delimited by size
+                       "," delimited by size
+                       function trim(WS-ADHOC-RATE-S) delimited by size
+                       "," delimited by size
+                       function trim(WS-ADHOC-YEARS-S) delimited by size
+                       into ADHOC-INPUT-REGEL
+                   end-string
+                   write ADHOC-INPUT-REGEL
+                   close ADHOC-INPUT-FILE
+
+                   call "MorgageCalculation" using "Adhoc-Input.csv" "L"
+                                                    WS-OPERATOR-ID
+                   cancel "MorgageCalculation"
+
+                   open input ADHOC-RESULT-FILE
+                   if WS-ADHOC-RESULT-STATUS = "00"
+      *>                skip the header -- MorgageCalculation's
+      *>                Output-<file>, like SalaryCalculation's,
+      *>                carries one.
+                       read ADHOC-RESULT-FILE into ADHOC-RESULT-REGEL
+                       read ADHOC-RESULT-FILE into ADHOC-RESULT-REGEL
+                       if WS-ADHOC-RESULT-STATUS = "00"
+                           display "Corrected result: "
+                               function trim(ADHOC-RESULT-REGEL)
+                           display "Output file to append it to "
+                               "(e.g. Output-Mortgage-Input.csv): "
+                           accept WS-REJECTFIX-OUTFILE-S
+                           move function trim(WS-REJECTFIX-OUTFILE-S)
+                               to DYNAMIC-REJECTFIX-OUTFILE
+                           open extend REJECTFIX-OUTPUT-FILE
+                           move ADHOC-RESULT-REGEL
+                               to REJECTFIX-OUTPUT-REGEL
+                           write REJECTFIX-OUTPUT-REGEL
+                           close REJECTFIX-OUTPUT-FILE
+                           display "Appended to "
+                               function trim(WS-REJECTFIX-OUTFILE-S)
+                       end-if
+                       close ADHOC-RESULT-FILE
+                   else
+                       display "Corrected values were rejected again, "
+                           "not appended -- see Reject-Adhoc-Input.csv."
+                   end-if
+               end-if.
+           2020-EXIT.
+               exit.
+
+      *>----------------------------------------------------------------
+      *> 2030-FIX-SALARY-REJECT: same idea again, for a rejected
+      *> name/type/gross row, run through SalaryCalculation exactly
+      *> like 1830-ADHOC-SALARY does.
+      *>----------------------------------------------------------------
+           2030-FIX-SALARY-REJECT.
+               display "Reject file to read (e.g. "
+                   "Reject-Payroll-Input.csv): "
+               accept WS-REJECTFIX-REJECTFILE-S
+               move function trim(WS-REJECTFIX-REJECTFILE-S)
+                   to DYNAMIC-REJECTFIX-REJECTFILE
+
+               perform 2005-LIST-AND-PICK-REJECT-ROW
+               if WS-REJECTFIX-PICK > 0
+                   display "Employee name: "
+                   accept WS-ADHOC-NAAM
+                   display "Type (Bediende/Arbeider/Student/"
+                       "Zelfstandige): "
+                   accept WS-ADHOC-TYPEWERK
+                   display "Gross salary: "
+                   accept WS-ADHOC-BRUTO-S
+
+                   open output ADHOC-INPUT-FILE
+                   move "Naam,Type,Bruttoloon" to ADHOC-INPUT-REGEL
+                   write ADHOC-INPUT-REGEL
+                   move spaces to ADHOC-INPUT-REGEL
+                   string
+                       function trim(WS-ADHOC-NAAM) delimited by size
+                       "," delimited by size
+                       function trim(WS-ADHOC-TYPEWERK)
+                           delimited by size
+                       "," delimited by size
+                       function trim(WS-ADHOC-BRUTO-S) delimited by size
+                       into ADHOC-INPUT-REGEL
+                   end-string
+                   write ADHOC-INPUT-REGEL
+                   close ADHOC-INPUT-FILE
+
+                   call "SalaryCalculation" using "Adhoc-Input.csv"
+                                                   WS-OPERATOR-ID
+                   cancel "SalaryCalculation"
+
+                   open input ADHOC-RESULT-FILE
+                   if WS-ADHOC-RESULT-STATUS = "00"
+                       read ADHOC-RESULT-FILE into ADHOC-RESULT-REGEL
+      *>                skip the header, same as 1830-ADHOC-SALARY
+                       read ADHOC-RESULT-FILE into ADHOC-RESULT-REGEL
+                       if WS-ADHOC-RESULT-STATUS = "00"
+                           display "Corrected result: "
+                               function trim(ADHOC-RESULT-REGEL)
+                           display "Output file to append it to "
+                               "(e.g. Output-Payroll-Input.csv): "
+                           accept WS-REJECTFIX-OUTFILE-S
+                           move function trim(WS-REJECTFIX-OUTFILE-S)
+                               to DYNAMIC-REJECTFIX-OUTFILE
+                           open extend REJECTFIX-OUTPUT-FILE
+                           move ADHOC-RESULT-REGEL
+                               to REJECTFIX-OUTPUT-REGEL
+                           write REJECTFIX-OUTPUT-REGEL
+                           close REJECTFIX-OUTPUT-FILE
+                           display "Appended to "
+                               function trim(WS-REJECTFIX-OUTFILE-S)
+                       end-if
+                       close ADHOC-RESULT-FILE
+                   else
+                       display "Corrected values were rejected again, "
+                           "not appended -- see Reject-Adhoc-Input.csv."
+                   end-if
+               end-if.
+           2030-EXIT.
+               exit.
