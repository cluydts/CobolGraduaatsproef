@@ -3,177 +3,1225 @@
            environment division.
               input-output section.
                 file-control.
-                    select input-file assign to DYNAMIC-INFILE
+                    select input-file assign dynamic DYNAMIC-INFILE
                         organization is line sequential
                         file status is WS-INPUT-STATUS.
-                    select output-file assign to DYNAMIC-OUTFILE
+                    select output-file assign dynamic DYNAMIC-OUTFILE
                         organization is line sequential
                         file status is WS-OUTPUT-STATUS.
+                    select REJECT-FILE assign dynamic DYNAMIC-REJECTFILE
+                        organization is line sequential
+                        file status is WS-REJECT-STATUS.
+                    select WHT-BRACKET-FILE
+                            assign dynamic WHT-BRACKET-FILE-NAME
+                        organization is line sequential
+                        file status is WHT-BRACKET-STATUS.
+                    select YTD-FILE assign dynamic YTD-FILE-NAME
+                        organization is line sequential
+                        file status is WS-YTD-STATUS.
+                    select PAYSLIP-FILE
+                            assign dynamic DYNAMIC-PAYSLIPFILE
+                        organization is line sequential
+                        file status is WS-PAYSLIP-STATUS.
+                    select SUMMARY-FILE assign dynamic DYNAMIC-SUMFILE
+                        organization is line sequential
+                        file status is WS-SUMMARY-STATUS.
+                    select CHECKPOINT-FILE
+                            assign dynamic DYNAMIC-CHECKFILE
+                        organization is line sequential
+                        file status is WS-CHECKPOINT-STATUS.
+                    select REPORT-FILE assign dynamic DYNAMIC-REPORTFILE
+                        organization is line sequential
+                        file status is WS-REPORT-STATUS.
+                    select RUNLOG-FILE assign to "RUNLOG.TXT"
+                        organization is line sequential
+                        file status is WS-RUNLOG-STATUS.
+                    select RECON-FILE
+                            assign to "Recon-SalaryCalculation.TXT"
+                        organization is line sequential
+                        file status is WS-RECON-STATUS.
+                    select OUTCOL-FILE assign dynamic OUTCOL-FILE-NAME
+                        organization is line sequential
+                        file status is WS-OUTCOL-STATUS.
 
            DATA DIVISION.
           
        
             FILE SECTION.
            FD input-file.
-           01 LEESREGEL pic x(100).
+       copy "CSVREC.cpy" replacing ==CSV-RAW-LINE== by ==LEESREGEL==.
     
            FD output-file.
-           01 output-regel pic x(100).
+           01 output-regel pic x(130).
+
+           FD REJECT-FILE.
+           01 REJECT-REGEL pic x(150).
+
+           FD WHT-BRACKET-FILE.
+           01 WHT-BRACKET-FILE-REGEL pic x(40).
+
+           FD YTD-FILE.
+           01 YTD-REGEL pic x(120).
+
+           FD PAYSLIP-FILE.
+           01 PAYSLIP-REGEL pic x(80).
+
+           FD SUMMARY-FILE.
+           01 SUMMARY-REGEL pic x(100).
+
+           FD CHECKPOINT-FILE.
+           01 CHECKPOINT-REGEL pic x(40).
+
+           FD REPORT-FILE.
+           01 REPORT-REGEL pic x(132).
+
+           FD RUNLOG-FILE.
+           01 RUNLOG-REGEL pic x(200).
+
+           FD RECON-FILE.
+           01 RECON-REGEL pic x(60).
+
+           FD OUTCOL-FILE.
+           01 OUTCOL-REGEL pic x(20).
 
        WORKING-STORAGE SECTION.
 
        
            01 EOF-FLAG PIC X(1) VALUE "0".
+           01 WS-RETURN-CODE PIC 9 VALUE 0.
 
            01 DYNAMIC-INFILE pic x(30).
            01 DYNAMIC-OUTFILE pic x(30).
            01 WS-INPUT-STATUS  PIC XX.            
            01 WS-OUTPUT-STATUS PIC XX.
            01 OUTPUT-PREFIX pic x(8) value "Output-".
+           01 WS-INFILE-REV pic x(30).
+           01 WS-BASE-REV pic x(30).
+           01 WS-BASE-NAME pic x(30).
+           01 DYNAMIC-REJECTFILE pic x(30).
+           01 WS-REJECT-STATUS pic xx.
+           01 REJECT-PREFIX pic x(8) value "Reject-".
+           01 WS-ROW-OK pic x(01).
+           01 WS-REJECT-REASON pic x(40).
+           01 WS-REJECT-COUNT pic 9(07) value 0.
+           01 DISPLAY-REJECT-COUNT pic Z(6)9.
            01 HEADER-1 PIC X(21) VALUE "Naam,Type,Bruttoloon".
-           01 HEADER-2 pic X(25) value "NettoLoon,RSZ,Voorheffing".
-           01 FULL-HEADER pic x(46).
+           01 HEADER-2 pic X(26)
+               value "NettoLoon,RSZ,Voorheffing".
+           01 FULL-HEADER pic x(110).
+
+      *>----------------------------------------------------------------
+      *> configurable trailing output columns -- Naam/Type/Bruttoloon/
+      *> NettoLoon/RSZ/Voorheffing is the fixed core every downstream
+      *> reader depends on; WerkgeverRSZ/Loonkost/Voordelen/
+      *> NettoPlusVoordelen after it can be selected and reordered per
+      *> run via Salary-OutputColumns.csv (see OUTCOLS.cpy). The
+      *> defaults below, and their header labels, are used as-is when
+      *> that file doesn't exist.
+      *>----------------------------------------------------------------
+           01 OUTCOL-FILE-NAME pic x(30)
+               value "Salary-OutputColumns.csv".
+           01 OUTCOL-DEFAULTS.
+               05 FILLER pic x(20) value "WERKGEVERRSZ".
+               05 FILLER pic x(20) value "LOONKOST".
+               05 FILLER pic x(20) value "VOORDELEN".
+               05 FILLER pic x(20) value "NETTOPLUSVOORDELEN".
+           copy "OUTCOLS.cpy".
 
            *>    ---------------------------------------------------
-           01 naam PIC X(30).             01 type-werknemer PIC X(8).
+           01 naam PIC X(30).             01 type-werknemer PIC X(14).
            01 brutoloon-in PIC x(7).
+      *>    Voordelen in natura (maaltijdcheques e.d.) -- an optional
+      *>    trailing column, same convention as Klantnummer/Valuta in
+      *>    VATCalculation: a row without it just leaves this blank,
+      *>    which is treated below as zero.
+           01 voordelen-in PIC x(7).
+           *>    ---------------------------------------------------
+
+      *>    auto-detect a semicolon-delimited, comma-decimal Belgian
+      *>    export (e.g. "Jan;Bediende;1319,50") from the header line,
+      *>    so it can be read directly instead of hand-edited first --
+      *>    see the same detection in VATCalculation.
+           01 WS-DELIM pic x(01) value ",".
+           01 WS-DELIM-ALT pic x(02) value ", ".
+           01 WS-BELGIAN-LOCALE pic x(01) value "N".
+           01 WS-SEMI-COUNT pic 9(03).
+           copy "CSVDELIM.cpy".
+
+      *>----------------------------------------------------------------
+      *> direct fixed-width mainframe file support -- an alternative to
+      *> the usual comma-delimited CSV, detected purely off the input
+      *> file's own name (anything not ending in ".csv"), the same way
+      *> VATCalculation/MorgageCalculation do it. No header row, no
+      *> delimiters. Layout (columns, 1-based):
+      *>   1-30   Naam
+      *>   31-44  Type-werknemer
+      *>   45-49  Brutoloon, whole euros, zero-padded
+      *>   50-51  Brutoloon, cents
+      *>   52-56  Voordelen, whole euros (optional, zero if absent)
+      *>   57-58  Voordelen, cents
+      *> Output/reject/report/payslip files stay in this program's own
+      *> CSV format regardless of how the input arrived.
+      *>----------------------------------------------------------------
+           01 WS-FIXED-WIDTH-MODE pic x(01) value "N".
+           01 WS-INFILE-EXT-REV pic x(04).
+           01 WS-INFILE-EXT pic x(04).
+           01 WS-FIXED-BRUTO-WHOLE pic x(05).
+           01 WS-FIXED-BRUTO-CENTS pic x(02).
+           01 WS-FIXED-VOORDELEN-WHOLE pic x(05).
+           01 WS-FIXED-VOORDELEN-CENTS pic x(02).
            *>    ---------------------------------------------------
            01 brutoloon PIC 9(5)V99.
-           01 brutoloon-Arbeider PIC 9(5)V99.
            01 RSZ PIC 9(5)V99.
            01 Voorheffing PIC 9(5)V99.
            01 NettoLoon PIC 9(5)V99.
            01 BRUTO-AFTER-RSZ pic 9(9)V99.
+      *>    employer-side (patronale) RSZ, on top of the gross --
+      *>    needed for the total labor cost, not deducted from the
+      *>    employee's pay.
+           01 WERKGEVER-RSZ pic 9(5)V99.
+           01 TOTALE-LOONKOST pic 9(6)V99.
+      *>    Voordelen in natura (meal vouchers and similar benefits) are
+      *>    not subject to RSZ or Bedrijfsvoorheffing -- they are added
+      *>    straight onto NettoLoon, never into Brutoloon, RSZ, or the
+      *>    withholding-tax base above.
+           01 VOORDELEN pic 9(5)V99.
+           01 NETTO-PLUS-VOORDELEN pic 9(5)V99.
            *>    ---------------------------------------------------
            01 brutoloon-out PIC Z(5).ZZ.
-           01 brutoloon-Arbeider-out PIC Z(5).ZZ.
            01 RSZ-out PIC Z(5).ZZ.
            01 Voorheffing-out PIC Z(5).ZZ.
            01 NettoLoon-out PIC Z(5).ZZ.
+           01 WERKGEVER-RSZ-out PIC Z(5).ZZ.
+           01 TOTALE-LOONKOST-out PIC Z(6).ZZ.
+           01 VOORDELEN-out PIC Z(5).ZZ.
+           01 NETTO-PLUS-VOORDELEN-out PIC Z(5).ZZ.
            *>    ---------------------------------------------------
 
-          
+           copy "WHTBRACKET.cpy".
+
+      *>----------------------------------------------------------------
+      *> year-to-date master: YTD-Payroll.csv is read in full at the
+      *> start of every run, updated in memory as each employee row is
+      *> processed below, and rewritten in full when the run closes --
+      *> so the same employee's gross/RSZ/withholding/net accumulate
+      *> across monthly runs instead of starting from zero each time.
+      *>----------------------------------------------------------------
+           01 YTD-FILE-NAME pic x(20) value "YTD-Payroll.csv".
+           01 WS-YTD-STATUS pic xx.
+           01 WS-YTD-EOF pic x(01).
+           01 WS-YTD-COUNT pic 9(03) value 0.
+           01 WS-YTD-FOUND-IDX pic 9(03).
+           01 WS-YTD-LEESREGEL pic x(120).
+           01 WS-YTD-BRUTO-S pic x(15).
+           01 WS-YTD-RSZ-S pic x(15).
+           01 WS-YTD-VRH-S pic x(15).
+           01 WS-YTD-NETTO-S pic x(15).
+
+           01 YTD-TABLE.
+               05 YTD-ENTRY OCCURS 200 TIMES INDEXED BY YTD-IDX.
+                   10 YTD-NAAM pic x(30).
+                   10 YTD-TYPE pic x(14).
+                   10 YTD-CUM-BRUTO pic 9(9)V99.
+                   10 YTD-CUM-RSZ pic 9(9)V99.
+                   10 YTD-CUM-VOORHEFFING pic 9(9)V99.
+                   10 YTD-CUM-NETTO pic 9(9)V99.
+
+           01 YTD-CUM-BRUTO-OUT pic Z(8).ZZ.
+           01 YTD-CUM-RSZ-OUT pic Z(8).ZZ.
+           01 YTD-CUM-VOORHEFFING-OUT pic Z(8).ZZ.
+           01 YTD-CUM-NETTO-OUT pic Z(8).ZZ.
+
+      *>----------------------------------------------------------------
+      *> printable payslip (loonfiche) -- one labeled page per employee,
+      *> for handing or mailing to staff, alongside the machine-readable
+      *> output-regel CSV line for the same row.
+      *>----------------------------------------------------------------
+           01 DYNAMIC-PAYSLIPFILE pic x(30).
+           01 WS-PAYSLIP-STATUS pic xx.
+           01 PAYSLIP-PREFIX pic x(11) value "Loonfiche-".
+
+      *>----------------------------------------------------------------
+      *> batch control totals for the run -- headcount and totals of
+      *> Brutoloon/RSZ/Voorheffing/NettoLoon across every accepted row,
+      *> written to Summary-<file>.csv the same way VATCalculation
+      *> writes its own batch control totals.
+      *>----------------------------------------------------------------
+           01 DYNAMIC-SUMFILE pic x(30).
+           01 WS-SUMMARY-STATUS pic xx.
+           01 SUMMARY-PREFIX pic x(9) value "Summary-".
+           01 WS-EMP-COUNT pic 9(07) value 0.
+           01 WS-TOTAL-BRUTO pic 9(09)V99 value 0.
+           01 WS-TOTAL-RSZ pic 9(09)V99 value 0.
+           01 WS-TOTAL-VOORHEFFING pic 9(09)V99 value 0.
+           01 WS-TOTAL-NETTO pic 9(09)V99 value 0.
+           01 WS-EMP-COUNT-OUT pic Z(6)9.
+           01 WS-TOTAL-BRUTO-OUT pic Z(8).ZZ.
+           01 WS-TOTAL-RSZ-OUT pic Z(8).ZZ.
+           01 WS-TOTAL-VOORHEFFING-OUT pic Z(8).ZZ.
+           01 WS-TOTAL-NETTO-OUT pic Z(8).ZZ.
+
+      *>----------------------------------------------------------------
+      *> same-day reconciliation -- Recon-SalaryCalculation.TXT holds
+      *> the total gross (Brutoloon) from the last time this program
+      *> ran, of any input file. Today's total gross is compared
+      *> against it before the file is overwritten with today's
+      *> figure, so a mis-keyed rate or a bad HR export that swings
+      *> the total by more than WS-RECON-THRESHOLD-PCT gets flagged
+      *> the same day instead of waiting for month-end review.
+      *>----------------------------------------------------------------
+           01 WS-RECON-STATUS pic xx.
+           01 WS-RECON-FOUND pic x value "N".
+           01 WS-RECON-PREV-TOTAL pic 9(9)v99 value 0.
+           01 WS-RECON-PREV-TOTAL-S pic x(15).
+           01 WS-RECON-THRESHOLD-PCT pic 9(3) value 20.
+           01 WS-RECON-MOVE-PCT pic 9(5)v99.
+           01 DISPLAY-RECON-PREV-TOTAL pic Z(8).ZZ.
+           01 DISPLAY-RECON-CURR-TOTAL pic Z(8).ZZ.
+           01 DISPLAY-RECON-MOVE-PCT pic Z(4).ZZ.
+
+      *>----------------------------------------------------------------
+      *> checkpoint/restart -- a large payroll run killed or crashed
+      *> partway through leaves its Output-/Reject-<file> rows in
+      *> place; a Checkpoint-<file> marker left behind by the
+      *> unfinished attempt tells the next run to recount those rows
+      *> (folding the ones already paid back into the YTD master and
+      *> the batch totals, the same way YTD-Payroll.csv itself is
+      *> reloaded above), skip that many input rows, and append rather
+      *> than starting the whole file over. Cleared on a clean finish.
+      *>----------------------------------------------------------------
+           01 DYNAMIC-CHECKFILE pic x(30).
+           01 WS-CHECKPOINT-STATUS pic xx.
+           01 CHECKPOINT-PREFIX pic x(11) value "Checkpoint-".
+           01 WS-RESUME-MODE pic x(01) value "N".
+           01 WS-RESUME-SKIP-COUNT pic 9(8) value 0.
+           01 WS-RESUME-OUTPUT-COUNT pic 9(8) value 0.
+           01 WS-RESUME-LEESREGEL pic x(120).
+           01 WS-RESUME-EOF pic x(01).
+           01 WS-RESUME-NAAM pic x(30).
+           01 WS-RESUME-TYPE pic x(14).
+           01 WS-RESUME-BRUTO-S pic x(15).
+           01 WS-RESUME-NETTO-S pic x(15).
+           01 WS-RESUME-RSZ-S pic x(15).
+           01 WS-RESUME-VRH-S pic x(15).
+           01 WS-RESUME-WGRSZ-S pic x(15).
+           01 WS-RESUME-LOONKOST-S pic x(15).
+           01 WS-RESUME-BRUTO pic 9(5)V99.
+           01 WS-RESUME-NETTO pic 9(5)V99.
+           01 WS-RESUME-RSZ pic 9(5)V99.
+           01 WS-RESUME-VRH pic 9(5)V99.
+           01 WS-CHECKPOINT-ROWS-DONE pic 9(8) value 0.
+           01 WS-CHECKPOINT-INTERVAL pic 9(5) value 500.
+           01 WS-CHECKPOINT-CMD pic x(60).
+           01 DISPLAY-RESUME-SKIP-COUNT pic Z(6)9.
+
+      *>----------------------------------------------------------------
+      *> printed report -- Report-<file>.txt carries the same detail
+      *> rows as Output-<file> (one line per employee), but aligned
+      *> into fixed-width columns under a dated, numbered page heading,
+      *> paginated every WS-LINES-PER-PAGE rows with a blank-line page
+      *> break, so it can be handed to an auditor or sent straight to a
+      *> printer instead of the bare CSV -- distinct from the printable
+      *> Loonfiche payslip above, which is one labeled block per
+      *> employee rather than a columnar table.
+      *>----------------------------------------------------------------
+           01 DYNAMIC-REPORTFILE pic x(30).
+           01 WS-REPORT-STATUS pic xx.
+           01 REPORT-PREFIX pic x(8) value "Report-".
+           01 WS-REPORT-LINE-COUNT pic 9(03) value 0.
+           01 WS-REPORT-PAGE-NUM pic 9(03) value 0.
+           01 WS-LINES-PER-PAGE pic 9(03) value 50.
+           01 DISPLAY-REPORT-PAGE-NUM pic Z(2)9.
+
+           01 SALARY-REPORT-LINE.
+               05 RPT-NAAM      pic x(30).
+               05 FILLER        pic x(02) value spaces.
+               05 RPT-TYPE      pic x(14).
+               05 FILLER        pic x(02) value spaces.
+               05 RPT-BRUTO     pic Z(5).ZZ.
+               05 FILLER        pic x(02) value spaces.
+               05 RPT-NETTO     pic Z(5).ZZ.
+               05 FILLER        pic x(02) value spaces.
+               05 RPT-RSZ       pic Z(5).ZZ.
+               05 FILLER        pic x(02) value spaces.
+               05 RPT-VRH       pic Z(5).ZZ.
+               05 FILLER        pic x(02) value spaces.
+               05 RPT-WGRSZ     pic Z(5).ZZ.
+               05 FILLER        pic x(02) value spaces.
+               05 RPT-LOONKOST  pic Z(6).ZZ.
+
+           01 WS-REPORT-TITLE-LINE pic x(90).
+           01 WS-SALARY-COLHDR-LINE pic x(132).
+           01 WS-SALARY-DASH-LINE pic x(132).
+
+      *>----------------------------------------------------------------
+      *> shared audit trail -- every calculation program appends one
+      *> line to RUNLOG.TXT just before GOBACK, so a run can be traced
+      *> after the fact without relying on console scrollback.
+      *>----------------------------------------------------------------
+           01 WS-RUNLOG-STATUS pic xx.
+           01 WS-RUNLOG-RECORDS-IN pic 9(07) value 0.
+           01 WS-CURRENT-DATETIME pic x(21).
+           copy "RUNLOG.cpy".
+           copy "ROUNDCFG.cpy".
+
+      *>    run-date archive of this run's input/output files, so a
+      *>    same-day re-run doesn't silently overwrite an earlier
+      *>    attempt's Output-*.csv.
+           01 WS-ARCHIVE-DATE pic x(08).
+           01 WS-ARCHIVE-CMD pic x(200).
+
            linkage section.
            01 LINK-INPUT-FILE pic x(30).
+           01 LINK-OPERATOR-ID pic x(12).
 
-       PROCEDURE DIVISION using LINK-INPUT-FILE.
+       PROCEDURE DIVISION using LINK-INPUT-FILE LINK-OPERATOR-ID.
 
-           string 
-           HEADER-1 delimited by space
-               "," delimited by size
-               HEADER-2 delimited by space
-               into FULL-HEADER
-               end-string
+           DISPLAY "Rounding mode for money computations: "
+               WS-ROUNDING-MODE-NAME
+
+           move spaces to WS-SALARY-COLHDR-LINE
+           string
+               "Naam                            Type          "
+                   delimited by size
+               "   Bruttoloon  NettoLoon  RSZ        Voorheffing"
+                   delimited by size
+               "  WerkgeverRSZ  Loonkost" delimited by size
+               into WS-SALARY-COLHDR-LINE
+           end-string
+           move spaces to WS-SALARY-DASH-LINE
+           string
+               "------------------------------------------------"
+                   delimited by size
+               "-----------------------------------------------"
+                   delimited by size
+               "-------------------------" delimited by size
+               into WS-SALARY-DASH-LINE
+           end-string
+
+      *>    load the withholding-tax brackets from WHT-Brackets.csv --
+      *>    see WHTBRACKET.cpy. Kept out of the program so the scales
+      *>    can be updated without a recompile.
+              open input WHT-BRACKET-FILE
+              DISPLAY "Status after OPEN wht-bracket-file: "
+                  WHT-BRACKET-STATUS
+              IF WHT-BRACKET-STATUS NOT = "00"
+                  DISPLAY "Error opening " WHT-BRACKET-FILE-NAME ": "
+                      WHT-BRACKET-STATUS
+                  MOVE 1 TO RETURN-CODE
+                  GOBACK
+              END-IF
+              read WHT-BRACKET-FILE into WHT-BRACKET-LEESREGEL *> skips header
+              move "0" to WHT-BRACKET-EOF
+              perform until WHT-BRACKET-EOF = "1"
+                  read WHT-BRACKET-FILE into WHT-BRACKET-LEESREGEL
+                      at end
+                          move "1" to WHT-BRACKET-EOF
+                      not at end
+                          if WHT-BRACKET-COUNT >= 10
+                              display "WHT bracket table full, "
+                                  "skipping: " WHT-BRACKET-LEESREGEL
+                          else
+                              add 1 to WHT-BRACKET-COUNT
+                              unstring function trim(
+                                      WHT-BRACKET-LEESREGEL)
+                                  delimited by ","
+                                  into WHT-BRACKET-BOVENGRENS-S
+                                       WHT-BRACKET-TARIEF-S
+                              end-unstring
+                              move function numval(
+                                  function trim(
+                                      WHT-BRACKET-BOVENGRENS-S))
+                                  to
+                                  WHT-BRACKET-BOVENGRENS(
+                                      WHT-BRACKET-COUNT)
+                              move function numval(
+                                  function trim(WHT-BRACKET-TARIEF-S))
+                                  to
+                                  WHT-BRACKET-TARIEF(WHT-BRACKET-COUNT)
+                          end-if
+                  end-read
+              end-perform
+              close WHT-BRACKET-FILE
+              display "WHT-BRACKET-COUNT: " WHT-BRACKET-COUNT
+
+      *>    load the year-to-date master so this run's totals add onto
+      *>    whatever earlier runs have already accumulated. A first
+      *>    run before YTD-Payroll.csv exists leaves the table empty
+      *>    and every employee starts fresh, which is correct.
+              move 0 to WS-YTD-COUNT
+              open input YTD-FILE
+              DISPLAY "Status after OPEN ytd-file: " WS-YTD-STATUS
+              if WS-YTD-STATUS = "00"
+                  read YTD-FILE into WS-YTD-LEESREGEL *> skips header
+                  move "0" to WS-YTD-EOF
+                  perform until WS-YTD-EOF = "1"
+                      read YTD-FILE into WS-YTD-LEESREGEL
+                          at end
+                              move "1" to WS-YTD-EOF
+                          not at end
+                              if WS-YTD-COUNT >= 200
+                                  display "YTD table full, skipping: "
+                                      WS-YTD-LEESREGEL
+                              else
+                                  add 1 to WS-YTD-COUNT
+                                  unstring function trim(
+                                          WS-YTD-LEESREGEL)
+                                      delimited by ","
+                                      into YTD-NAAM(WS-YTD-COUNT)
+                                           YTD-TYPE(WS-YTD-COUNT)
+                                           WS-YTD-BRUTO-S
+                                           WS-YTD-RSZ-S
+                                           WS-YTD-VRH-S
+                                           WS-YTD-NETTO-S
+                                  end-unstring
+                                  move function numval(
+                                          function trim(WS-YTD-BRUTO-S))
+                                      to YTD-CUM-BRUTO(WS-YTD-COUNT)
+                                  move function numval(
+                                          function trim(WS-YTD-RSZ-S))
+                                      to YTD-CUM-RSZ(WS-YTD-COUNT)
+                                  move function numval(
+                                          function trim(WS-YTD-VRH-S))
+                                      to
+                                      YTD-CUM-VOORHEFFING(WS-YTD-COUNT)
+                                  move function numval(
+                                          function trim(WS-YTD-NETTO-S))
+                                      to YTD-CUM-NETTO(WS-YTD-COUNT)
+                              end-if
+                      end-read
+                  end-perform
+                  close YTD-FILE
+              end-if
+              display "WS-YTD-COUNT na laden: " WS-YTD-COUNT
+
+      *>    load the selected/ordered trailing output columns from
+      *>    Salary-OutputColumns.csv (see OUTCOLS.cpy) -- a first run
+      *>    before that file exists keeps every optional column, in
+      *>    the original order.
+              move OUTCOL-DEFAULTS to WS-OUTCOL-TABLE
+              move 4 to WS-OUTCOL-COUNT
+              open input OUTCOL-FILE
+              DISPLAY "Status after OPEN outcol-file: "
+                  WS-OUTCOL-STATUS
+              if WS-OUTCOL-STATUS = "00"
+                  move 0 to WS-OUTCOL-COUNT
+                  move "0" to WS-OUTCOL-EOF
+                  perform until WS-OUTCOL-EOF = "1"
+                      read OUTCOL-FILE into WS-OUTCOL-LEESREGEL
+                          at end
+                              move "1" to WS-OUTCOL-EOF
+                          not at end
+                              if function trim(WS-OUTCOL-LEESREGEL)
+                                      = "WERKGEVERRSZ" or "LOONKOST"
+                                      or "VOORDELEN"
+                                      or "NETTOPLUSVOORDELEN"
+                                  if WS-OUTCOL-COUNT >= 4
+                                      display "Too many output "
+                                          "columns in " OUTCOL-FILE-NAME
+                                          ", skipping: " function trim(
+                                              WS-OUTCOL-LEESREGEL)
+                                  else
+                                      add 1 to WS-OUTCOL-COUNT
+                                      move function trim(
+                                              WS-OUTCOL-LEESREGEL)
+                                          to
+                                          WS-OUTCOL-NAME(
+                                              WS-OUTCOL-COUNT)
+                                  end-if
+                              else
+                                  if function trim(WS-OUTCOL-LEESREGEL)
+                                          not = spaces
+                                      display "Onbekende kolom in "
+                                          OUTCOL-FILE-NAME ": "
+                                          function trim(
+                                              WS-OUTCOL-LEESREGEL)
+                                  end-if
+                              end-if
+                  end-perform
+                  close OUTCOL-FILE
+              end-if
+              display "WS-OUTCOL-COUNT: " WS-OUTCOL-COUNT
+
+      *>    the optional trailing header labels follow the same
+      *>    selection/order as the data columns built below, so a
+      *>    header label always lines up with its data column.
+              move spaces to WS-OUTCOL-SUFFIX
+              move 1 to WS-OUTCOL-PTR
+              perform varying WS-OUTCOL-IDX from 1 by 1
+                      until WS-OUTCOL-IDX > WS-OUTCOL-COUNT
+                  evaluate WS-OUTCOL-NAME(WS-OUTCOL-IDX)
+                      when "WERKGEVERRSZ"
+                          string "," delimited by size
+                              "WerkgeverRSZ" delimited by size
+                              into WS-OUTCOL-SUFFIX
+                              with pointer WS-OUTCOL-PTR
+                          end-string
+                      when "LOONKOST"
+                          string "," delimited by size
+                              "Loonkost" delimited by size
+                              into WS-OUTCOL-SUFFIX
+                              with pointer WS-OUTCOL-PTR
+                          end-string
+                      when "VOORDELEN"
+                          string "," delimited by size
+                              "Voordelen" delimited by size
+                              into WS-OUTCOL-SUFFIX
+                              with pointer WS-OUTCOL-PTR
+                          end-string
+                      when "NETTOPLUSVOORDELEN"
+                          string "," delimited by size
+                              "NettoPlusVoordelen" delimited by size
+                              into WS-OUTCOL-SUFFIX
+                              with pointer WS-OUTCOL-PTR
+                          end-string
+                  end-evaluate
+              end-perform
+
+              move spaces to FULL-HEADER
+              string
+              HEADER-1 delimited by space
+                  "," delimited by size
+                  HEADER-2 delimited by space
+                  function trim(WS-OUTCOL-SUFFIX) delimited by size
+                  into FULL-HEADER
+              end-string
 
               MOVE LINK-INPUT-FILE TO DYNAMIC-INFILE.
+      *>    strip off any directory path before building the output
+      *>    file name -- an input given as "inbox/payroll1.csv" must
+      *>    not produce an output path of "Output-inbox/payroll1.csv",
+      *>    which would try to write into a non-existent directory.
+              move function reverse(function trim(DYNAMIC-INFILE))
+                  to WS-INFILE-REV
+      *>        a name not ending in ".csv" is read as fixed-width --
+      *>        checked off the same reversed string before it is
+      *>        consumed below for the path-stripping it already
+      *>        needed anyway.
+              move WS-INFILE-REV(1:4) to WS-INFILE-EXT-REV
+              move function reverse(WS-INFILE-EXT-REV) to WS-INFILE-EXT
+              if function upper-case(WS-INFILE-EXT) not = ".CSV"
+                  move "Y" to WS-FIXED-WIDTH-MODE
+              end-if
+              display "WS-FIXED-WIDTH-MODE: " WS-FIXED-WIDTH-MODE
+              unstring WS-INFILE-REV delimited by "/"
+                  into WS-BASE-REV
+              end-unstring
+              move function reverse(function trim(WS-BASE-REV))
+                  to WS-BASE-NAME
               string
-               OUTPUT-PREFIX delimited by size
-               DYNAMIC-INFILE delimited by size
+               OUTPUT-PREFIX delimited by space
+               WS-BASE-NAME delimited by space
                into DYNAMIC-OUTFILE
               end-string
+              string
+               REJECT-PREFIX delimited by space
+               WS-BASE-NAME delimited by space
+               into DYNAMIC-REJECTFILE
+              end-string
+              string
+               PAYSLIP-PREFIX delimited by space
+               WS-BASE-NAME delimited by space
+               into DYNAMIC-PAYSLIPFILE
+              end-string
+              string
+               SUMMARY-PREFIX delimited by space
+               WS-BASE-NAME delimited by space
+               into DYNAMIC-SUMFILE
+              end-string
+              string
+               CHECKPOINT-PREFIX delimited by space
+               WS-BASE-NAME delimited by space
+               into DYNAMIC-CHECKFILE
+              end-string
+              string
+               REPORT-PREFIX delimited by space
+               WS-BASE-NAME delimited by space
+               into DYNAMIC-REPORTFILE
+              end-string
+
+      *>    a Checkpoint-<file> marker surviving from an earlier,
+      *>    unfinished attempt at this same input means that attempt's
+      *>    Output-/Reject-<file> rows are real and must be recounted
+      *>    -- folded back into the YTD master in memory and into this
+      *>    run's batch totals -- rather than overwritten.
+              open input CHECKPOINT-FILE
+              if WS-CHECKPOINT-STATUS = "00"
+                  close CHECKPOINT-FILE
+                  move "Y" to WS-RESUME-MODE
+                  display "Checkpoint found for " DYNAMIC-CHECKFILE
+                      " -- resuming the interrupted run."
+              end-if
+
+              if WS-RESUME-MODE = "Y"
+                  open input output-file
+                  if WS-OUTPUT-STATUS = "00"
+                      read output-file
+                          into WS-RESUME-LEESREGEL *> header
+                      move "0" to WS-RESUME-EOF
+                      perform until WS-RESUME-EOF = "1"
+                          read output-file into WS-RESUME-LEESREGEL
+                              at end
+                                  move "1" to WS-RESUME-EOF
+                              not at end
+                                add 1 to WS-RESUME-OUTPUT-COUNT
+                                unstring
+                                    function trim(WS-RESUME-LEESREGEL)
+                                    delimited by ","
+                                    into WS-RESUME-NAAM
+                                         WS-RESUME-TYPE
+                                         WS-RESUME-BRUTO-S
+                                         WS-RESUME-NETTO-S
+                                         WS-RESUME-RSZ-S
+                                         WS-RESUME-VRH-S
+                                         WS-RESUME-WGRSZ-S
+                                         WS-RESUME-LOONKOST-S
+                                end-unstring
+                                move function numval(function trim(
+                                    WS-RESUME-BRUTO-S))
+                                    to WS-RESUME-BRUTO
+                                move function numval(function trim(
+                                    WS-RESUME-NETTO-S))
+                                    to WS-RESUME-NETTO
+                                move function numval(function trim(
+                                    WS-RESUME-RSZ-S))
+                                    to WS-RESUME-RSZ
+                                move function numval(function trim(
+                                    WS-RESUME-VRH-S))
+                                    to WS-RESUME-VRH
+
+                                add 1 to WS-EMP-COUNT
+                                add WS-RESUME-BRUTO to WS-TOTAL-BRUTO
+                                add WS-RESUME-RSZ to WS-TOTAL-RSZ
+                                add WS-RESUME-VRH
+                                    to WS-TOTAL-VOORHEFFING
+                                add WS-RESUME-NETTO to WS-TOTAL-NETTO
+
+                                move 0 to WS-YTD-FOUND-IDX
+                                perform varying YTD-IDX from 1 by 1
+                                    until YTD-IDX > WS-YTD-COUNT
+                                    if YTD-NAAM(YTD-IDX)
+                                            = WS-RESUME-NAAM
+                                        move YTD-IDX to WS-YTD-FOUND-IDX
+                                        exit perform
+                                    end-if
+                                end-perform
+                                if WS-YTD-FOUND-IDX > 0
+                                  add WS-RESUME-BRUTO
+                                    to YTD-CUM-BRUTO(WS-YTD-FOUND-IDX)
+                                  add WS-RESUME-RSZ
+                                    to YTD-CUM-RSZ(WS-YTD-FOUND-IDX)
+                                  add WS-RESUME-VRH
+                                    to YTD-CUM-VOORHEFFING(
+                                        WS-YTD-FOUND-IDX)
+                                  add WS-RESUME-NETTO
+                                    to YTD-CUM-NETTO(WS-YTD-FOUND-IDX)
+                                else
+                                  if WS-YTD-COUNT >= 200
+                                    display "YTD table full, skipping: "
+                                        WS-RESUME-NAAM
+                                  else
+                                    add 1 to WS-YTD-COUNT
+                                    move WS-RESUME-NAAM
+                                        to YTD-NAAM(WS-YTD-COUNT)
+                                    move WS-RESUME-TYPE
+                                        to YTD-TYPE(WS-YTD-COUNT)
+                                    move WS-RESUME-BRUTO
+                                        to YTD-CUM-BRUTO(WS-YTD-COUNT)
+                                    move WS-RESUME-RSZ
+                                        to YTD-CUM-RSZ(WS-YTD-COUNT)
+                                    move WS-RESUME-VRH
+                                        to YTD-CUM-VOORHEFFING(
+                                            WS-YTD-COUNT)
+                                    move WS-RESUME-NETTO
+                                        to YTD-CUM-NETTO(WS-YTD-COUNT)
+                                  end-if
+                                end-if
+                          end-read
+                      end-perform
+                      close output-file
+                  end-if
+
+                  move 0 to WS-REJECT-COUNT
+                  open input REJECT-FILE
+                  if WS-REJECT-STATUS = "00"
+                      read REJECT-FILE
+                          into WS-RESUME-LEESREGEL *> header
+                      move "0" to WS-RESUME-EOF
+                      perform until WS-RESUME-EOF = "1"
+                          read REJECT-FILE into WS-RESUME-LEESREGEL
+                              at end
+                                  move "1" to WS-RESUME-EOF
+                              not at end
+                                  add 1 to WS-REJECT-COUNT
+                          end-read
+                      end-perform
+                      close REJECT-FILE
+                  end-if
+
+                  compute WS-RESUME-SKIP-COUNT =
+                      WS-RESUME-OUTPUT-COUNT + WS-REJECT-COUNT
+                  move WS-RESUME-SKIP-COUNT to DISPLAY-RESUME-SKIP-COUNT
+                  display "Resuming after "
+                      function trim(DISPLAY-RESUME-SKIP-COUNT)
+                      " already-processed row(s)."
+      *>            carry the already-processed rows forward into the
+      *>            read tally, so the end-of-run reconciliation check
+      *>            sees the full logical run, not just this invocation.
+                  move WS-RESUME-SKIP-COUNT to WS-RUNLOG-RECORDS-IN
+              else
+      *>          fresh run -- lay down the marker now, so a crash
+      *>          before this run finishes leaves something to resume.
+                  open output CHECKPOINT-FILE
+                  if WS-CHECKPOINT-STATUS = "00"
+                      move "0" to CHECKPOINT-REGEL
+                      write CHECKPOINT-REGEL
+                      close CHECKPOINT-FILE
+                  end-if
+              end-if
 
-              
               OPEN INPUT input-file
                DISPLAY "Status after OPEN input-file: " WS-INPUT-STATUS
                IF WS-INPUT-STATUS NOT = "00"
                    DISPLAY "Error opening input file: " WS-INPUT-STATUS
+                   MOVE 1 TO RETURN-CODE
                    GOBACK
                END-IF
-                OPEN OUTPUT output-file
-                 DISPLAY "Status after OPEN output-file: " WS-OUTPUT-STATUS
+                if WS-RESUME-MODE = "Y"
+                    OPEN EXTEND output-file
+                else
+                    OPEN OUTPUT output-file
+                end-if
+                 DISPLAY "Status after OPEN output-file: "
+                     WS-OUTPUT-STATUS
            IF WS-OUTPUT-STATUS NOT = "00"
                DISPLAY "Error opening output file: " WS-OUTPUT-STATUS
+               MOVE 1 TO RETURN-CODE
                GOBACK
            END-IF
-                
+
+           if WS-RESUME-MODE = "Y"
+               open extend REJECT-FILE
+           else
+               open output REJECT-FILE
+           end-if
+           DISPLAY "Status after OPEN reject-file: " WS-REJECT-STATUS
+           if WS-REJECT-STATUS = "00" and WS-RESUME-MODE = "N"
+               move "Oorspronkelijke-regel,Reden" to REJECT-REGEL
+               write REJECT-REGEL
+           end-if
+
+           if WS-RESUME-MODE = "Y"
+               open extend PAYSLIP-FILE
+           else
+               open output PAYSLIP-FILE
+           end-if
+           DISPLAY "Status after OPEN payslip-file: " WS-PAYSLIP-STATUS
+
+           if WS-RESUME-MODE = "Y"
+               open extend REPORT-FILE
+           else
+               open output REPORT-FILE
+           end-if
+           DISPLAY "Status after OPEN report-file: " WS-REPORT-STATUS
+
+           if WS-RESUME-MODE = "N"
                 move FULL-HEADER to output-regel
                 write output-regel
                 move spaces to output-regel
+           end-if
 
+           if WS-FIXED-WIDTH-MODE = "Y"
+      *>        a fixed-width mainframe extract has no header row --
+      *>        its first record is data, left unread here so the main
+      *>        loop below picks it up.
+               display "Fixed-width input -- no header row to skip."
+           else
                  read input-file into LEESREGEL *> skips Header
-            DISPLAY "Status after 1st READ (header skip): " WS-INPUT-STATUS
-           IF WS-INPUT-STATUS = "10" *> "10" is standard for EOF
-               DISPLAY "EOF reached immediately after header read. Input file might be empty or just a header."
-               MOVE "1" TO EOF-FLAG *> Ensure loop doesn't run if file is truly empty after header
-           ELSE IF WS-INPUT-STATUS NOT = "00"
-               DISPLAY "Error on 1st READ (header skip): " WS-INPUT-STATUS
-               GOBACK
+
+      *>    a semicolon anywhere on the header line means this export
+      *>    is the semicolon-delimited, comma-decimal Belgian format.
+           move 0 to WS-SEMI-COUNT
+           inspect LEESREGEL tallying WS-SEMI-COUNT for all ";"
+           if WS-SEMI-COUNT > 0
+               move CSV-DELIM-SEMICOLON to WS-DELIM
+               move "; " to WS-DELIM-ALT
+               move "Y" to WS-BELGIAN-LOCALE
+           end-if
+           display "WS-BELGIAN-LOCALE: " WS-BELGIAN-LOCALE
+
+            DISPLAY "Status after 1st READ (header skip): "
+               WS-INPUT-STATUS
+      *>    "10" is standard for EOF
+           IF WS-INPUT-STATUS = "10"
+               DISPLAY "EOF right after header -- input file is empty."
+               MOVE "1" TO EOF-FLAG
+           ELSE
+               IF WS-INPUT-STATUS NOT = "00"
+                   DISPLAY "Error on 1st READ (header skip): "
+                       WS-INPUT-STATUS
+                   MOVE 1 TO RETURN-CODE
+                   GOBACK
+               END-IF
            END-IF
-     *>    -------------------------------------------------------------
-                
+           end-if
+      *>    ------------------------------------------------------------
+
+      *>    skip past the rows an earlier, unfinished attempt already
+      *>    wrote to Output-/Reject-<file> -- their totals and YTD
+      *>    contributions were just recovered above, so reprocessing
+      *>    them here would both duplicate the output rows and
+      *>    double-count the totals.
+           if WS-RESUME-MODE = "Y"
+               move 0 to WS-RESUME-OUTPUT-COUNT
+               perform until
+                       WS-RESUME-OUTPUT-COUNT >= WS-RESUME-SKIP-COUNT
+                       or EOF-FLAG = "1"
+                   read input-file into LEESREGEL
+                       at end
+                           move "1" to EOF-FLAG
+                       not at end
+                           add 1 to WS-RESUME-OUTPUT-COUNT
+                   end-read
+               end-perform
+           end-if
+
                 PERFORM UNTIL EOF-FLAG = "1"
                    read input-file into LEESREGEL
                         AT END
                             MOVE "1" TO EOF-FLAG
-           DISPLAY "AT END encountered in loop. Final input status: " WS-INPUT-STATUS
+           DISPLAY "AT END in loop. Final input status: "
+               WS-INPUT-STATUS
                         NOT AT END
                      DISPLAY "Status after data READ: " WS-INPUT-STATUS
                 IF WS-INPUT-STATUS NOT = "00"
                   DISPLAY "I/O Error during data read: " WS-INPUT-STATUS
                    MOVE "1" TO EOF-FLAG *> Stop processing on error
+                   MOVE 1 TO WS-RETURN-CODE
                 ELSE
+                        add 1 to WS-RUNLOG-RECORDS-IN
+                        add 1 to WS-CHECKPOINT-ROWS-DONE
+                        if function mod(WS-CHECKPOINT-ROWS-DONE
+                                WS-CHECKPOINT-INTERVAL) = 0
+                            open output CHECKPOINT-FILE
+                            if WS-CHECKPOINT-STATUS = "00"
+                                compute DISPLAY-RESUME-SKIP-COUNT =
+                                    WS-RESUME-SKIP-COUNT
+                                        + WS-CHECKPOINT-ROWS-DONE
+                                move function trim(
+                                    DISPLAY-RESUME-SKIP-COUNT)
+                                    to CHECKPOINT-REGEL
+                                write CHECKPOINT-REGEL
+                                close CHECKPOINT-FILE
+                            end-if
+                        end-if
+                        move spaces to voordelen-in
+                        if WS-FIXED-WIDTH-MODE = "Y"
+      *>                    fixed columns, no delimiters -- see the
+      *>                    layout noted against WS-FIXED-WIDTH-MODE
+      *>                    above.
+                           move LEESREGEL(1:30) to naam
+                           move LEESREGEL(31:14) to type-werknemer
+                           move LEESREGEL(45:5)
+                               to WS-FIXED-BRUTO-WHOLE
+                           move LEESREGEL(50:2)
+                               to WS-FIXED-BRUTO-CENTS
+                           move spaces to brutoloon-in
+                           string
+                               WS-FIXED-BRUTO-WHOLE delimited by size
+                               "." delimited by size
+                               WS-FIXED-BRUTO-CENTS delimited by size
+                               into brutoloon-in
+                           end-string
+                           move LEESREGEL(52:5)
+                               to WS-FIXED-VOORDELEN-WHOLE
+                           move LEESREGEL(57:2)
+                               to WS-FIXED-VOORDELEN-CENTS
+                           if WS-FIXED-VOORDELEN-WHOLE not = "00000"
+                                 or WS-FIXED-VOORDELEN-CENTS not = "00"
+                               move spaces to voordelen-in
+                               string
+                                   WS-FIXED-VOORDELEN-WHOLE
+                                       delimited by size
+                                   "." delimited by size
+                                   WS-FIXED-VOORDELEN-CENTS
+                                       delimited by size
+                                   into voordelen-in
+                               end-string
+                           end-if
+                        else
                         unstring function trim(LEESREGEL)
-                         DELIMITED BY ","
-                                    or ", "
+                         DELIMITED BY WS-DELIM
+                                    or WS-DELIM-ALT
                                     into naam
                                          type-werknemer
                                          brutoloon-in
+                                         voordelen-in
                         end-unstring
+                        end-if
                         display " "
                 display "leesregel-naam: " naam
                 display "leesregel-type-werknemer: " type-werknemer
                 display "leesregel-brutoloon: " brutoloon-in
-*>    -------------------------------------------------------------
+      *>    -------------------------------------------------------------
 
-           move function numval(function trim(brutoloon-in)) to brutoloon
+      *>    Belgian export rows use "," as the decimal point -- switch
+      *>    it to "." now that the field separator is ";" rather than
+      *>    ",".
+           if WS-BELGIAN-LOCALE = "Y"
+               inspect brutoloon-in replacing all "," by "."
+           end-if
+
+           move function numval(function trim(brutoloon-in))
+               to brutoloon
                display "brutoloon-in : " brutoloon-in
            move zeroes to brutoloon-in
                     display "brutoloon:" brutoloon
-*>    -------------------------------------------------------------
-           IF type-werknemer = "Bediende"
-               COMPUTE RSZ = Brutoloon * 0.1307
-               compute BRUTO-AFTER-RSZ = brutoloon - RSZ
-               DISPLAY "RSZ berekend voor Bediende: " RSZ
-           ELSE 
-               IF type-werknemer = "Arbeider"
-                   COMPUTE RSZ = Brutoloon * 1.08 * 0.1307
+
+      *>    blank voordelen-in means no benefits column was supplied
+      *>    for this row -- leave VOORDELEN at zero rather than calling
+      *>    NUMVAL on spaces.
+           if function trim(voordelen-in) = spaces
+               move zeroes to VOORDELEN
+           else
+               if WS-BELGIAN-LOCALE = "Y"
+                   inspect voordelen-in replacing all "," by "."
+               end-if
+               move function numval(function trim(voordelen-in))
+                   to VOORDELEN
+           end-if
+           move zeroes to voordelen-in
+           display "voordelen: " VOORDELEN
+      *>    -------------------------------------------------------------
+      *>    type-werknemer classification -- each category has its own RSZ
+      *>    treatment: Bediende/Arbeider pay standard employee RSZ (Arbeider
+      *>    with the usual 8% wage-coefficient toeslag), Student pays only
+      *>    the reduced solidariteitsbijdrage, and Zelfstandige contractors
+      *>    are not subject to employee RSZ at all -- they carry their own
+      *>    social-contribution obligations. An unrecognized type is now
+      *>    diverted to the reject file instead of being written to output
+      *>    as if it had zero RSZ withheld.
+           move "Y" to WS-ROW-OK
+           move spaces to WS-REJECT-REASON
+      *>    employer-side (patronale) RSZ bijdragen, roughly 25-27%
+      *>    depending on category, added on top of the gross -- for
+      *>    budgeting the full labor cost, not deducted from NettoLoon.
+           EVALUATE type-werknemer
+               WHEN "Bediende"
+                   COMPUTE RSZ rounded mode is NEAREST-AWAY-FROM-ZERO
+                       = Brutoloon * 0.1307
+                   compute BRUTO-AFTER-RSZ = brutoloon - RSZ
+                   COMPUTE WERKGEVER-RSZ
+                           rounded mode is NEAREST-AWAY-FROM-ZERO
+                       = Brutoloon * 0.25
+                   DISPLAY "RSZ berekend voor Bediende: " RSZ
+               WHEN "Arbeider"
+                   COMPUTE RSZ rounded mode is NEAREST-AWAY-FROM-ZERO
+                       = Brutoloon * 1.08 * 0.1307
+                   compute BRUTO-AFTER-RSZ = brutoloon - RSZ
+                   COMPUTE WERKGEVER-RSZ
+                           rounded mode is NEAREST-AWAY-FROM-ZERO
+                       = Brutoloon * 0.27
+                   DISPLAY "RSZ berekend Arbeider (incl. toeslag): "
+                       RSZ
+               WHEN "Student"
+                   COMPUTE RSZ rounded mode is NEAREST-AWAY-FROM-ZERO
+                       = Brutoloon * 0.0271
                    compute BRUTO-AFTER-RSZ = brutoloon - RSZ
-                   DISPLAY "RSZ berekend voor Arbeider (incl. 8% toeslag): " RSZ
-               ELSE
+                   COMPUTE WERKGEVER-RSZ
+                           rounded mode is NEAREST-AWAY-FROM-ZERO
+                       = Brutoloon * 0.0546
+                   DISPLAY "RSZ berekend voor Student (solidariteit): "
+                       RSZ
+               WHEN "Zelfstandige"
                    MOVE 0 TO RSZ
-                   DISPLAY "⚠️ Onbekend type-werknemer: " type-werknemer
-               END-IF
-           END-IF
-                  
+                   compute BRUTO-AFTER-RSZ = brutoloon - RSZ
+                   MOVE 0 TO WERKGEVER-RSZ
+                   DISPLAY "Geen werknemers-RSZ voor Zelfstandige"
+               WHEN OTHER
+                   move "N" to WS-ROW-OK
+                   string "Onbekend type-werknemer: " delimited by size
+                          type-werknemer delimited by size
+                       into WS-REJECT-REASON
+                   DISPLAY "Onbekend type-werknemer: " type-werknemer
+           END-EVALUATE
 
                     display " "
-*>    -------------------------------------------------------------
-           IF BRUTO-AFTER-RSZ <= 1318.33
-               COMPUTE Voorheffing = BRUTO-AFTER-RSZ * 0.15
-               ELSE
-                   IF BRUTO-AFTER-RSZ <= 2326.66
-                       COMPUTE Voorheffing = BRUTO-AFTER-RSZ * 0.25
-                   ELSE
-                       IF BRUTO-AFTER-RSZ <= 4026.66
-                           COMPUTE Voorheffing = BRUTO-AFTER-RSZ * 0.45
-                   ELSE
-                           COMPUTE Voorheffing = BRUTO-AFTER-RSZ * 0.50
-                   END-IF
-               END-IF
+      *>    -------------------------------------------------------------
+           if WS-ROW-OK = "Y"
+      *>    withholding tax: Zelfstandige contractors are not on the
+      *>    employee withholding brackets below -- they invoice and settle
+      *>    their own bedrijfsvoorheffing, approximated here as a flat rate.
+           IF type-werknemer = "Zelfstandige"
+               COMPUTE Voorheffing
+                       rounded mode is NEAREST-AWAY-FROM-ZERO
+                   = BRUTO-AFTER-RSZ * 0.1111
+           ELSE
+      *>        table-driven bracket lookup (WHTBRACKET.cpy) -- find
+      *>        the first bracket whose bovengrens is not exceeded;
+      *>        the last bracket's bovengrens must cover every
+      *>        remaining salary.
+               perform varying WHT-BRACKET-IDX from 1 by 1
+                       until WHT-BRACKET-IDX > WHT-BRACKET-COUNT
+                   if BRUTO-AFTER-RSZ <=
+                           WHT-BRACKET-BOVENGRENS(WHT-BRACKET-IDX)
+                       compute Voorheffing
+                               rounded mode is NEAREST-AWAY-FROM-ZERO
+                           = BRUTO-AFTER-RSZ *
+                               WHT-BRACKET-TARIEF(WHT-BRACKET-IDX)
+                       exit perform
+                   end-if
+               end-perform
            END-IF
-*>    -------------------------------------------------------------
-                   COMPUTE NettoLoon = BRUTO-AFTER-RSZ - Voorheffing
-*>    -------------------------------------------------------------
+      *>    -------------------------------------------------------------
+                   COMPUTE NettoLoon
+                           rounded mode is NEAREST-AWAY-FROM-ZERO
+                       = BRUTO-AFTER-RSZ - Voorheffing
+                   COMPUTE TOTALE-LOONKOST
+                           rounded mode is NEAREST-AWAY-FROM-ZERO
+                       = Brutoloon + WERKGEVER-RSZ
+      *>    Voordelen bypass RSZ and Voorheffing entirely -- added
+      *>    straight onto NettoLoon, never into Brutoloon or
+      *>    TOTALE-LOONKOST above.
+                   COMPUTE NETTO-PLUS-VOORDELEN
+                           rounded mode is NEAREST-AWAY-FROM-ZERO
+                       = NettoLoon + VOORDELEN
+      *>    -------------------------------------------------------------
+      *>    fold this row into the year-to-date master -- same
+      *>    employee name found in an earlier run adds on, a name
+      *>    never seen before starts a new YTD entry.
+                   move 0 to WS-YTD-FOUND-IDX
+                   perform varying YTD-IDX from 1 by 1
+                           until YTD-IDX > WS-YTD-COUNT
+                       if YTD-NAAM(YTD-IDX) = naam
+                           move YTD-IDX to WS-YTD-FOUND-IDX
+                           exit perform
+                       end-if
+                   end-perform
+                   if WS-YTD-FOUND-IDX > 0
+                       add Brutoloon to YTD-CUM-BRUTO(WS-YTD-FOUND-IDX)
+                       add RSZ to YTD-CUM-RSZ(WS-YTD-FOUND-IDX)
+                       add Voorheffing
+                           to YTD-CUM-VOORHEFFING(WS-YTD-FOUND-IDX)
+                       add NettoLoon to YTD-CUM-NETTO(WS-YTD-FOUND-IDX)
+                   else
+                       if WS-YTD-COUNT >= 200
+                           display "YTD table full, skipping: " naam
+                       else
+                           add 1 to WS-YTD-COUNT
+                           move naam to YTD-NAAM(WS-YTD-COUNT)
+                           move type-werknemer
+                               to YTD-TYPE(WS-YTD-COUNT)
+                           move Brutoloon
+                               to YTD-CUM-BRUTO(WS-YTD-COUNT)
+                           move RSZ to YTD-CUM-RSZ(WS-YTD-COUNT)
+                           move Voorheffing
+                               to YTD-CUM-VOORHEFFING(WS-YTD-COUNT)
+                           move NettoLoon
+                               to YTD-CUM-NETTO(WS-YTD-COUNT)
+                       end-if
+                   end-if
+      *>    -------------------------------------------------------------
 
                    MOVE Brutoloon TO brutoloon-out
                    MOVE RSZ TO rsz-out
                    MOVE Voorheffing TO voorheffing-out
                    MOVE NettoLoon TO NettoLoon-out
+                   MOVE WERKGEVER-RSZ TO WERKGEVER-RSZ-out
+                   MOVE TOTALE-LOONKOST TO TOTALE-LOONKOST-out
+                   MOVE VOORDELEN TO VOORDELEN-out
+                   MOVE NETTO-PLUS-VOORDELEN TO NETTO-PLUS-VOORDELEN-out
+
+      *>    -------------------------------------------------------------
+      *>    one labeled payslip page per employee, written to the
+      *>    same PAYSLIP-FILE so a run produces every employee's
+      *>    loonfiche in one file, in input order.
+                   move spaces to PAYSLIP-REGEL
+                   move "========================================"
+                       to PAYSLIP-REGEL
+                   write PAYSLIP-REGEL
+                   move spaces to PAYSLIP-REGEL
+                   move "LOONFICHE" to PAYSLIP-REGEL
+                   write PAYSLIP-REGEL
+                   move spaces to PAYSLIP-REGEL
+                   write PAYSLIP-REGEL
+                   move spaces to PAYSLIP-REGEL
+                   string "Naam:                 " delimited by size
+                          function trim(naam) delimited by size
+                       into PAYSLIP-REGEL
+                   end-string
+                   write PAYSLIP-REGEL
+                   move spaces to PAYSLIP-REGEL
+                   string "Type werknemer:       " delimited by size
+                          function trim(type-werknemer)
+                              delimited by size
+                       into PAYSLIP-REGEL
+                   end-string
+                   write PAYSLIP-REGEL
+                   move spaces to PAYSLIP-REGEL
+                   write PAYSLIP-REGEL
+                   move spaces to PAYSLIP-REGEL
+                   string "Brutoloon:            " delimited by size
+                          function trim(brutoloon-out) delimited by size
+                       into PAYSLIP-REGEL
+                   end-string
+                   write PAYSLIP-REGEL
+                   move spaces to PAYSLIP-REGEL
+                   string "RSZ:                  " delimited by size
+                          function trim(RSZ-out) delimited by size
+                       into PAYSLIP-REGEL
+                   end-string
+                   write PAYSLIP-REGEL
+                   move spaces to PAYSLIP-REGEL
+                   string "Bedrijfsvoorheffing:  " delimited by size
+                          function trim(Voorheffing-out)
+                              delimited by size
+                       into PAYSLIP-REGEL
+                   end-string
+                   write PAYSLIP-REGEL
+                   move spaces to PAYSLIP-REGEL
+                   string "NettoLoon:            " delimited by size
+                          function trim(NettoLoon-out) delimited by size
+                       into PAYSLIP-REGEL
+                   end-string
+                   write PAYSLIP-REGEL
+                   move spaces to PAYSLIP-REGEL
+                   string "Voordelen:            " delimited by size
+                          function trim(VOORDELEN-out) delimited by size
+                       into PAYSLIP-REGEL
+                   end-string
+                   write PAYSLIP-REGEL
+                   move spaces to PAYSLIP-REGEL
+                   string "Netto + voordelen:    " delimited by size
+                          function trim(NETTO-PLUS-VOORDELEN-out)
+                              delimited by size
+                       into PAYSLIP-REGEL
+                   end-string
+                   write PAYSLIP-REGEL
+                   move spaces to PAYSLIP-REGEL
+                   move "========================================"
+                       to PAYSLIP-REGEL
+                   write PAYSLIP-REGEL
+                   move spaces to PAYSLIP-REGEL
+                   write PAYSLIP-REGEL
+                   move spaces to PAYSLIP-REGEL
+      *>    -------------------------------------------------------------
+      *>    roll this row into the batch control totals for the run.
+                   add 1 to WS-EMP-COUNT
+                   add Brutoloon to WS-TOTAL-BRUTO
+                   add RSZ to WS-TOTAL-RSZ
+                   add Voorheffing to WS-TOTAL-VOORHEFFING
+                   add NettoLoon to WS-TOTAL-NETTO
+      *>    -------------------------------------------------------------
 
                    move zeroes to brutoloon
                    move zeroes to RSZ
                    move zeroes to Voorheffing
                    move zeroes to NettoLoon
+                   move zeroes to WERKGEVER-RSZ
+                   move zeroes to TOTALE-LOONKOST
+                   move zeroes to VOORDELEN
+                   move zeroes to NETTO-PLUS-VOORDELEN
 
                    display "------------------------------------"
                    display"Naam: " naam
@@ -182,8 +1230,47 @@
                    display"Nettoloon-out: " NettoLoon-out
                    display "RSZ-out" RSZ-out
                    display "Voorheffing-out" Voorheffing-out
-                   display " " 
-    *>    -------------------------------------------------------------
+                   display " "
+      *>    -------------------------------------------------------------
+      *>           selected/ordered trailing columns -- see OUTCOLS.cpy
+                   move spaces to WS-OUTCOL-SUFFIX
+                   move 1 to WS-OUTCOL-PTR
+                   perform varying WS-OUTCOL-IDX from 1 by 1
+                           until WS-OUTCOL-IDX > WS-OUTCOL-COUNT
+                       evaluate WS-OUTCOL-NAME(WS-OUTCOL-IDX)
+                           when "WERKGEVERRSZ"
+                               string "," delimited by size
+                                   function trim(WERKGEVER-RSZ-out)
+                                       delimited by size
+                                   into WS-OUTCOL-SUFFIX
+                                   with pointer WS-OUTCOL-PTR
+                               end-string
+                           when "LOONKOST"
+                               string "," delimited by size
+                                   function trim(TOTALE-LOONKOST-out)
+                                       delimited by size
+                                   into WS-OUTCOL-SUFFIX
+                                   with pointer WS-OUTCOL-PTR
+                               end-string
+                           when "VOORDELEN"
+                               string "," delimited by size
+                                   function trim(VOORDELEN-out)
+                                       delimited by size
+                                   into WS-OUTCOL-SUFFIX
+                                   with pointer WS-OUTCOL-PTR
+                               end-string
+                           when "NETTOPLUSVOORDELEN"
+                               string "," delimited by size
+                                   function trim(
+                                       NETTO-PLUS-VOORDELEN-out)
+                                       delimited by size
+                                   into WS-OUTCOL-SUFFIX
+                                   with pointer WS-OUTCOL-PTR
+                               end-string
+                       end-evaluate
+                   end-perform
+
+                   move spaces to output-regel
                    string
                    function trim(naam) delimited by size
                    "," delimited by size
@@ -196,35 +1283,351 @@
                    function trim(RSZ-out) delimited by size
                    "," delimited by size
                    function trim(Voorheffing-out) delimited by size
-                   "," delimited by size
+                   function trim(WS-OUTCOL-SUFFIX) delimited by size
                    into output-regel
                    end-string
 
                    write output-regel
-               
-*>    -------------------------------------------------------------
+
+      *>    -------------------------------------------------------------
            DISPLAY "Status after WRITE output data: " WS-OUTPUT-STATUS
              IF WS-OUTPUT-STATUS NOT = "00"
                DISPLAY "Error writing data to output: " WS-OUTPUT-STATUS
                MOVE "1" TO EOF-FLAG *> Stop processing
+               MOVE 1 TO WS-RETURN-CODE
              END-IF
                display "Output-regel: " output-regel
+
+                   if WS-REPORT-LINE-COUNT = 0
+                       add 1 to WS-REPORT-PAGE-NUM
+                       if WS-REPORT-PAGE-NUM > 1
+                           move spaces to REPORT-REGEL
+                           write REPORT-REGEL
+                           write REPORT-REGEL
+                       end-if
+                       move WS-REPORT-PAGE-NUM
+                           to DISPLAY-REPORT-PAGE-NUM
+                       move function current-date to WS-CURRENT-DATETIME
+                       move spaces to WS-REPORT-TITLE-LINE
+                       string "SalaryCalculation - loonstaat detail"
+                                  delimited by size
+                              " report   Datum: " delimited by size
+                              WS-CURRENT-DATETIME(1:4) "-"
+                              WS-CURRENT-DATETIME(5:2) "-"
+                              WS-CURRENT-DATETIME(7:2) delimited by size
+                              "   Pagina: " delimited by size
+                              function trim(DISPLAY-REPORT-PAGE-NUM)
+                                  delimited by size
+                           into WS-REPORT-TITLE-LINE
+                       end-string
+                       move WS-REPORT-TITLE-LINE to REPORT-REGEL
+                       write REPORT-REGEL
+                       move spaces to REPORT-REGEL
+                       write REPORT-REGEL
+                       move WS-SALARY-COLHDR-LINE to REPORT-REGEL
+                       write REPORT-REGEL
+                       move WS-SALARY-DASH-LINE to REPORT-REGEL
+                       write REPORT-REGEL
+                   end-if
+                   move naam to RPT-NAAM
+                   move type-werknemer to RPT-TYPE
+                   move brutoloon-out to RPT-BRUTO
+                   move NettoLoon-out to RPT-NETTO
+                   move RSZ-out to RPT-RSZ
+                   move Voorheffing-out to RPT-VRH
+                   move WERKGEVER-RSZ-out to RPT-WGRSZ
+                   move TOTALE-LOONKOST-out to RPT-LOONKOST
+                   move SALARY-REPORT-LINE to REPORT-REGEL
+                   write REPORT-REGEL
+                   add 1 to WS-REPORT-LINE-COUNT
+                   if WS-REPORT-LINE-COUNT >= WS-LINES-PER-PAGE
+                       move 0 to WS-REPORT-LINE-COUNT
+                   end-if
+
                    move spaces to naam
                    move spaces to type-werknemer
                    move zeroes to brutoloon-out
-                   move zeroes to NettoLoon-out    
+                   move zeroes to NettoLoon-out
                    move zeroes to RSZ-out
-                   move zeroes to Voorheffing-out  
+                   move zeroes to Voorheffing-out
+                   move zeroes to WERKGEVER-RSZ-out
+                   move zeroes to TOTALE-LOONKOST-out
+                   move zeroes to VOORDELEN-out
+                   move zeroes to NETTO-PLUS-VOORDELEN-out
                    move spaces to output-regel
+           else
+               add 1 to WS-REJECT-COUNT
+               move spaces to REJECT-REGEL
+               string
+                   function trim(LEESREGEL) delimited by size
+                   "," delimited by size
+                   function trim(WS-REJECT-REASON) delimited by size
+                   into REJECT-REGEL
+               end-string
+               write REJECT-REGEL
+               display "REJECTED: " REJECT-REGEL
+           end-if
                end-if
                 END-READ
               END-PERFORM.
 
-*>    -------------------------------------------------------------
+      *>    -------------------------------------------------------------
                  CLOSE input-file
            DISPLAY "Status after CLOSE input-file: " WS-INPUT-STATUS
            CLOSE output-file
            DISPLAY "Status after CLOSE output-file: " WS-OUTPUT-STATUS
+           CLOSE REJECT-FILE
+           DISPLAY "Status after CLOSE reject-file: " WS-REJECT-STATUS
+           CLOSE PAYSLIP-FILE
+           DISPLAY "Status after CLOSE payslip-file: " WS-PAYSLIP-STATUS
+           CLOSE REPORT-FILE
+           DISPLAY "Status after CLOSE report-file: " WS-REPORT-STATUS
+           move WS-REJECT-COUNT to DISPLAY-REJECT-COUNT
+           display function trim(DISPLAY-REJECT-COUNT)
+               " row(s) rejected, see reject file."
+
+      *>    reconciliation -- every row read must end up either
+      *>    written to output or logged to the reject file; anything
+      *>    else means a row was silently dropped somewhere in between.
+           if WS-RUNLOG-RECORDS-IN not =
+                   WS-EMP-COUNT + WS-REJECT-COUNT
+               display "WARNING: record count mismatch -- "
+                   WS-RUNLOG-RECORDS-IN " row(s) read, "
+                   WS-EMP-COUNT " written, "
+                   WS-REJECT-COUNT " rejected"
+           end-if
+
+      *>    rewrite the year-to-date master in full with this run's
+      *>    updates folded in.
+           open output YTD-FILE
+           DISPLAY "Status after OPEN ytd-file for rewrite: "
+               WS-YTD-STATUS
+           move "Naam,Type,CumBruto,CumRSZ,CumVoorheffing,CumNetto"
+               to YTD-REGEL
+           write YTD-REGEL
+           perform varying YTD-IDX from 1 by 1
+                   until YTD-IDX > WS-YTD-COUNT
+               move YTD-CUM-BRUTO(YTD-IDX) to YTD-CUM-BRUTO-OUT
+               move YTD-CUM-RSZ(YTD-IDX) to YTD-CUM-RSZ-OUT
+               move YTD-CUM-VOORHEFFING(YTD-IDX)
+                   to YTD-CUM-VOORHEFFING-OUT
+               move YTD-CUM-NETTO(YTD-IDX) to YTD-CUM-NETTO-OUT
+               move spaces to YTD-REGEL
+               string
+                   function trim(YTD-NAAM(YTD-IDX)) delimited by size
+                   "," delimited by size
+                   function trim(YTD-TYPE(YTD-IDX)) delimited by size
+                   "," delimited by size
+                   function trim(YTD-CUM-BRUTO-OUT) delimited by size
+                   "," delimited by size
+                   function trim(YTD-CUM-RSZ-OUT) delimited by size
+                   "," delimited by size
+                   function trim(YTD-CUM-VOORHEFFING-OUT)
+                       delimited by size
+                   "," delimited by size
+                   function trim(YTD-CUM-NETTO-OUT) delimited by size
+                   into YTD-REGEL
+               end-string
+               write YTD-REGEL
+           end-perform
+           close YTD-FILE
+           display WS-YTD-COUNT " employee(s) in year-to-date master."
+
+      *>    batch control totals for this run -- headcount and totals
+      *>    of Brutoloon/RSZ/Voorheffing/NettoLoon across every
+      *>    accepted row, written alongside the detail output.
+           open output SUMMARY-FILE
+           DISPLAY "Status after OPEN summary-file: " WS-SUMMARY-STATUS
+           if WS-SUMMARY-STATUS = "00"
+               string "Aantal,TotaalBruto,TotaalRSZ,"
+                      "TotaalVoorheffing,TotaalNetto" delimited by size
+                   into SUMMARY-REGEL
+               end-string
+               write SUMMARY-REGEL
+
+               move WS-EMP-COUNT to WS-EMP-COUNT-OUT
+               move WS-TOTAL-BRUTO to WS-TOTAL-BRUTO-OUT
+               move WS-TOTAL-RSZ to WS-TOTAL-RSZ-OUT
+               move WS-TOTAL-VOORHEFFING to WS-TOTAL-VOORHEFFING-OUT
+               move WS-TOTAL-NETTO to WS-TOTAL-NETTO-OUT
+               move spaces to SUMMARY-REGEL
+               string
+                   function trim(WS-EMP-COUNT-OUT) delimited by size
+                   "," delimited by size
+                   function trim(WS-TOTAL-BRUTO-OUT) delimited by size
+                   "," delimited by size
+                   function trim(WS-TOTAL-RSZ-OUT) delimited by size
+                   "," delimited by size
+                   function trim(WS-TOTAL-VOORHEFFING-OUT)
+                       delimited by size
+                   "," delimited by size
+                   function trim(WS-TOTAL-NETTO-OUT) delimited by size
+                   into SUMMARY-REGEL
+               end-string
+               write SUMMARY-REGEL
+
+               close SUMMARY-FILE
+           end-if
+
+      *>    same-day reconciliation against the last SalaryCalculation
+      *>    run of any input file -- see the working-storage banner
+      *>    above for why this isn't keyed to this one input file.
+           open input RECON-FILE
+           if WS-RECON-STATUS = "00"
+               read RECON-FILE into RECON-REGEL
+               if WS-RECON-STATUS = "00"
+                   move "Y" to WS-RECON-FOUND
+                   move RECON-REGEL(12:15) to WS-RECON-PREV-TOTAL-S
+                   move function numval(WS-RECON-PREV-TOTAL-S)
+                       to WS-RECON-PREV-TOTAL
+               end-if
+               close RECON-FILE
+           end-if
+
+           if WS-RECON-FOUND = "Y" and WS-RECON-PREV-TOTAL > 0
+               compute WS-RECON-MOVE-PCT rounded =
+                   function abs(WS-TOTAL-BRUTO -
+                       WS-RECON-PREV-TOTAL) * 100 /
+                       WS-RECON-PREV-TOTAL
+               if WS-RECON-MOVE-PCT > WS-RECON-THRESHOLD-PCT
+                   move WS-RECON-PREV-TOTAL
+                       to DISPLAY-RECON-PREV-TOTAL
+                   move WS-TOTAL-BRUTO to DISPLAY-RECON-CURR-TOTAL
+                   move WS-RECON-MOVE-PCT to DISPLAY-RECON-MOVE-PCT
+                   display "RECONCILIATION WARNING: today's total "
+                       function trim(DISPLAY-RECON-CURR-TOTAL)
+                       " moved " function trim(DISPLAY-RECON-MOVE-PCT)
+                       "% from the last run's "
+                       function trim(DISPLAY-RECON-PREV-TOTAL)
+                       " -- check for a mis-keyed rate or a bad"
+                       " export."
+               end-if
+           end-if
+
+           open output RECON-FILE
+           if WS-RECON-STATUS = "00"
+               move WS-TOTAL-BRUTO to DISPLAY-RECON-CURR-TOTAL
+               move function current-date to WS-CURRENT-DATETIME
+               move spaces to RECON-REGEL
+               string WS-CURRENT-DATETIME(1:4) "-"
+                      WS-CURRENT-DATETIME(5:2) "-"
+                      WS-CURRENT-DATETIME(7:2)
+                      "," delimited by size
+                      function trim(DISPLAY-RECON-CURR-TOTAL)
+                          delimited by size
+                   into RECON-REGEL
+               end-string
+               write RECON-REGEL
+               close RECON-FILE
+           end-if
+
+      *>    the batch finished cleanly -- the Checkpoint-<file> marker
+      *>    has done its job, so clear it; otherwise the next run of
+      *>    this same input would wrongly look like a restart.
+           if WS-RETURN-CODE = 0
+               move spaces to WS-CHECKPOINT-CMD
+               string
+                   "rm -f " delimited by size
+                   function trim(DYNAMIC-CHECKFILE) delimited by size
+                   into WS-CHECKPOINT-CMD
+               end-string
+               call "SYSTEM" using WS-CHECKPOINT-CMD
+           end-if
+
                 DISPLAY "Salarisberekening voltooid."
 
+      *>    shared audit trail -- one line per run, appended to
+      *>    RUNLOG.TXT, so a run can be traced later without relying
+      *>    on console scrollback.
+           move function current-date to WS-CURRENT-DATETIME
+           move spaces to LOG-RUN-DATE
+           string WS-CURRENT-DATETIME(1:4) "-"
+                  WS-CURRENT-DATETIME(5:2) "-"
+                  WS-CURRENT-DATETIME(7:2)
+               into LOG-RUN-DATE
+           end-string
+           move spaces to LOG-RUN-TIME
+           string WS-CURRENT-DATETIME(9:2) ":"
+                  WS-CURRENT-DATETIME(11:2) ":"
+                  WS-CURRENT-DATETIME(13:2)
+               into LOG-RUN-TIME
+           end-string
+           move "SalaryCalculation" to LOG-PROGRAM-NAME
+           move LINK-OPERATOR-ID to LOG-OPERATOR-ID
+           move DYNAMIC-INFILE to LOG-INPUT-FILE
+           move DYNAMIC-OUTFILE to LOG-OUTPUT-FILE
+      *>    DYNAMIC-INFILE/-OUTFILE are built by STRING ... DELIMITED
+      *>    BY SPACE with no prior MOVE SPACES, so any bytes past the
+      *>    file name are whatever was already in memory rather than
+      *>    spaces -- harmless for ASSIGN DYNAMIC (the runtime reads
+      *>    up to the terminator) but fatal to a line sequential WRITE,
+      *>    so normalize to spaces before they go into the log line.
+           inspect LOG-INPUT-FILE replacing all X"00" by " "
+           inspect LOG-OUTPUT-FILE replacing all X"00" by " "
+
+      *>    archive this run's input/output into Archive/YYYYMMDD --
+      *>    mkdir/cp via the same CALL "SYSTEM" idiom VATQuarterlyReport
+      *>    already uses for its own "ls -1" roll-up. cp -p leaves the
+      *>    live Output-*.csv/input file in place for any report that
+      *>    expects to find it by its plain name.
+           move WS-CURRENT-DATETIME(1:8) to WS-ARCHIVE-DATE
+           move spaces to WS-ARCHIVE-CMD
+           string
+               "mkdir -p Archive/" delimited by size
+               WS-ARCHIVE-DATE delimited by size
+               " && cp -p " delimited by size
+               function trim(LOG-INPUT-FILE) delimited by size
+               " Archive/" delimited by size
+               WS-ARCHIVE-DATE delimited by size
+               "/ && cp -p " delimited by size
+               function trim(LOG-OUTPUT-FILE) delimited by size
+               " Archive/" delimited by size
+               WS-ARCHIVE-DATE delimited by size
+               "/" delimited by size
+               into WS-ARCHIVE-CMD
+           end-string
+           call "SYSTEM" using WS-ARCHIVE-CMD
+
+           move WS-RUNLOG-RECORDS-IN to LOG-RECORDS-IN
+           move WS-EMP-COUNT to LOG-RECORDS-OUT
+           if WS-RETURN-CODE not = 0
+               move "ERROR" to LOG-FINAL-STATUS
+           else
+               if WS-RUNLOG-RECORDS-IN not =
+                       WS-EMP-COUNT + WS-REJECT-COUNT
+                   move "MISMATCH" to LOG-FINAL-STATUS
+               else
+                   move "SUCCESS" to LOG-FINAL-STATUS
+               end-if
+           end-if
+           move spaces to LOG-REGEL
+           string
+               function trim(LOG-PROGRAM-NAME) delimited by size
+               "," delimited by size
+               function trim(LOG-OPERATOR-ID) delimited by size
+               "," delimited by size
+               function trim(LOG-INPUT-FILE) delimited by size
+               "," delimited by size
+               function trim(LOG-OUTPUT-FILE) delimited by size
+               "," delimited by size
+               function trim(LOG-RUN-DATE) delimited by size
+               " " delimited by size
+               function trim(LOG-RUN-TIME) delimited by size
+               "," delimited by size
+               function trim(LOG-RECORDS-IN) delimited by size
+               "," delimited by size
+               function trim(LOG-RECORDS-OUT) delimited by size
+               "," delimited by size
+               function trim(LOG-FINAL-STATUS) delimited by size
+               into LOG-REGEL
+           end-string
+           open extend RUNLOG-FILE
+           if WS-RUNLOG-STATUS not = "00"
+               open output RUNLOG-FILE
+           end-if
+           move LOG-REGEL to RUNLOG-REGEL
+           write RUNLOG-REGEL
+           close RUNLOG-FILE
+
+           move WS-RETURN-CODE to return-code
            goback.
