@@ -0,0 +1,482 @@
+      *>----------------------------------------------------------------
+      *> EndOfDayReport ties together whatever VATCalculation,
+      *> SalaryCalculation and MorgageCalculation Output-*.csv files
+      *> were produced today into a single one-page summary --
+      *> total VAT collected, total payroll disbursed, and total
+      *> interest booked across the mortgage files processed -- so it
+      *> can be handed to a manager instead of three separate
+      *> spreadsheets. Each of the three input patterns is optional;
+      *> a blank pattern just leaves that category out of the summary,
+      *> since not every day has all three calculations run.
+      *>----------------------------------------------------------------
+       identification division.
+       program-id. EndOfDayReport.
+       environment division.
+       input-output section.
+       file-control.
+             select FILE-LIST-FILE assign to "EODREPORT-FILELIST.TMP"
+                 organization is line sequential
+                 file status is WS-FILELIST-STATUS.
+             select REPORT-INPUT-FILE
+                 assign dynamic DYNAMIC-REPORT-INFILE
+                 organization is line sequential
+                 file status is WS-INPUT-STATUS.
+             select SUMMARY-FILE assign to "EndOfDay-Summary.csv"
+                 organization is line sequential
+                 file status is WS-SUMMARY-STATUS.
+
+       data division.
+
+       file section.
+           fd FILE-LIST-FILE.
+           01 FILE-LIST-REGEL pic x(80).
+
+           fd REPORT-INPUT-FILE.
+           01 REPORT-LEESREGEL pic x(100).
+
+           fd SUMMARY-FILE.
+           01 SUMMARY-REGEL pic x(100).
+
+       working-storage section.
+
+           01 WS-FILELIST-STATUS pic xx.
+           01 FILELIST-EOF-FLAG pic x(1) value "0".
+           01 WS-LS-COMMAND pic x(100).
+           01 DYNAMIC-REPORT-INFILE pic x(30).
+           01 WS-INPUT-STATUS pic xx.
+           01 EOF-FLAG pic x(1).
+           01 WS-SUMMARY-STATUS pic xx.
+           01 WS-RETURN-CODE pic 9 value 0.
+           01 WS-ROW-OK pic x(01).
+
+      *>    ---------------------------------------------------------
+      *>    VAT category -- rolled up from prijs,BTW-Tarief,BTW-
+      *>    bedrag,Totaal-bedrag rows, the same layout VATQuarterly-
+      *>    Report already parses.
+      *>    ---------------------------------------------------------
+           01 WS-VAT-FILES-FOUND pic 9(5) value 0.
+           01 WS-VAT-ROWS-READ pic 9(7) value 0.
+      *>    signed -- a VAT credit-note row carries a negative BTW-
+      *>    bedrag that has to net this total down correctly.
+           01 WS-VAT-TOTAL-BTW pic S9(9)V99 value 0.
+           01 R-PRIJS-S pic X(10).
+           01 R-TARIEF-S pic x(2).
+           01 R-BEDRAG-S pic x(9).
+           01 R-TOTAAL-S pic x(10).
+           01 R-BEDRAG pic S9(5)V99.
+
+      *>    ---------------------------------------------------------
+      *>    Payroll category -- rolled up from SalaryCalculation's
+      *>    Naam,Type,Bruttoloon,NettoLoon,RSZ,Voorheffing,WerkgeverRSZ,
+      *>    Loonkost rows; "payroll disbursed" is the sum of NettoLoon,
+      *>    the figure actually paid out to each employee.
+      *>    ---------------------------------------------------------
+           01 WS-SALARY-FILES-FOUND pic 9(5) value 0.
+           01 WS-SALARY-ROWS-READ pic 9(7) value 0.
+           01 WS-PAYROLL-TOTAL-NETTO pic 9(9)V99 value 0.
+           01 R-SAL-NAAM-S pic x(30).
+           01 R-SAL-TYPE-S pic x(14).
+           01 R-SAL-BRUTO-S pic x(10).
+           01 R-SAL-NETTO-S pic x(10).
+           01 R-SAL-NETTO pic 9(7)V99.
+
+      *>    ---------------------------------------------------------
+      *>    Mortgage category -- rolled up from MorgageCalculation's
+      *>    lump-sum/compound Capital,Rate,Years,Interest rows, the
+      *>    same four-column layout MortgageComparisonReport already
+      *>    parses. Amortization-mode Output files (five columns per
+      *>    month, Maand,Termijnbedrag,Rente,Aflossing,Saldo) are a
+      *>    different report shape -- the 5th field has no receiving
+      *>    item in the four-item UNSTRING below, which is caught with
+      *>    ON OVERFLOW so the row is rejected rather than misread as
+      *>    a lump-sum/compound row with Saldo silently dropped.
+      *>    ---------------------------------------------------------
+           01 WS-MORTGAGE-FILES-FOUND pic 9(5) value 0.
+           01 WS-MORTGAGE-ROWS-READ pic 9(7) value 0.
+           01 WS-MORTGAGE-TOTAL-INTEREST pic 9(9)V99 value 0.
+           01 R-MRT-CAPITAL-S pic x(10).
+           01 R-MRT-RATE-S pic x(6).
+           01 R-MRT-YEARS-S pic x(3).
+           01 R-MRT-INTEREST-S pic x(10).
+           01 R-MRT-INTEREST pic 9(8)V99.
+
+           01 DISPLAY-VAT-TOTAL pic -(8)9.99.
+           01 DISPLAY-PAYROLL-TOTAL pic Z(8).ZZ.
+           01 DISPLAY-MORTGAGE-TOTAL pic Z(8).ZZ.
+           01 DISPLAY-FILES-FOUND pic Z(4)9.
+           01 DISPLAY-ROWS-READ pic Z(6)9.
+
+       linkage section.
+           01 LINK-VAT-PATTERN pic x(60).
+           01 LINK-SALARY-PATTERN pic x(60).
+           01 LINK-MORTGAGE-PATTERN pic x(60).
+
+       procedure division using LINK-VAT-PATTERN
+                                 LINK-SALARY-PATTERN
+                                 LINK-MORTGAGE-PATTERN.
+
+           if function trim(LINK-VAT-PATTERN) not = spaces
+               perform 1000-ROLL-UP-VAT-PATTERN
+           end-if
+           if function trim(LINK-SALARY-PATTERN) not = spaces
+               perform 1100-ROLL-UP-SALARY-PATTERN
+           end-if
+           if function trim(LINK-MORTGAGE-PATTERN) not = spaces
+               perform 1200-ROLL-UP-MORTGAGE-PATTERN
+           end-if
+
+           perform 2000-WRITE-SUMMARY
+
+           move WS-RETURN-CODE to return-code
+           goback.
+
+      *>----------------------------------------------------------------
+      *> 1000-ROLL-UP-VAT-PATTERN: expand LINK-VAT-PATTERN with the
+      *> shell, the same "ls -1 ... > .TMP" idiom VATQuarterlyReport
+      *> already uses, and add every row's BTW-bedrag into the total.
+      *>----------------------------------------------------------------
+           1000-ROLL-UP-VAT-PATTERN.
+               string "ls -1 " delimited by size
+                      function trim(LINK-VAT-PATTERN) delimited by size
+                      " 2>/dev/null > EODREPORT-FILELIST.TMP"
+                          delimited by size
+                   into WS-LS-COMMAND
+               call "SYSTEM" using WS-LS-COMMAND
+
+               move "0" to FILELIST-EOF-FLAG
+               open input FILE-LIST-FILE
+               if WS-FILELIST-STATUS = "00"
+                   perform until FILELIST-EOF-FLAG = "1"
+                       read FILE-LIST-FILE into FILE-LIST-REGEL
+                           at end
+                               move "1" to FILELIST-EOF-FLAG
+                           not at end
+                               add 1 to WS-VAT-FILES-FOUND
+                               move FILE-LIST-REGEL
+                                   to DYNAMIC-REPORT-INFILE
+                               display "-- VAT file: "
+                                   function trim(DYNAMIC-REPORT-INFILE)
+                               perform 1010-ROLL-UP-VAT-FILE
+                       end-read
+                   end-perform
+                   close FILE-LIST-FILE
+               end-if
+               call "SYSTEM" using "rm -f EODREPORT-FILELIST.TMP"
+
+               if WS-VAT-FILES-FOUND = 0
+                   display "No VAT files matched: "
+                       function trim(LINK-VAT-PATTERN)
+               end-if.
+           1000-EXIT.
+               exit.
+
+           1010-ROLL-UP-VAT-FILE.
+               move "0" to EOF-FLAG
+               open input REPORT-INPUT-FILE
+               if WS-INPUT-STATUS not = "00"
+                   display "Error opening "
+                       function trim(DYNAMIC-REPORT-INFILE) ": "
+                       WS-INPUT-STATUS
+               else
+                   perform until EOF-FLAG = "1"
+                       read REPORT-INPUT-FILE into REPORT-LEESREGEL
+                           at end
+                               move "1" to EOF-FLAG
+                           not at end
+                               add 1 to WS-VAT-ROWS-READ
+                               perform 1011-ACCUMULATE-VAT-ROW
+                       end-read
+                   end-perform
+                   close REPORT-INPUT-FILE
+               end-if.
+           1010-EXIT.
+               exit.
+
+           1011-ACCUMULATE-VAT-ROW.
+               move "Y" to WS-ROW-OK
+               unstring function trim(REPORT-LEESREGEL)
+                   delimited by ","
+                   into R-PRIJS-S R-TARIEF-S R-BEDRAG-S R-TOTAAL-S
+               end-unstring
+               if function test-numval-c(function trim(R-BEDRAG-S))
+                       not = 0
+                   move "N" to WS-ROW-OK
+               end-if
+               if WS-ROW-OK = "N"
+                   display "Skipping unparsable VAT row: "
+                       REPORT-LEESREGEL
+               else
+                   move function numval-c(function trim(R-BEDRAG-S))
+                       to R-BEDRAG
+                   add R-BEDRAG to WS-VAT-TOTAL-BTW
+               end-if.
+           1011-EXIT.
+               exit.
+
+      *>----------------------------------------------------------------
+      *> 1100-ROLL-UP-SALARY-PATTERN: same shell-expand idiom, adding
+      *> every row's NettoLoon into the payroll-disbursed total.
+      *>----------------------------------------------------------------
+           1100-ROLL-UP-SALARY-PATTERN.
+               string "ls -1 " delimited by size
+                      function trim(LINK-SALARY-PATTERN)
+                          delimited by size
+                      " 2>/dev/null > EODREPORT-FILELIST.TMP"
+                          delimited by size
+                   into WS-LS-COMMAND
+               call "SYSTEM" using WS-LS-COMMAND
+
+               move "0" to FILELIST-EOF-FLAG
+               open input FILE-LIST-FILE
+               if WS-FILELIST-STATUS = "00"
+                   perform until FILELIST-EOF-FLAG = "1"
+                       read FILE-LIST-FILE into FILE-LIST-REGEL
+                           at end
+                               move "1" to FILELIST-EOF-FLAG
+                           not at end
+                               add 1 to WS-SALARY-FILES-FOUND
+                               move FILE-LIST-REGEL
+                                   to DYNAMIC-REPORT-INFILE
+                               display "-- salary file: "
+                                   function trim(DYNAMIC-REPORT-INFILE)
+                               perform 1110-ROLL-UP-SALARY-FILE
+                       end-read
+                   end-perform
+                   close FILE-LIST-FILE
+               end-if
+               call "SYSTEM" using "rm -f EODREPORT-FILELIST.TMP"
+
+               if WS-SALARY-FILES-FOUND = 0
+                   display "No salary files matched: "
+                       function trim(LINK-SALARY-PATTERN)
+               end-if.
+           1100-EXIT.
+               exit.
+
+           1110-ROLL-UP-SALARY-FILE.
+               move "0" to EOF-FLAG
+               open input REPORT-INPUT-FILE
+               if WS-INPUT-STATUS not = "00"
+                   display "Error opening "
+                       function trim(DYNAMIC-REPORT-INFILE) ": "
+                       WS-INPUT-STATUS
+               else
+                   perform until EOF-FLAG = "1"
+                       read REPORT-INPUT-FILE into REPORT-LEESREGEL
+                           at end
+                               move "1" to EOF-FLAG
+                           not at end
+                               add 1 to WS-SALARY-ROWS-READ
+                               perform 1111-ACCUMULATE-SALARY-ROW
+                       end-read
+                   end-perform
+                   close REPORT-INPUT-FILE
+               end-if.
+           1110-EXIT.
+               exit.
+
+           1111-ACCUMULATE-SALARY-ROW.
+               move "Y" to WS-ROW-OK
+               unstring function trim(REPORT-LEESREGEL)
+                   delimited by ","
+                   into R-SAL-NAAM-S R-SAL-TYPE-S R-SAL-BRUTO-S
+                        R-SAL-NETTO-S
+               end-unstring
+               if function test-numval-c(function trim(R-SAL-NETTO-S))
+                       not = 0
+                   move "N" to WS-ROW-OK
+               end-if
+               if WS-ROW-OK = "N"
+                   display "Skipping unparsable salary row: "
+                       REPORT-LEESREGEL
+               else
+                   move function numval-c(function trim(R-SAL-NETTO-S))
+                       to R-SAL-NETTO
+                   add R-SAL-NETTO to WS-PAYROLL-TOTAL-NETTO
+               end-if.
+           1111-EXIT.
+               exit.
+
+      *>----------------------------------------------------------------
+      *> 1200-ROLL-UP-MORTGAGE-PATTERN: same shell-expand idiom, adding
+      *> every lump-sum/compound row's Interest into the total booked.
+      *>----------------------------------------------------------------
+           1200-ROLL-UP-MORTGAGE-PATTERN.
+               string "ls -1 " delimited by size
+                      function trim(LINK-MORTGAGE-PATTERN)
+                          delimited by size
+                      " 2>/dev/null > EODREPORT-FILELIST.TMP"
+                          delimited by size
+                   into WS-LS-COMMAND
+               call "SYSTEM" using WS-LS-COMMAND
+
+               move "0" to FILELIST-EOF-FLAG
+               open input FILE-LIST-FILE
+               if WS-FILELIST-STATUS = "00"
+                   perform until FILELIST-EOF-FLAG = "1"
+                       read FILE-LIST-FILE into FILE-LIST-REGEL
+                           at end
+                               move "1" to FILELIST-EOF-FLAG
+                           not at end
+                               add 1 to WS-MORTGAGE-FILES-FOUND
+                               move FILE-LIST-REGEL
+                                   to DYNAMIC-REPORT-INFILE
+                               display "-- mortgage file: "
+                                   function trim(DYNAMIC-REPORT-INFILE)
+                               perform 1210-ROLL-UP-MORTGAGE-FILE
+                       end-read
+                   end-perform
+                   close FILE-LIST-FILE
+               end-if
+               call "SYSTEM" using "rm -f EODREPORT-FILELIST.TMP"
+
+               if WS-MORTGAGE-FILES-FOUND = 0
+                   display "No mortgage files matched: "
+                       function trim(LINK-MORTGAGE-PATTERN)
+               end-if.
+           1200-EXIT.
+               exit.
+
+           1210-ROLL-UP-MORTGAGE-FILE.
+               move "0" to EOF-FLAG
+               open input REPORT-INPUT-FILE
+               if WS-INPUT-STATUS not = "00"
+                   display "Error opening "
+                       function trim(DYNAMIC-REPORT-INFILE) ": "
+                       WS-INPUT-STATUS
+               else
+                   perform until EOF-FLAG = "1"
+                       read REPORT-INPUT-FILE into REPORT-LEESREGEL
+                           at end
+                               move "1" to EOF-FLAG
+                           not at end
+                               add 1 to WS-MORTGAGE-ROWS-READ
+                               perform 1211-ACCUMULATE-MORTGAGE-ROW
+                       end-read
+                   end-perform
+                   close REPORT-INPUT-FILE
+               end-if.
+           1210-EXIT.
+               exit.
+
+           1211-ACCUMULATE-MORTGAGE-ROW.
+               move "Y" to WS-ROW-OK
+      *>        an amortization-mode row has a 5th field (Saldo) this
+      *>        4-item INTO phrase has no receiving field for -- ON
+      *>        OVERFLOW catches exactly that case and rejects the row
+      *>        instead of silently dropping Saldo and misreading the
+      *>        remaining fields as a lump-sum/compound row.
+               unstring function trim(REPORT-LEESREGEL)
+                   delimited by ","
+                   into R-MRT-CAPITAL-S R-MRT-RATE-S R-MRT-YEARS-S
+                        R-MRT-INTEREST-S
+                   on overflow
+                       move "N" to WS-ROW-OK
+               end-unstring
+               if function test-numval-c(function trim(R-MRT-CAPITAL-S))
+                       not = 0
+                   move "N" to WS-ROW-OK
+               end-if
+               if function
+                       test-numval-c(function trim(R-MRT-INTEREST-S))
+                       not = 0
+                   move "N" to WS-ROW-OK
+               end-if
+               if WS-ROW-OK = "N"
+                   display "Skipping unparsable mortgage row: "
+                       REPORT-LEESREGEL
+               else
+                   move function
+                       numval-c(function trim(R-MRT-INTEREST-S))
+                       to R-MRT-INTEREST
+                   add R-MRT-INTEREST to WS-MORTGAGE-TOTAL-INTEREST
+               end-if.
+           1211-EXIT.
+               exit.
+
+      *>----------------------------------------------------------------
+      *> 2000-WRITE-SUMMARY: write the one-page roll-up, label/value
+      *> per line so it opens cleanly as a CSV and still reads fine
+      *> printed as-is.
+      *>----------------------------------------------------------------
+           2000-WRITE-SUMMARY.
+               move WS-VAT-TOTAL-BTW to DISPLAY-VAT-TOTAL
+               move WS-PAYROLL-TOTAL-NETTO to DISPLAY-PAYROLL-TOTAL
+               move WS-MORTGAGE-TOTAL-INTEREST to DISPLAY-MORTGAGE-TOTAL
+
+               open output SUMMARY-FILE
+               DISPLAY "Status after OPEN summary-file: "
+                   WS-SUMMARY-STATUS
+               if WS-SUMMARY-STATUS = "00"
+                   move spaces to SUMMARY-REGEL
+                   move "Categorie,AantalBestanden,AantalRegels,Totaal"
+                       to SUMMARY-REGEL
+                   write SUMMARY-REGEL
+
+                   move WS-VAT-FILES-FOUND to DISPLAY-FILES-FOUND
+                   move WS-VAT-ROWS-READ to DISPLAY-ROWS-READ
+                   move spaces to SUMMARY-REGEL
+                   string "VAT-collected,"
+                           delimited by size
+                       function trim(DISPLAY-FILES-FOUND)
+                           delimited by size
+                       "," delimited by size
+                       function trim(DISPLAY-ROWS-READ)
+                           delimited by size
+                       "," delimited by size
+                       function trim(DISPLAY-VAT-TOTAL)
+                           delimited by size
+                       into SUMMARY-REGEL
+                   end-string
+                   write SUMMARY-REGEL
+
+                   move WS-SALARY-FILES-FOUND to DISPLAY-FILES-FOUND
+                   move WS-SALARY-ROWS-READ to DISPLAY-ROWS-READ
+                   move spaces to SUMMARY-REGEL
+                   string "Payroll-disbursed,"
+                           delimited by size
+                       function trim(DISPLAY-FILES-FOUND)
+                           delimited by size
+                       "," delimited by size
+                       function trim(DISPLAY-ROWS-READ)
+                           delimited by size
+                       "," delimited by size
+                       function trim(DISPLAY-PAYROLL-TOTAL)
+                           delimited by size
+                       into SUMMARY-REGEL
+                   end-string
+                   write SUMMARY-REGEL
+
+                   move WS-MORTGAGE-FILES-FOUND to DISPLAY-FILES-FOUND
+                   move WS-MORTGAGE-ROWS-READ to DISPLAY-ROWS-READ
+                   move spaces to SUMMARY-REGEL
+                   string "Mortgage-interest-booked,"
+                           delimited by size
+                       function trim(DISPLAY-FILES-FOUND)
+                           delimited by size
+                       "," delimited by size
+                       function trim(DISPLAY-ROWS-READ)
+                           delimited by size
+                       "," delimited by size
+                       function trim(DISPLAY-MORTGAGE-TOTAL)
+                           delimited by size
+                       into SUMMARY-REGEL
+                   end-string
+                   write SUMMARY-REGEL
+                   close SUMMARY-FILE
+               else
+                   move 1 to WS-RETURN-CODE
+               end-if
+
+               display "===================================="
+               display "End-of-day summary"
+               display "  Total VAT collected:      "
+                   DISPLAY-VAT-TOTAL
+               display "  Total payroll disbursed:  "
+                   DISPLAY-PAYROLL-TOTAL
+               display "  Total mortgage interest:  "
+                   DISPLAY-MORTGAGE-TOTAL
+               display "See EndOfDay-Summary.csv for the full detail."
+               display "====================================".
+           2000-EXIT.
+               exit.
