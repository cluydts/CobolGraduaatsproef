@@ -0,0 +1,305 @@
+      *>----------------------------------------------------------------
+      *> VakantiegeldCalculation -- the annual double vacation pay run
+      *> ("dubbel vakantiegeld") Belgian Bedienden receive each May,
+      *> alongside (not instead of) SalaryCalculation's plain monthly
+      *> gross-to-net run. It is computed differently: off the prior
+      *> year's cumulative gross rather than the current month's, at
+      *> its own RSZ/withholding rates.
+      *>----------------------------------------------------------------
+       identification division.
+       program-id. VakantiegeldCalculation.
+       environment division.
+       input-output section.
+       file-control.
+           select input-file assign dynamic DYNAMIC-INFILE
+               organization is line sequential
+               file status is WS-INPUT-STATUS.
+           select output-file assign dynamic DYNAMIC-OUTFILE
+               organization is line sequential
+               file status is WS-OUTPUT-STATUS.
+           select REJECT-FILE assign dynamic DYNAMIC-REJECTFILE
+               organization is line sequential
+               file status is WS-REJECT-STATUS.
+
+       DATA DIVISION.
+
+        FILE SECTION.
+       FD input-file.
+       01 LEESREGEL pic x(100).
+
+       FD output-file.
+       01 output-regel pic x(100).
+
+       FD REJECT-FILE.
+       01 REJECT-REGEL pic x(150).
+
+       WORKING-STORAGE SECTION.
+
+           01 EOF-FLAG PIC X(1) VALUE "0".
+           01 WS-RETURN-CODE PIC 9 VALUE 0.
+
+           01 DYNAMIC-INFILE pic x(30).
+           01 DYNAMIC-OUTFILE pic x(30).
+           01 WS-INPUT-STATUS  PIC XX.
+           01 WS-OUTPUT-STATUS PIC XX.
+           01 OUTPUT-PREFIX pic x(8) value "Output-".
+           01 WS-INFILE-REV pic x(30).
+           01 WS-BASE-REV pic x(30).
+           01 WS-BASE-NAME pic x(30).
+           01 DYNAMIC-REJECTFILE pic x(30).
+           01 WS-REJECT-STATUS pic xx.
+           01 REJECT-PREFIX pic x(8) value "Reject-".
+           01 WS-ROW-OK pic x(01).
+           01 WS-REJECT-REASON pic x(40).
+           01 WS-REJECT-COUNT pic 9(07) value 0.
+           01 DISPLAY-REJECT-COUNT pic Z(6)9.
+
+           01 HEADER-1 PIC X(30) VALUE "Naam,Type,VorigJaarBruto,".
+           01 HEADER-2 pic X(40) value
+               "VakantiegeldBruto,RSZ,Voorheffing,Netto".
+           01 FULL-HEADER pic x(70).
+
+           *>    ---------------------------------------------------
+           01 naam PIC X(30).             01 type-werknemer PIC X(14).
+           01 vorigjaarbruto-in PIC x(9).
+           *>    ---------------------------------------------------
+           01 vorigjaarbruto PIC 9(7)V99.
+      *>    92% of an average-month's pay, estimated as the prior
+      *>    year's cumulative gross divided by 12 -- a simplification
+      *>    of the real "aantal gewerkte maanden" calculation.
+           01 vakantiegeld-bruto PIC 9(7)V99.
+           01 RSZ PIC 9(5)V99.
+           01 Voorheffing PIC 9(5)V99.
+           01 vakantiegeld-netto PIC 9(7)V99.
+           01 BRUTO-AFTER-RSZ pic 9(9)V99.
+           *>    ---------------------------------------------------
+           01 vorigjaarbruto-out PIC Z(6).ZZ.
+           01 vakantiegeld-bruto-out PIC Z(6).ZZ.
+           01 RSZ-out PIC Z(4).ZZ.
+           01 Voorheffing-out PIC Z(4).ZZ.
+           01 vakantiegeld-netto-out PIC Z(6).ZZ.
+           *>    ---------------------------------------------------
+           copy "ROUNDCFG.cpy".
+
+           linkage section.
+           01 LINK-INPUT-FILE pic x(30).
+
+       PROCEDURE DIVISION using LINK-INPUT-FILE.
+
+           DISPLAY "Rounding mode for money computations: "
+               WS-ROUNDING-MODE-NAME
+           move spaces to FULL-HEADER
+           string
+           HEADER-1 delimited by space
+               HEADER-2 delimited by space
+               into FULL-HEADER
+               end-string
+
+              MOVE LINK-INPUT-FILE TO DYNAMIC-INFILE.
+      *>    strip off any directory path before building the output
+      *>    file name -- see the same fix in SalaryCalculation.
+              move function reverse(function trim(DYNAMIC-INFILE))
+                  to WS-INFILE-REV
+              unstring WS-INFILE-REV delimited by "/"
+                  into WS-BASE-REV
+              end-unstring
+              move function reverse(function trim(WS-BASE-REV))
+                  to WS-BASE-NAME
+              string
+               OUTPUT-PREFIX delimited by space
+               WS-BASE-NAME delimited by space
+               into DYNAMIC-OUTFILE
+              end-string
+              string
+               REJECT-PREFIX delimited by space
+               WS-BASE-NAME delimited by space
+               into DYNAMIC-REJECTFILE
+              end-string
+
+              OPEN INPUT input-file
+               DISPLAY "Status after OPEN input-file: " WS-INPUT-STATUS
+               IF WS-INPUT-STATUS NOT = "00"
+                   DISPLAY "Error opening input file: " WS-INPUT-STATUS
+                   MOVE 1 TO RETURN-CODE
+                   GOBACK
+               END-IF
+                OPEN OUTPUT output-file
+                 DISPLAY "Status after OPEN output-file: "
+                     WS-OUTPUT-STATUS
+           IF WS-OUTPUT-STATUS NOT = "00"
+               DISPLAY "Error opening output file: " WS-OUTPUT-STATUS
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           open output REJECT-FILE
+           DISPLAY "Status after OPEN reject-file: " WS-REJECT-STATUS
+           if WS-REJECT-STATUS = "00"
+               move "Oorspronkelijke-regel,Reden" to REJECT-REGEL
+               write REJECT-REGEL
+           end-if
+
+                move FULL-HEADER to output-regel
+                write output-regel
+                move spaces to output-regel
+
+                 read input-file into LEESREGEL *> skips Header
+            DISPLAY "Status after 1st READ (header skip): "
+                WS-INPUT-STATUS
+      *>    "10" is standard for EOF
+           IF WS-INPUT-STATUS = "10"
+               DISPLAY "EOF right after header -- input file is empty."
+               MOVE "1" TO EOF-FLAG
+           ELSE
+               IF WS-INPUT-STATUS NOT = "00"
+                   DISPLAY "Error on 1st READ (header skip): "
+                       WS-INPUT-STATUS
+                   MOVE 1 TO RETURN-CODE
+                   GOBACK
+               END-IF
+           END-IF
+      *>    -------------------------------------------------------------
+
+                PERFORM UNTIL EOF-FLAG = "1"
+                   read input-file into LEESREGEL
+                        AT END
+                            MOVE "1" TO EOF-FLAG
+                        NOT AT END
+                IF WS-INPUT-STATUS NOT = "00"
+                  DISPLAY "I/O Error during data read: " WS-INPUT-STATUS
+                   MOVE "1" TO EOF-FLAG *> Stop processing on error
+                   MOVE 1 TO WS-RETURN-CODE
+                ELSE
+                        move "Y" to WS-ROW-OK
+                        move spaces to WS-REJECT-REASON
+
+                        unstring function trim(LEESREGEL)
+                         DELIMITED BY ","
+                                    or ", "
+                                    into naam
+                                         type-werknemer
+                                         vorigjaarbruto-in
+                        end-unstring
+                display "leesregel-naam: " naam
+                display "leesregel-type-werknemer: " type-werknemer
+                display "leesregel-vorigjaarbruto: " vorigjaarbruto-in
+
+           if function test-numval-c(function trim(vorigjaarbruto-in))
+                   not = 0
+               move "N" to WS-ROW-OK
+               move "Ongeldig VorigJaarBruto-veld" to WS-REJECT-REASON
+           end-if
+
+           if WS-ROW-OK = "Y"
+               move function numval-c(function trim(vorigjaarbruto-in))
+                   to vorigjaarbruto
+               move zeroes to vorigjaarbruto-in
+
+      *>    -------------------------------------------------------------
+      *>    vakantiegeld is only paid to Bediende/Arbeider employees
+      *>    who accrued it as regular staff; Student and Zelfstandige
+      *>    don't build up this kind of vacation entitlement.
+               EVALUATE type-werknemer
+                   WHEN "Bediende" WHEN "Arbeider"
+                       COMPUTE vakantiegeld-bruto
+                               rounded mode is NEAREST-AWAY-FROM-ZERO
+                           = (vorigjaarbruto / 12) * 0.92
+                       COMPUTE RSZ
+                               rounded mode is NEAREST-AWAY-FROM-ZERO
+                           = vakantiegeld-bruto * 0.1307
+                       compute BRUTO-AFTER-RSZ =
+                           vakantiegeld-bruto - RSZ
+                       COMPUTE Voorheffing
+                               rounded mode is NEAREST-AWAY-FROM-ZERO
+                           = BRUTO-AFTER-RSZ * 0.17
+                       COMPUTE vakantiegeld-netto
+                               rounded mode is NEAREST-AWAY-FROM-ZERO
+                           = BRUTO-AFTER-RSZ - Voorheffing
+                   WHEN OTHER
+                       move "N" to WS-ROW-OK
+                       string "Geen vakantiegeld voor: "
+                               delimited by size
+                              type-werknemer delimited by space
+                           into WS-REJECT-REASON
+               END-EVALUATE
+           end-if
+
+           if WS-ROW-OK = "Y"
+                   MOVE vorigjaarbruto TO vorigjaarbruto-out
+                   MOVE vakantiegeld-bruto TO vakantiegeld-bruto-out
+                   MOVE RSZ TO rsz-out
+                   MOVE Voorheffing TO voorheffing-out
+                   MOVE vakantiegeld-netto TO vakantiegeld-netto-out
+
+                   display "------------------------------------"
+                   display"Naam: " naam
+                   display "VakantiegeldBruto-out: "
+                       vakantiegeld-bruto-out
+                   display"Netto-out: " vakantiegeld-netto-out
+
+                   string
+                   function trim(naam) delimited by size
+                   "," delimited by size
+                   function trim(type-werknemer) delimited by size
+                   "," delimited by size
+                   function trim(vorigjaarbruto-out) delimited by size
+                   "," delimited by size
+                   function trim(vakantiegeld-bruto-out)
+                       delimited by size
+                   "," delimited by size
+                   function trim(RSZ-out) delimited by size
+                   "," delimited by size
+                   function trim(Voorheffing-out) delimited by size
+                   "," delimited by size
+                   function trim(vakantiegeld-netto-out)
+                       delimited by size
+                   into output-regel
+                   end-string
+
+                   write output-regel
+           DISPLAY "Status after WRITE output data: " WS-OUTPUT-STATUS
+             IF WS-OUTPUT-STATUS NOT = "00"
+               DISPLAY "Error writing data to output: " WS-OUTPUT-STATUS
+               MOVE "1" TO EOF-FLAG *> Stop processing
+               MOVE 1 TO WS-RETURN-CODE
+             END-IF
+               display "Output-regel: " output-regel
+           else
+               add 1 to WS-REJECT-COUNT
+               move spaces to REJECT-REGEL
+               string
+                   function trim(LEESREGEL) delimited by size
+                   "," delimited by size
+                   function trim(WS-REJECT-REASON) delimited by size
+                   into REJECT-REGEL
+               end-string
+               write REJECT-REGEL
+               display "REJECTED: " REJECT-REGEL
+           end-if
+
+                   move spaces to naam
+                   move spaces to type-werknemer
+                   move zeroes to vorigjaarbruto-out
+                   move zeroes to vakantiegeld-bruto-out
+                   move zeroes to RSZ-out
+                   move zeroes to Voorheffing-out
+                   move zeroes to vakantiegeld-netto-out
+                   move spaces to output-regel
+               end-if
+                END-READ
+              END-PERFORM.
+
+      *>    -------------------------------------------------------------
+                 CLOSE input-file
+           DISPLAY "Status after CLOSE input-file: " WS-INPUT-STATUS
+           CLOSE output-file
+           DISPLAY "Status after CLOSE output-file: " WS-OUTPUT-STATUS
+           CLOSE REJECT-FILE
+           DISPLAY "Status after CLOSE reject-file: " WS-REJECT-STATUS
+           move WS-REJECT-COUNT to DISPLAY-REJECT-COUNT
+           display function trim(DISPLAY-REJECT-COUNT)
+               " row(s) rejected, see reject file."
+                DISPLAY "Vakantiegeldberekening voltooid."
+
+           move WS-RETURN-CODE to return-code
+           goback.
