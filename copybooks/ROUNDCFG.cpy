@@ -0,0 +1,30 @@
+      *>----------------------------------------------------------------
+      *> ROUNDCFG.cpy
+      *> Names the rounding policy applied to every money COMPUTE in
+      *> VATCalculation, MorgageCalculation and SalaryCalculation (BTW-
+      *> BEDRAG/TOTAAL-BEDRAG, RSZ/Voorheffing/NettoLoon/WERKGEVER-RSZ,
+      *> and the amortization/compound-interest figures), instead of
+      *> letting each COMPUTE truncate at the picture clause's decimal
+      *> places the way plain division/multiplication does by default.
+      *>
+      *> COBOL's ROUNDED MODE IS phrase only accepts one of a fixed set
+      *> of reserved words -- it cannot be driven by a data item -- so
+      *> the policy itself has to live in the COMPUTE statements
+      *> themselves. WS-ROUNDING-MODE-NAME below is the documented
+      *> record of what that policy currently is, carried into the
+      *> RUNLOG.cpy audit trail so a reconciliation run can see which
+      *> rounding rule produced a given total.
+      *>
+      *> To change the policy: pick a new ROUNDED MODE IS keyword
+      *> (NEAREST-EVEN, AWAY-FROM-ZERO, NEAREST-TOWARD-ZERO,
+      *> NEAREST-UP, PROHIBITED or TRUNCATION), change every
+      *> "ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO" in VAT-Calculation.cbl,
+      *> Morgage-Calculation.cbl and Salary-Calculation.cbl to match,
+      *> and update WS-ROUNDING-MODE-NAME below so the log keeps telling
+      *> the truth.
+      *>
+      *> NEAREST-AWAY-FROM-ZERO is the classic "round half up" commercial
+      *> rounding BTW/payroll figures are normally reconciled against.
+      *>----------------------------------------------------------------
+       01  WS-ROUNDING-MODE-NAME       pic x(24)
+               value "NEAREST-AWAY-FROM-ZERO".
