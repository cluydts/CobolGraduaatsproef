@@ -0,0 +1,23 @@
+      *>----------------------------------------------------------------
+      *> WHTBRACKET.cpy -- withholding-tax (bedrijfsvoorheffing) bracket
+      *> table, loaded at run time from WHT-Brackets.csv instead of
+      *> being hardcoded into the program. Each line of that file is
+      *> "bovengrens,tarief" (upper bound of the bracket, withholding
+      *> rate); brackets must be listed in ascending order and the last
+      *> one should carry a bovengrens high enough to catch every
+      *> remaining salary. Editing the scales when the government
+      *> updates them is then just editing that file -- no recompile.
+      *>----------------------------------------------------------------
+       01  WHT-BRACKET-FILE-NAME pic x(30) value "WHT-Brackets.csv".
+       01  WHT-BRACKET-STATUS    pic xx.
+       01  WHT-BRACKET-EOF       pic x(01).
+       01  WHT-BRACKET-COUNT     pic 9(02) value 0.
+       01  WHT-BRACKET-LEESREGEL pic x(40).
+       01  WHT-BRACKET-BOVENGRENS-S pic x(15).
+       01  WHT-BRACKET-TARIEF-S     pic x(08).
+
+       01  WHT-BRACKET-TABLE.
+           05  WHT-BRACKET-ENTRY OCCURS 10 TIMES
+                   INDEXED BY WHT-BRACKET-IDX.
+               10  WHT-BRACKET-BOVENGRENS pic 9(9)V99.
+               10  WHT-BRACKET-TARIEF     pic 9V9999.
