@@ -0,0 +1,27 @@
+      *>----------------------------------------------------------------
+      *> CURRENCY.cpy -- optional currency-conversion table shared by
+      *> the VAT and mortgage calculations. An input row's amount
+      *> column is normally assumed to already be in EUR; a row may
+      *> instead carry a trailing 3-letter currency code, in which
+      *> case the amount is converted to EUR using the rate looked up
+      *> here before any VAT/interest calculation runs.
+      *>
+      *> The table is loaded once at startup from CurrencyRates.csv
+      *> ("Valuta,Koers-naar-EUR" rows, e.g. "USD,0.9200"), the same
+      *> not-found-is-fine way Salary-Calculation loads YTD-Payroll.csv
+      *> -- a site with no rate file yet just leaves the table empty,
+      *> and every row without a currency code still runs as EUR.
+      *>----------------------------------------------------------------
+       01  CURRENCY-FILE-NAME pic x(30) value "CurrencyRates.csv".
+       01  WS-CURRENCY-STATUS pic xx.
+       01  WS-CURRENCY-EOF pic x(01).
+       01  WS-CURRENCY-COUNT pic 9(02) value 0.
+       01  WS-CURRENCY-FOUND-IDX pic 9(02) value 0.
+       01  WS-CURRENCY-LEESREGEL pic x(40).
+       01  WS-CURRENCY-KOERS-S pic x(10).
+
+       01  CURRENCY-TABLE.
+           05  CURRENCY-ENTRY OCCURS 20 TIMES
+                   INDEXED BY CURRENCY-IDX.
+               10  CURR-CODE  pic x(03).
+               10  CURR-KOERS pic 9(03)V9999.
