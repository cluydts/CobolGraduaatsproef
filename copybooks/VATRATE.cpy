@@ -0,0 +1,30 @@
+      *>----------------------------------------------------------------
+      *> VATRATE.cpy -- maintainable VAT rate table shared by the VAT
+      *> calculation programs. The valid rates (and whether each one is
+      *> currently active) live in VAT-RATE-DEFAULTS below instead of
+      *> being hardcoded into an EVALUATE. To add a rate, append
+      *> another 4-byte FILLER entry (2-digit rate + 2-digit active
+      *> flag, "01" = active, "00" = retired), bump both the OCCURS 4
+      *> TIMES below and VAT-RATE-COUNT's VALUE to match, AND bump the
+      *> OCCURS 4 TIMES on WS-RATE-TOTALS in VAT-Calculation.cbl and
+      *> VATQuarterlyReport.cbl -- those rate-bucket accumulators are
+      *> declared separately in each program (not driven off this
+      *> copybook) and are sized to match VAT-RATE-COUNT by convention
+      *> only, not by the compiler. Both programs assert the two stay
+      *> in step at startup; a mismatch fails loudly instead of
+      *> dropping a bucket's totals or indexing past the table.
+      *>----------------------------------------------------------------
+       01  VAT-RATE-DEFAULTS.
+           05  FILLER PIC X(04) VALUE "0001".
+           05  FILLER PIC X(04) VALUE "0601".
+           05  FILLER PIC X(04) VALUE "1201".
+           05  FILLER PIC X(04) VALUE "2101".
+
+       01  VAT-RATE-TABLE REDEFINES VAT-RATE-DEFAULTS.
+           05  VAT-RATE-ENTRY OCCURS 4 TIMES
+                   INDEXED BY VAT-RATE-IDX.
+               10  VAT-RATE-PCT    PIC 9(02).
+               10  VAT-RATE-ACTIVE PIC 9(02).
+
+       01  VAT-RATE-COUNT PIC 9(02) VALUE 4.
+       01  VAT-RATE-FOUND PIC X(01).
