@@ -0,0 +1,15 @@
+      *>----------------------------------------------------------------
+      *> CSVDELIM.cpy
+      *> Default field-delimiter values matching CSVREC.cpy's raw-line
+      *> convention.  COPY into WORKING-STORAGE and MOVE into the
+      *> program's own (mutable) delimiter switch, e.g.:
+      *>     01 WS-DELIM     pic x(01) value ",".
+      *>     01 WS-DELIM-ALT pic x(02) value ", ".
+      *>     copy "CSVDELIM.cpy".
+      *>     ...
+      *>     if WS-SEMI-COUNT > 0
+      *>         move CSV-DELIM-SEMICOLON to WS-DELIM
+      *>     end-if
+      *>----------------------------------------------------------------
+       01  CSV-DELIM-COMMA             pic x(01) value ",".
+       01  CSV-DELIM-SEMICOLON         pic x(01) value ";".
