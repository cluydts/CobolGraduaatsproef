@@ -0,0 +1,18 @@
+      *>----------------------------------------------------------------
+      *> RUNLOG.cpy
+      *> Shared audit/run-log record, appended to RUNLOG.TXT by every
+      *> calculation program (VATCalculation, MorgageCalculation,
+      *> SalaryCalculation and successors).  One line per run, written
+      *> just before GOBACK so the final status is always captured.
+      *>----------------------------------------------------------------
+       01  LOG-REGEL                   pic x(200).
+
+       01  LOG-PROGRAM-NAME            pic x(20).
+       01  LOG-OPERATOR-ID             pic x(12).
+       01  LOG-RUN-DATE                pic x(10).
+       01  LOG-RUN-TIME                pic x(08).
+       01  LOG-INPUT-FILE              pic x(30).
+       01  LOG-OUTPUT-FILE             pic x(30).
+       01  LOG-RECORDS-IN              pic z(7)9.
+       01  LOG-RECORDS-OUT             pic z(7)9.
+       01  LOG-FINAL-STATUS            pic x(12).
