@@ -0,0 +1,19 @@
+      *>----------------------------------------------------------------
+      *> CSVREC.cpy
+      *> Common raw-line record layout shared by the calculation
+      *> programs (VATCalculation, MorgageCalculation, SalaryCalculation
+      *> and newer programs built against the same convention).
+      *>
+      *> Convention: one physical record per logical CSV line, stored
+      *> line sequential, maximum 100 bytes.  The field delimiter used
+      *> within a line is normally a comma; see CSVDELIM.cpy for the
+      *> matching working-storage delimiter switch used when reading a
+      *> Belgian-locale (semicolon/comma-decimal) export.
+      *>
+      *> COPY this member into the FD for the input file, renaming
+      *> CSV-RAW-LINE to whatever the program already calls its input
+      *> record, e.g.:
+      *>     fd INPUT-FILE.
+      *>     copy "CSVREC.cpy" replacing ==CSV-RAW-LINE== by ==LEESREGEL==.
+      *>----------------------------------------------------------------
+       01  CSV-RAW-LINE                pic x(100).
