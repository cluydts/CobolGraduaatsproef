@@ -0,0 +1,29 @@
+      *>----------------------------------------------------------------
+      *> OUTCOLS.cpy -- shared layout for a program's optional,
+      *> trailing output columns. Every Output-<file> row starts with a
+      *> fixed, ordered core that every downstream reader (the quarterly
+      *> report, the end-of-day report, MainProgram's ad-hoc round-
+      *> trips) UNSTRINGs by position, so the core can never be
+      *> reordered or dropped. The columns after that core, though, are
+      *> only ever re-derived from the row itself (customer lookup,
+      *> employer-side payroll figures) and nothing downstream reads
+      *> that far in, so which of them appear, and in what order, is
+      *> safe to leave to the operator.
+      *>
+      *> Each program loads its own selection once at startup from a
+      *> small per-program config file (one column keyword per line, no
+      *> header) -- VAT-OutputColumns.csv, Salary-OutputColumns.csv --
+      *> the same not-found-is-fine convention CurrencyRates.csv and
+      *> Klanten.csv already use elsewhere. An absent config file keeps
+      *> every optional column, in its original order; an unrecognized
+      *> keyword is skipped with a warning rather than failing the run.
+      *>----------------------------------------------------------------
+       01  WS-OUTCOL-STATUS    pic xx.
+       01  WS-OUTCOL-EOF       pic x(01).
+       01  WS-OUTCOL-LEESREGEL pic x(20).
+       01  WS-OUTCOL-COUNT     pic 9(02) value 0.
+       01  WS-OUTCOL-IDX       pic 9(02).
+       01  WS-OUTCOL-PTR       pic 9(03).
+       01  WS-OUTCOL-SUFFIX    pic x(80).
+       01  WS-OUTCOL-TABLE.
+           05  WS-OUTCOL-NAME OCCURS 4 TIMES pic x(20).
