@@ -3,170 +3,1079 @@
        environment division.
        input-output section.
        file-control.
-             select INPUT-FILE assign to DYNAMIC-INFILE
+             select INPUT-FILE assign dynamic DYNAMIC-INFILE
                  organization is line sequential
                  file status is WS-INPUT-STATUS.
-             select OUTPUT-FILE assign to DYNAMIC-OUTFILE
+             select OUTPUT-FILE assign dynamic DYNAMIC-OUTFILE
                  organization is line sequential
                  file status is WS-OUTPUT-STATUS.
+             select SUMMARY-FILE assign dynamic DYNAMIC-SUMFILE
+                 organization is line sequential
+                 file status is WS-SUMMARY-STATUS.
+             select REJECT-FILE assign dynamic DYNAMIC-REJECTFILE
+                 organization is line sequential
+                 file status is WS-REJECT-STATUS.
+             select CHECKPOINT-FILE assign dynamic DYNAMIC-CHECKFILE
+                 organization is line sequential
+                 file status is WS-CHECKPOINT-STATUS.
+             select CUSTOMER-FILE assign dynamic CUSTOMER-FILE-NAME
+                 organization is line sequential
+                 file status is WS-CUSTOMER-STATUS.
+             select CURRENCY-FILE assign dynamic CURRENCY-FILE-NAME
+                 organization is line sequential
+                 file status is WS-CURRENCY-STATUS.
+             select REPORT-FILE assign dynamic DYNAMIC-REPORTFILE
+                 organization is line sequential
+                 file status is WS-REPORT-STATUS.
+             select RUNLOG-FILE assign to "RUNLOG.TXT"
+                 organization is line sequential
+                 file status is WS-RUNLOG-STATUS.
+             select RECON-FILE assign to "Recon-VATCalculation.TXT"
+                 organization is line sequential
+                 file status is WS-RECON-STATUS.
+             select OUTCOL-FILE assign dynamic OUTCOL-FILE-NAME
+                 organization is line sequential
+                 file status is WS-OUTCOL-STATUS.
 
        data division.
-   
+
        file section.
            fd INPUT-FILE.
-           01 LEESREGEL pic x(100).
-           
+       copy "CSVREC.cpy" replacing ==CSV-RAW-LINE== by ==LEESREGEL==.
+
            fd OUTPUT-FILE.
            01 OUTPUT-REGEL pic x(100).
 
+           fd SUMMARY-FILE.
+           01 SUMMARY-REGEL pic x(100).
+
+           fd REJECT-FILE.
+           01 REJECT-REGEL pic x(150).
+
+           fd CHECKPOINT-FILE.
+           01 CHECKPOINT-REGEL pic x(40).
+
+           fd CUSTOMER-FILE.
+           01 CUSTOMER-REGEL pic x(80).
+
+           fd CURRENCY-FILE.
+           01 CURRENCY-REGEL pic x(40).
+
+           fd REPORT-FILE.
+           01 REPORT-REGEL pic x(132).
+
+           fd RUNLOG-FILE.
+           01 RUNLOG-REGEL pic x(200).
+
+           fd RECON-FILE.
+           01 RECON-REGEL pic x(60).
+
+           fd OUTCOL-FILE.
+           01 OUTCOL-REGEL pic x(20).
+
        working-storage section.
 
            01  EOF-FLAG PIC X(1) VALUE "0".
            01 DYNAMIC-INFILE pic x(30).
            01 DYNAMIC-OUTFILE pic x(30).
+           01 WS-RETURN-CODE PIC 9 VALUE 0.
            
            01 WS-INPUT-STATUS  PIC XX.            
            01 WS-OUTPUT-STATUS PIC XX.
            01 OUTPUT-PREFIX pic x(8) value "Output-".
+           01 WS-INFILE-REV pic x(30).
+           01 WS-BASE-REV pic x(30).
+           01 WS-BASE-NAME pic x(30).
+
+           01 DYNAMIC-SUMFILE pic x(30).
+           01 WS-SUMMARY-STATUS pic xx.
+           01 SUMMARY-PREFIX pic x(9) value "Summary-".
+
+           01 DYNAMIC-REJECTFILE pic x(30).
+           01 WS-REJECT-STATUS pic xx.
+           01 REJECT-PREFIX pic x(8) value "Reject-".
+           01 WS-ROW-OK pic x(01).
+           01 WS-REJECT-REASON pic x(40).
+           01 WS-REJECT-COUNT pic 9(07) value 0.
+           01 DISPLAY-REJECT-COUNT pic Z(6)9.
+
+      *>----------------------------------------------------------------
+      *> printed report -- Report-<file>.txt carries the same detail
+      *> rows as Output-<file>, but aligned into fixed-width columns
+      *> under a dated, numbered page heading, paginated every
+      *> WS-LINES-PER-PAGE rows with a blank-line page break, so it can
+      *> be handed to an auditor or sent straight to a printer instead
+      *> of the bare CSV.
+      *>----------------------------------------------------------------
+           01 DYNAMIC-REPORTFILE pic x(30).
+           01 WS-REPORT-STATUS pic xx.
+           01 REPORT-PREFIX pic x(8) value "Report-".
+           01 WS-REPORT-LINE-COUNT pic 9(03) value 0.
+           01 WS-REPORT-PAGE-NUM pic 9(03) value 0.
+           01 WS-LINES-PER-PAGE pic 9(03) value 50.
+           01 DISPLAY-REPORT-PAGE-NUM pic Z(2)9.
+
+           01 VAT-REPORT-LINE.
+               05 RPT-PRIJS   pic -(6)9.99.
+               05 FILLER      pic x(02) value spaces.
+               05 RPT-TARIEF  pic Z9.
+               05 FILLER      pic x(04) value spaces.
+               05 RPT-BTW     pic -(5)9.99.
+               05 FILLER      pic x(02) value spaces.
+               05 RPT-TOTAAL  pic -(7)9.99.
+               05 FILLER      pic x(02) value spaces.
+               05 RPT-KLANT   pic x(15).
+
+           01 WS-REPORT-TITLE-LINE pic x(90).
+           01 WS-REPORT-COLHDR-LINE pic x(90) value
+               "     PrijsTarief BTW-bedragTotaal-bedragKlant".
+           01 WS-REPORT-DASH-LINE pic x(90) value
+               "---------------------------------------------".
+
+      *>----------------------------------------------------------------
+      *> checkpoint/restart -- a large batch killed or crashed partway
+      *> through leaves its Output-/Reject-<file> rows in place; a
+      *> Checkpoint-<file> marker left behind by the unfinished attempt
+      *> tells the next run to recount those rows (to recover its
+      *> running totals), skip that many input rows, and append rather
+      *> than starting the whole file over. Cleared on a clean finish.
+      *>----------------------------------------------------------------
+           01 DYNAMIC-CHECKFILE pic x(30).
+           01 WS-CHECKPOINT-STATUS pic xx.
+           01 CHECKPOINT-PREFIX pic x(11) value "Checkpoint-".
+           01 WS-RESUME-MODE pic x(01) value "N".
+           01 WS-RESUME-SKIP-COUNT pic 9(8) value 0.
+           01 WS-RESUME-OUTPUT-COUNT pic 9(8) value 0.
+           01 WS-RESUME-LEESREGEL pic x(100).
+           01 WS-RESUME-EOF pic x(01).
+           01 WS-RESUME-PRIJS-S pic x(10).
+           01 WS-RESUME-TARIEF-S pic x(10).
+           01 WS-RESUME-BEDRAG-S pic x(10).
+           01 WS-RESUME-TOTAAL-S pic x(10).
+           01 WS-CHECKPOINT-ROWS-DONE pic 9(8) value 0.
+           01 WS-CHECKPOINT-INTERVAL pic 9(5) value 500.
+           01 WS-CHECKPOINT-CMD pic x(60).
+           01 DISPLAY-RESUME-SKIP-COUNT pic Z(6)9.
+
+      *>----------------------------------------------------------------
+      *> customer master -- an optional Klantnummer column on the
+      *> input CSV is looked up here so the output line carries the
+      *> customer's name/address alongside the price and rate, instead
+      *> of just the bare numbers. Loaded once at startup the same
+      *> not-found-is-fine way Salary-Calculation loads YTD-Payroll.csv
+      *> -- a site with no customer master yet just gets blank name/
+      *> address columns on every row, not a failed run.
+      *>----------------------------------------------------------------
+           01 CUSTOMER-FILE-NAME pic x(20) value "Klanten.csv".
+           01 WS-CUSTOMER-STATUS pic xx.
+           01 WS-CUSTOMER-EOF pic x(01).
+           01 WS-CUSTOMER-COUNT pic 9(5) value 0.
+           01 WS-CUSTOMER-FOUND-IDX pic 9(5) value 0.
+           01 WS-CUSTOMER-LEESREGEL pic x(80).
+           01 WS-KLANTNR-S pic x(10).
+           01 CUSTOMER-TABLE.
+               05 CUSTOMER-ENTRY OCCURS 500 TIMES
+                       INDEXED BY CUSTOMER-IDX.
+                   10 CUST-NUMMER   pic x(10).
+                   10 CUST-NAAM     pic x(15).
+                   10 CUST-ADRES    pic x(15).
+                   10 CUST-POSTCODE pic x(6).
+                   10 CUST-PLAATS   pic x(20).
+           01 OUT-CUST-NAAM     pic x(15).
+           01 OUT-CUST-ADRES    pic x(15).
+           01 OUT-CUST-POSTCODE pic x(6).
+           01 OUT-CUST-PLAATS   pic x(20).
+
+      *>----------------------------------------------------------------
+      *> configurable trailing output columns -- Prijs/BTW-Tarief/BTW-
+      *> Bedrag/Totaal-Bedrag is the fixed core every downstream reader
+      *> depends on; CustNaam/CustAdres/CustPostcode/CustPlaats after
+      *> it can be selected and reordered per run via VAT-
+      *> OutputColumns.csv (see OUTCOLS.cpy). The defaults below are
+      *> used as-is when that file doesn't exist.
+      *>----------------------------------------------------------------
+           01 OUTCOL-FILE-NAME pic x(30)
+               value "VAT-OutputColumns.csv".
+           01 OUTCOL-DEFAULTS.
+               05 FILLER pic x(20) value "CUSTNAAM".
+               05 FILLER pic x(20) value "CUSTADRES".
+               05 FILLER pic x(20) value "CUSTPOSTCODE".
+               05 FILLER pic x(20) value "CUSTPLAATS".
+           copy "OUTCOLS.cpy".
+
+      *>----------------------------------------------------------------
+      *> shared audit trail -- every calculation program appends one
+      *> line to RUNLOG.TXT just before GOBACK, so a run can be traced
+      *> after the fact without relying on console scrollback.
+      *>----------------------------------------------------------------
+           01 WS-RUNLOG-STATUS pic xx.
+           01 WS-RUNLOG-RECORDS-IN pic 9(07) value 0.
+           01 WS-RUNLOG-RECORDS-OUT pic 9(07) value 0.
+           01 WS-CURRENT-DATETIME pic x(21).
+           copy "RUNLOG.cpy".
+
+      *>    run-date archive of this run's input/output files, so a
+      *>    same-day re-run doesn't silently overwrite an earlier
+      *>    attempt's Output-*.csv.
+           01 WS-ARCHIVE-DATE pic x(08).
+           01 WS-ARCHIVE-CMD pic x(200).
+
+      *>    batch control totals, broken out by VAT rate, for the
+      *>    quarterly BTW-aangifte -- one slot per VATRATE.cpy entry.
+      *>    signed, same reason as ORIGINELE-PRIJS/BTW-BEDRAG/TOTAAL-
+      *>    BEDRAG above -- a batch mixing invoices and credit notes
+      *>    has to let the credit notes net the totals down correctly.
+      *>    OCCURS 4 TIMES here is not driven off VAT-RATE-COUNT in
+      *>    VATRATE.cpy -- it has to match it by hand, checked at
+      *>    startup below, or a rate added to VATRATE.cpy without a
+      *>    matching bump here drops a bucket's totals or indexes past
+      *>    the table.
+           01 WS-RATE-TOTALS.
+               05 WS-RATE-TOTAL OCCURS 4 TIMES.
+                   10 WS-RATE-TOTAL-EXCL pic S9(9)V99 value 0.
+                   10 WS-RATE-TOTAL-VAT  pic S9(9)V99 value 0.
+                   10 WS-RATE-TOTAL-INCL pic S9(9)V99 value 0.
+                   10 WS-RATE-COUNT-ROWS pic 9(7) value 0.
+           01 WS-GRAND-TOTAL-EXCL pic S9(9)V99 value 0.
+           01 WS-GRAND-TOTAL-VAT  pic S9(9)V99 value 0.
+           01 WS-GRAND-TOTAL-INCL pic S9(9)V99 value 0.
+           01 WS-SUM-IDX pic 9(02).
+
+           01 DISPLAY-RATE-TOTAL-EXCL pic -(8)9.99.
+           01 DISPLAY-RATE-TOTAL-VAT  pic -(8)9.99.
+           01 DISPLAY-RATE-TOTAL-INCL pic -(8)9.99.
+           01 DISPLAY-RATE-COUNT-ROWS pic Z(6)9.
+           01 DISPLAY-RATE-PCT        pic Z9.
 
-   01 HEADER PIC X(41) VALUE "prijs,BTW-Tarief,BTW-bedrag,Totaal-bedrag".
+      *>----------------------------------------------------------------
+      *> same-day reconciliation -- Recon-VATCalculation.TXT holds the
+      *> grand total (incl. BTW) from the last time this program ran,
+      *> of any input file. Today's grand total is compared against
+      *> it before the file is overwritten with today's figure, so a
+      *> mis-keyed rate or a bad export that swings the total by more
+      *> than WS-RECON-THRESHOLD-PCT gets flagged the same day instead
+      *> of waiting for month-end review.
+      *>----------------------------------------------------------------
+           01 WS-RECON-STATUS pic xx.
+           01 WS-RECON-FOUND pic x value "N".
+           01 WS-RECON-PREV-TOTAL pic S9(9)v99 value 0.
+           01 WS-RECON-PREV-TOTAL-S pic x(15).
+           01 WS-RECON-THRESHOLD-PCT pic 9(3) value 20.
+           01 WS-RECON-MOVE-PCT pic 9(5)v99.
+           01 DISPLAY-RECON-PREV-TOTAL pic -(8)9.99.
+           01 DISPLAY-RECON-CURR-TOTAL pic -(8)9.99.
+           01 DISPLAY-RECON-MOVE-PCT pic Z(4).ZZ.
 
-           01 ORIGINELE-PRIJS pic 9(6)V99.
+      *>    signed so a credit note (a negative prijs/Totaal-bedrag, to
+      *>    reverse an earlier invoice) comes out with a correctly
+      *>    negative BTW-bedrag/Totaal-bedrag instead of being rejected
+      *>    or wrapping to an unsigned figure.
+           01 ORIGINELE-PRIJS pic S9(6)V99.
            01 BTW-TARIEF pic 9(2).
-           01 BTW-BEDRAG pic 9(5)V99.
-           01 TOTAAL-BEDRAG pic 9(7)V99.
+           01 BTW-BEDRAG pic S9(5)V99.
+           01 TOTAAL-BEDRAG pic S9(7)V99.
 
-           01 ORIGINELE-PRIJS-S pic X(8).
+           01 ORIGINELE-PRIJS-S pic X(10).
            01 BTW-TARIEF-S pic x(2).
-           
-           01 DISPLAY-ORIGINELE-PRIJS pic Z(6).ZZ.
+
+      *>----------------------------------------------------------------
+      *> currency conversion -- an optional trailing currency-code
+      *> column on the input CSV (after Klantnummer) lets a row's
+      *> prijs/Totaal-bedrag come in a foreign currency instead of EUR.
+      *> A blank code means EUR, no conversion applied.
+      *>----------------------------------------------------------------
+           01 WS-VALUTA-S pic x(03).
+           copy "CURRENCY.cpy".
+
+      *>    auto-detect a semicolon-delimited, comma-decimal Belgian
+      *>    export (e.g. HR/accounting packages that write "1319,50"
+      *>    with ";" as the field separator) from the header line, so
+      *>    it can be read without hand-editing it into the plain
+      *>    comma-delimited/dot-decimal format first.
+           01 WS-DELIM pic x(01) value ",".
+           01 WS-DELIM-ALT pic x(02) value ", ".
+           01 WS-BELGIAN-LOCALE pic x(01) value "N".
+           01 WS-SEMI-COUNT pic 9(03).
+           copy "CSVDELIM.cpy".
+           copy "ROUNDCFG.cpy".
+
+      *>----------------------------------------------------------------
+      *> direct fixed-width mainframe file support -- an alternative to
+      *> the usual comma-delimited CSV, for sites that extract straight
+      *> off the mainframe in fixed columns with no header row and no
+      *> delimiters at all. Detected purely from the input file's own
+      *> name: anything not ending in ".csv" is read as fixed-width,
+      *> the same way a batch job picks its read logic off the DD/file
+      *> name rather than sniffing the data. Layout (columns, 1-based):
+      *>   1-7    Originele-Prijs, whole euros, zero-padded
+      *>   8-9    Originele-Prijs, cents
+      *>   10-11  BTW-Tarief
+      *>   12-17  Klantnummer (optional, blank-padded if absent)
+      *>   18-20  Valuta (optional, blank-padded if absent)
+      *> Output, reject and report files are unaffected -- they stay
+      *> in this program's own CSV interchange format regardless of
+      *> how the input arrived.
+      *>----------------------------------------------------------------
+           01 WS-FIXED-WIDTH-MODE pic x(01) value "N".
+           01 WS-INFILE-EXT-REV pic x(04).
+           01 WS-INFILE-EXT pic x(04).
+           01 WS-FIXED-PRIJS-WHOLE pic x(07).
+           01 WS-FIXED-PRIJS-CENTS pic x(02).
+
+           01 DISPLAY-ORIGINELE-PRIJS pic -(6)9.99.
            01 DISPLAY-BTW-TARIEF pic Z(2).
-           01 DISPLAY-BTW-BEDRAG pic Z(5).ZZ.
-           01 DISPLAY-TOTAAL-BEDRAG pic Z(7).ZZ.
+           01 DISPLAY-BTW-BEDRAG pic -(5)9.99.
+           01 DISPLAY-TOTAAL-BEDRAG pic -(7)9.99.
+
+           copy "VATRATE.cpy".
 
        linkage section.
            01 LINK-INPUT-FILE pic x(30).
+      *>    "F" (default) = forward, prijs+tarief in, BTW/Totaal out.
+      *>    "R" = reverse, a VAT-inclusive Totaal-bedrag+tarief in,
+      *>    prijs and BTW-bedrag are backed out of it.
+           01 LINK-VAT-MODE pic x(01).
+           01 LINK-OPERATOR-ID pic x(12).
+
+       procedure division using LINK-INPUT-FILE LINK-VAT-MODE
+               LINK-OPERATOR-ID.
+
+           DISPLAY "Rounding mode for money computations: "
+               WS-ROUNDING-MODE-NAME
+
+      *>    WS-RATE-TOTALS above is sized by hand to match VATRATE.cpy
+      *>    rather than OCCURS DEPENDING ON VAT-RATE-COUNT -- fail
+      *>    loudly here instead of silently dropping a bucket's totals
+      *>    or indexing past the table the day someone adds a rate and
+      *>    only bumps VAT-RATE-COUNT.
+           if VAT-RATE-COUNT > 4
+               display "VAT-RATE-COUNT (" VAT-RATE-COUNT
+                   ") exceeds WS-RATE-TOTALS' OCCURS 4 -- bump "
+                   "WS-RATE-TOTALS to match VATRATE.cpy."
+               move 1 to RETURN-CODE
+               goback
+           end-if
+
+      *>    load the customer master so Klantnummer-column rows can be
+      *>    resolved to a name/address below. A first run before
+      *>    Klanten.csv exists leaves the table empty and every row's
+      *>    customer columns just come out blank, which is correct.
+           move 0 to WS-CUSTOMER-COUNT
+           open input CUSTOMER-FILE
+           DISPLAY "Status after OPEN customer-file: "
+               WS-CUSTOMER-STATUS
+           if WS-CUSTOMER-STATUS = "00"
+               read CUSTOMER-FILE into WS-CUSTOMER-LEESREGEL
+      *>        skips header
+               move "0" to WS-CUSTOMER-EOF
+               perform until WS-CUSTOMER-EOF = "1"
+                   read CUSTOMER-FILE into WS-CUSTOMER-LEESREGEL
+                       at end
+                           move "1" to WS-CUSTOMER-EOF
+                       not at end
+                           if WS-CUSTOMER-COUNT >= 500
+                               display "Customer table full, skipping: "
+                                   WS-CUSTOMER-LEESREGEL
+                           else
+                               add 1 to WS-CUSTOMER-COUNT
+                               unstring function trim(
+                                       WS-CUSTOMER-LEESREGEL)
+                                   delimited by ","
+                                   into CUST-NUMMER(WS-CUSTOMER-COUNT)
+                                        CUST-NAAM(WS-CUSTOMER-COUNT)
+                                        CUST-ADRES(WS-CUSTOMER-COUNT)
+                                        CUST-POSTCODE(WS-CUSTOMER-COUNT)
+                                        CUST-PLAATS(WS-CUSTOMER-COUNT)
+                               end-unstring
+                           end-if
+               end-perform
+               close CUSTOMER-FILE
+           end-if
+           display "WS-CUSTOMER-COUNT: " WS-CUSTOMER-COUNT
+
+      *>    load the currency-conversion table so a foreign-currency
+      *>    row can be converted to EUR below. A first run before
+      *>    CurrencyRates.csv exists leaves the table empty, and every
+      *>    row with a non-blank currency code is then rejected rather
+      *>    than silently run through the calculation at face value.
+           move 0 to WS-CURRENCY-COUNT
+           open input CURRENCY-FILE
+           DISPLAY "Status after OPEN currency-file: "
+               WS-CURRENCY-STATUS
+           if WS-CURRENCY-STATUS = "00"
+               read CURRENCY-FILE into WS-CURRENCY-LEESREGEL
+      *>        skips header
+               move "0" to WS-CURRENCY-EOF
+               perform until WS-CURRENCY-EOF = "1"
+                   read CURRENCY-FILE into WS-CURRENCY-LEESREGEL
+                       at end
+                           move "1" to WS-CURRENCY-EOF
+                       not at end
+                           if WS-CURRENCY-COUNT >= 20
+                               display "Currency table full, skipping: "
+                                   WS-CURRENCY-LEESREGEL
+                           else
+                               add 1 to WS-CURRENCY-COUNT
+                               unstring function trim(
+                                       WS-CURRENCY-LEESREGEL)
+                                   delimited by ","
+                                   into CURR-CODE(WS-CURRENCY-COUNT)
+                                        WS-CURRENCY-KOERS-S
+                               end-unstring
+                               move function numval(
+                                   function trim(WS-CURRENCY-KOERS-S))
+                                   to CURR-KOERS(WS-CURRENCY-COUNT)
+                           end-if
+               end-perform
+               close CURRENCY-FILE
+           end-if
+           display "WS-CURRENCY-COUNT: " WS-CURRENCY-COUNT
+
+      *>    load the selected/ordered trailing output columns from
+      *>    VAT-OutputColumns.csv (see OUTCOLS.cpy) -- a first run
+      *>    before that file exists keeps every optional column, in
+      *>    the original order.
+           move OUTCOL-DEFAULTS to WS-OUTCOL-TABLE
+           move 4 to WS-OUTCOL-COUNT
+           open input OUTCOL-FILE
+           DISPLAY "Status after OPEN outcol-file: " WS-OUTCOL-STATUS
+           if WS-OUTCOL-STATUS = "00"
+               move 0 to WS-OUTCOL-COUNT
+               move "0" to WS-OUTCOL-EOF
+               perform until WS-OUTCOL-EOF = "1"
+                   read OUTCOL-FILE into WS-OUTCOL-LEESREGEL
+                       at end
+                           move "1" to WS-OUTCOL-EOF
+                       not at end
+                           if function trim(WS-OUTCOL-LEESREGEL)
+                                   = "CUSTNAAM" or "CUSTADRES"
+                                   or "CUSTPOSTCODE" or "CUSTPLAATS"
+                               if WS-OUTCOL-COUNT >= 4
+                                   display "Too many output columns in "
+                                       OUTCOL-FILE-NAME ", skipping: "
+                                       function trim(
+                                           WS-OUTCOL-LEESREGEL)
+                               else
+                                   add 1 to WS-OUTCOL-COUNT
+                                   move function trim(
+                                           WS-OUTCOL-LEESREGEL)
+                                       to
+                                       WS-OUTCOL-NAME(WS-OUTCOL-COUNT)
+                               end-if
+                           else
+                               if function trim(WS-OUTCOL-LEESREGEL)
+                                       not = spaces
+                                   display "Onbekende kolom in "
+                                       OUTCOL-FILE-NAME ": "
+                                       function trim(
+                                           WS-OUTCOL-LEESREGEL)
+                               end-if
+                           end-if
+               end-perform
+               close OUTCOL-FILE
+           end-if
+           display "WS-OUTCOL-COUNT: " WS-OUTCOL-COUNT
 
-       procedure division using LINK-INPUT-FILE.
-           
            move LINK-INPUT-FILE to DYNAMIC-INFILE.
+      *>    strip off any directory path before building the output
+      *>    file name -- an input given as "inbox/vat1.csv" must not
+      *>    produce an output path of "Output-inbox/vat1.csv", which
+      *>    would try to write into a non-existent directory.
+           move function reverse(function trim(DYNAMIC-INFILE))
+               to WS-INFILE-REV
+      *>    a name not ending in ".csv" is read as fixed-width --
+      *>    checked off the same reversed string before it is consumed
+      *>    below for the path-stripping it already needed anyway.
+           move WS-INFILE-REV(1:4) to WS-INFILE-EXT-REV
+           move function reverse(WS-INFILE-EXT-REV) to WS-INFILE-EXT
+           if function upper-case(WS-INFILE-EXT) not = ".CSV"
+               move "Y" to WS-FIXED-WIDTH-MODE
+           end-if
+           display "WS-FIXED-WIDTH-MODE: " WS-FIXED-WIDTH-MODE
+           unstring WS-INFILE-REV delimited by "/"
+               into WS-BASE-REV
+           end-unstring
+           move function reverse(function trim(WS-BASE-REV))
+               to WS-BASE-NAME
            string
-           OUTPUT-PREFIX delimited by size
-           DYNAMIC-INFILE delimited by size
+           OUTPUT-PREFIX delimited by space
+           WS-BASE-NAME delimited by space
            into DYNAMIC-OUTFILE
            end-string
+           string
+           SUMMARY-PREFIX delimited by space
+           WS-BASE-NAME delimited by space
+           into DYNAMIC-SUMFILE
+           end-string
+           string
+           REJECT-PREFIX delimited by space
+           WS-BASE-NAME delimited by space
+           into DYNAMIC-REJECTFILE
+           end-string
+           string
+           CHECKPOINT-PREFIX delimited by space
+           WS-BASE-NAME delimited by space
+           into DYNAMIC-CHECKFILE
+           end-string
+           string
+           REPORT-PREFIX delimited by space
+           WS-BASE-NAME delimited by space
+           into DYNAMIC-REPORTFILE
+           end-string
+
+      *>    a Checkpoint-<file> marker surviving from an earlier,
+      *>    unfinished attempt at this same input means that attempt's
+      *>    Output-/Reject-<file> rows are real and must be recounted,
+      *>    not overwritten.
+           open input CHECKPOINT-FILE
+           if WS-CHECKPOINT-STATUS = "00"
+               close CHECKPOINT-FILE
+               move "Y" to WS-RESUME-MODE
+               display "Checkpoint found for " DYNAMIC-CHECKFILE
+                   " -- resuming the interrupted run."
+           end-if
+
+           if WS-RESUME-MODE = "Y"
+               open input OUTPUT-FILE
+               if WS-OUTPUT-STATUS = "00"
+      *>            unlike Reject-/Output-<file> in the other two
+      *>            calculations, VATCalculation's Output-<file> is
+      *>            detail rows only, with no header line, so every
+      *>            row read here is real data.
+                   move "0" to WS-RESUME-EOF
+                   perform until WS-RESUME-EOF = "1"
+                       read OUTPUT-FILE into WS-RESUME-LEESREGEL
+                           at end
+                               move "1" to WS-RESUME-EOF
+                           not at end
+                               add 1 to WS-RESUME-OUTPUT-COUNT
+                               unstring
+                                   function trim(WS-RESUME-LEESREGEL)
+                                   delimited by ","
+                                   into WS-RESUME-PRIJS-S
+                                        WS-RESUME-TARIEF-S
+                                        WS-RESUME-BEDRAG-S
+                                        WS-RESUME-TOTAAL-S
+                               end-unstring
+                               move function numval(
+                                   function trim(WS-RESUME-TARIEF-S))
+                                   to BTW-TARIEF
+                               move "N" to VAT-RATE-FOUND
+                               perform varying VAT-RATE-IDX from 1 by 1
+                                   until VAT-RATE-IDX > VAT-RATE-COUNT
+                                   if VAT-RATE-PCT(VAT-RATE-IDX)
+                                           = BTW-TARIEF
+                                       move "Y" to VAT-RATE-FOUND
+                                       exit perform
+                                   end-if
+                               end-perform
+                               if VAT-RATE-FOUND = "Y"
+                                 add function numval-c(function trim(
+                                     WS-RESUME-PRIJS-S))
+                                     to WS-RATE-TOTAL-EXCL(VAT-RATE-IDX)
+                                 add function numval-c(function trim(
+                                     WS-RESUME-BEDRAG-S))
+                                     to WS-RATE-TOTAL-VAT(VAT-RATE-IDX)
+                                 add function numval-c(function trim(
+                                     WS-RESUME-TOTAAL-S))
+                                     to WS-RATE-TOTAL-INCL(VAT-RATE-IDX)
+                                 add 1
+                                     to WS-RATE-COUNT-ROWS(VAT-RATE-IDX)
+                                 add function numval-c(function trim(
+                                     WS-RESUME-PRIJS-S))
+                                     to WS-GRAND-TOTAL-EXCL
+                                 add function numval-c(function trim(
+                                     WS-RESUME-BEDRAG-S))
+                                     to WS-GRAND-TOTAL-VAT
+                                 add function numval-c(function trim(
+                                     WS-RESUME-TOTAAL-S))
+                                     to WS-GRAND-TOTAL-INCL
+                               end-if
+                       end-read
+                   end-perform
+                   close OUTPUT-FILE
+               end-if
+
+               move 0 to WS-REJECT-COUNT
+               open input REJECT-FILE
+               if WS-REJECT-STATUS = "00"
+                   read REJECT-FILE into WS-RESUME-LEESREGEL *> header
+                   move "0" to WS-RESUME-EOF
+                   perform until WS-RESUME-EOF = "1"
+                       read REJECT-FILE into WS-RESUME-LEESREGEL
+                           at end
+                               move "1" to WS-RESUME-EOF
+                           not at end
+                               add 1 to WS-REJECT-COUNT
+                       end-read
+                   end-perform
+                   close REJECT-FILE
+               end-if
+
+               compute WS-RESUME-SKIP-COUNT =
+                   WS-RESUME-OUTPUT-COUNT + WS-REJECT-COUNT
+               move WS-RESUME-SKIP-COUNT to DISPLAY-RESUME-SKIP-COUNT
+               display "Resuming after "
+                   function trim(DISPLAY-RESUME-SKIP-COUNT)
+                   " already-processed row(s)."
+      *>        carry the already-processed rows forward into the
+      *>        in/out tallies, so the end-of-run reconciliation check
+      *>        sees the full logical run, not just this invocation.
+               move WS-RESUME-OUTPUT-COUNT to WS-RUNLOG-RECORDS-OUT
+               compute WS-RUNLOG-RECORDS-IN =
+                   WS-RESUME-OUTPUT-COUNT + WS-REJECT-COUNT
+           else
+      *>        fresh run -- lay down the marker now, so a crash
+      *>        before this run finishes leaves something to resume.
+               open output CHECKPOINT-FILE
+               if WS-CHECKPOINT-STATUS = "00"
+                   move "0" to CHECKPOINT-REGEL
+                   write CHECKPOINT-REGEL
+                   close CHECKPOINT-FILE
+               end-if
+           end-if
 
            open input INPUT-FILE
            DISPLAY "Status after OPEN input-file: " WS-INPUT-STATUS
                IF WS-INPUT-STATUS NOT = "00"
                    DISPLAY "Error opening input file: " WS-INPUT-STATUS
+                   MOVE 1 TO RETURN-CODE
                    GOBACK
                END-IF
-           open output OUTPUT-FILE
+           if WS-RESUME-MODE = "Y"
+               open extend OUTPUT-FILE
+           else
+               open output OUTPUT-FILE
+           end-if
 
            DISPLAY "Status after OPEN output-file: " WS-OUTPUT-STATUS
            IF WS-OUTPUT-STATUS NOT = "00"
                DISPLAY "Error opening output file: " WS-OUTPUT-STATUS
+               MOVE 1 TO RETURN-CODE
                GOBACK
            END-IF
 
+           if WS-RESUME-MODE = "Y"
+               open extend REJECT-FILE
+           else
+               open output REJECT-FILE
+           end-if
+           DISPLAY "Status after OPEN reject-file: " WS-REJECT-STATUS
+           if WS-REJECT-STATUS = "00" and WS-RESUME-MODE = "N"
+               move "Oorspronkelijke-regel,Reden" to REJECT-REGEL
+               write REJECT-REGEL
+           end-if
+
+           if WS-RESUME-MODE = "Y"
+               open extend REPORT-FILE
+           else
+               open output REPORT-FILE
+           end-if
+           DISPLAY "Status after OPEN report-file: " WS-REPORT-STATUS
+
+           if WS-FIXED-WIDTH-MODE = "Y"
+      *>        a fixed-width mainframe extract has no header row and
+      *>        no delimiters to sniff -- its first record is data,
+      *>        left unread here so the main loop below picks it up.
+               display "Fixed-width input -- no header row to skip."
+           else
            read INPUT-FILE into LEESREGEL *> skips Header
-              
-           DISPLAY "Status after 1st READ (header skip): " WS-INPUT-STATUS
-           IF WS-INPUT-STATUS = "10" *> "10" is standard for EOF
-               DISPLAY "EOF reached immediately after header read. Input file might be empty or just a header."
-               MOVE "1" TO EOF-FLAG *> Ensure loop doesn't run if file is truly empty after header
-               ELSE 
-                   IF WS-INPUT-STATUS NOT = "00"
-                   DISPLAY "Error on 1st READ (header skip): " WS-INPUT-STATUS
+
+      *>    a semicolon anywhere on the header line means this export
+      *>    is the semicolon-delimited, comma-decimal Belgian format.
+           move 0 to WS-SEMI-COUNT
+           inspect LEESREGEL tallying WS-SEMI-COUNT for all ";"
+           if WS-SEMI-COUNT > 0
+               move CSV-DELIM-SEMICOLON to WS-DELIM
+               move "; " to WS-DELIM-ALT
+               move "Y" to WS-BELGIAN-LOCALE
+           end-if
+           display "WS-BELGIAN-LOCALE: " WS-BELGIAN-LOCALE
+
+           DISPLAY "Status after 1st READ (header skip): "
+               WS-INPUT-STATUS
+      *>    "10" is standard for EOF
+           IF WS-INPUT-STATUS = "10"
+               DISPLAY "EOF right after header -- input file is empty."
+               MOVE "1" TO EOF-FLAG
+           ELSE
+               IF WS-INPUT-STATUS NOT = "00"
+                   DISPLAY "Error on 1st READ (header skip): "
+                       WS-INPUT-STATUS
+                   MOVE 1 TO RETURN-CODE
                    GOBACK
+               END-IF
            END-IF
+           end-if
            *>    -------------------------------------------------------------
 
+      *>    skip past the rows an earlier, unfinished attempt already
+      *>    wrote to Output-/Reject-<file> -- their totals were just
+      *>    recovered above, so reprocessing them here would both
+      *>    duplicate the output rows and double-count the totals.
+           if WS-RESUME-MODE = "Y"
+               move 0 to WS-RESUME-OUTPUT-COUNT
+               perform until
+                       WS-RESUME-OUTPUT-COUNT >= WS-RESUME-SKIP-COUNT
+                       or EOF-FLAG = "1"
+                   read INPUT-FILE into LEESREGEL
+                       at end
+                           move "1" to EOF-FLAG
+                       not at end
+                           add 1 to WS-RESUME-OUTPUT-COUNT
+                   end-read
+               end-perform
+           end-if
+
             perform until EOF-FLAG = "1"
                read INPUT-FILE into LEESREGEL
-               at end 
+               at end
                move "1" to EOF-FLAG
-           DISPLAY "AT END encountered in loop. Final input status: " WS-INPUT-STATUS
+           DISPLAY "AT END in loop. Final input status: "
+               WS-INPUT-STATUS
 
                not at end
            DISPLAY "Status after data READ: " WS-INPUT-STATUS
                 IF WS-INPUT-STATUS NOT = "00"
                   DISPLAY "I/O Error during data read: " WS-INPUT-STATUS
                    MOVE "1" TO EOF-FLAG *> Stop processing on error
+                   MOVE 1 TO WS-RETURN-CODE
                 ELSE
                   display "LEESREGEL: " LEESREGEL
-                  
+                  add 1 to WS-RUNLOG-RECORDS-IN
+                  add 1 to WS-CHECKPOINT-ROWS-DONE
+                  if function mod(WS-CHECKPOINT-ROWS-DONE
+                          WS-CHECKPOINT-INTERVAL) = 0
+                      open output CHECKPOINT-FILE
+                      if WS-CHECKPOINT-STATUS = "00"
+                          compute DISPLAY-RESUME-SKIP-COUNT =
+                              WS-RESUME-SKIP-COUNT
+                                  + WS-CHECKPOINT-ROWS-DONE
+                          move function trim(DISPLAY-RESUME-SKIP-COUNT)
+                              to CHECKPOINT-REGEL
+                          write CHECKPOINT-REGEL
+                          close CHECKPOINT-FILE
+                      end-if
+                  end-if
+
+                  move "Y" to WS-ROW-OK
+                  move spaces to WS-REJECT-REASON
+
+      *>           Klantnummer and Valuta are optional trailing columns
+      *>           -- a plain two-column row just leaves both blank.
+                  move spaces to WS-KLANTNR-S
+                  move spaces to WS-VALUTA-S
+                  if WS-FIXED-WIDTH-MODE = "Y"
+      *>               fixed columns, no delimiters -- see the layout
+      *>               noted against WS-FIXED-WIDTH-MODE above.
+                     move LEESREGEL(1:7) to WS-FIXED-PRIJS-WHOLE
+                     move LEESREGEL(8:2) to WS-FIXED-PRIJS-CENTS
+                     move spaces to ORIGINELE-PRIJS-S
+                     string
+                         WS-FIXED-PRIJS-WHOLE delimited by size
+                         "." delimited by size
+                         WS-FIXED-PRIJS-CENTS delimited by size
+                         into ORIGINELE-PRIJS-S
+                     end-string
+                     move LEESREGEL(10:2) to BTW-TARIEF-S
+                     move LEESREGEL(12:6) to WS-KLANTNR-S
+                     move LEESREGEL(18:3) to WS-VALUTA-S
+                  else
                      UNSTRING function trim(LEESREGEL)
-                        DELIMITED BY ","
+                        DELIMITED BY WS-DELIM
                                     or " "
-                                    or ", "
-                        INTO ORIGINELE-PRIJS-S 
+                                    or WS-DELIM-ALT
+                        INTO ORIGINELE-PRIJS-S
                              BTW-TARIEF-S
+                             WS-KLANTNR-S
+                             WS-VALUTA-S
                      end-unstring
-          
+                  end-if
+
            display "ORIGINELE-PRIJS-S: " ORIGINELE-PRIJS-S
            display "BTW-TARIEF-S: " BTW-TARIEF-S
+           display "WS-KLANTNR-S: " WS-KLANTNR-S
+           display "WS-VALUTA-S: " WS-VALUTA-S
 
-           MOVE function numval-c(function trim(ORIGINELE-PRIJS-S)) TO ORIGINELE-PRIJS
-           MOVE function numval(function trim(BTW-TARIEF-S)) TO BTW-TARIEF
+      *>    resolve the customer number against the master loaded at
+      *>    startup -- an unknown or absent number just leaves the
+      *>    name/address columns blank rather than rejecting the row.
+           move spaces to OUT-CUST-NAAM OUT-CUST-ADRES
+                          OUT-CUST-POSTCODE OUT-CUST-PLAATS
+           if function trim(WS-KLANTNR-S) not = spaces
+               move 0 to WS-CUSTOMER-FOUND-IDX
+               perform varying CUSTOMER-IDX from 1 by 1
+                       until CUSTOMER-IDX > WS-CUSTOMER-COUNT
+                   if CUST-NUMMER(CUSTOMER-IDX)
+                           = function trim(WS-KLANTNR-S)
+                       move CUSTOMER-IDX to WS-CUSTOMER-FOUND-IDX
+                       exit perform
+                   end-if
+               end-perform
+               if WS-CUSTOMER-FOUND-IDX > 0
+                   move CUST-NAAM(WS-CUSTOMER-FOUND-IDX)
+                       to OUT-CUST-NAAM
+                   move CUST-ADRES(WS-CUSTOMER-FOUND-IDX)
+                       to OUT-CUST-ADRES
+                   move CUST-POSTCODE(WS-CUSTOMER-FOUND-IDX)
+                       to OUT-CUST-POSTCODE
+                   move CUST-PLAATS(WS-CUSTOMER-FOUND-IDX)
+                       to OUT-CUST-PLAATS
+               end-if
+           end-if
 
-           display "ORIGINELE-PRIJS: " ORIGINELE-PRIJS
-           display "BTW-TARIEF: " BTW-TARIEF
-           display " "
+      *>    Belgian export rows use "," as the decimal point -- switch
+      *>    it to "." before validation/conversion, now that the field
+      *>    separator is ";" rather than ",".
+           if WS-BELGIAN-LOCALE = "Y"
+               inspect ORIGINELE-PRIJS-S replacing all "," by "."
+               inspect BTW-TARIEF-S replacing all "," by "."
+           end-if
 
-           *>    -------------------------------------------------------------
+      *>    validate before converting -- a malformed row must be
+      *>    rejected, not crash FUNCTION NUMVAL-C/NUMVAL or the batch.
+           if function test-numval-c(function trim(ORIGINELE-PRIJS-S))
+                   not = 0
+               move "N" to WS-ROW-OK
+               move "Ongeldig prijs/bedrag-veld" to WS-REJECT-REASON
+           end-if
+           if function test-numval(function trim(BTW-TARIEF-S))
+                   not = 0
+               move "N" to WS-ROW-OK
+               move "Ongeldig BTW-Tarief-veld" to WS-REJECT-REASON
+           end-if
 
-           evaluate BTW-TARIEF
-            when 6
-               compute BTW-BEDRAG = ORIGINELE-PRIJS * 0.06
-            when 12
-               compute BTW-BEDRAG = ORIGINELE-PRIJS * 0.12
-            when 21
-               compute BTW-BEDRAG = ORIGINELE-PRIJS * 0.21
-            when other
-               display "geen geldig tarief gebruikt."
-               stop run
-           end-evaluate
+      *>    a non-blank Valuta column has to resolve against the rate
+      *>    table loaded at startup -- an unrecognized code is rejected
+      *>    rather than run through the calculation as if it were EUR.
+           move 0 to WS-CURRENCY-FOUND-IDX
+           if WS-ROW-OK = "Y" and function trim(WS-VALUTA-S) not = spaces
+               perform varying CURRENCY-IDX from 1 by 1
+                       until CURRENCY-IDX > WS-CURRENCY-COUNT
+                   if CURR-CODE(CURRENCY-IDX)
+                           = function trim(WS-VALUTA-S)
+                       move CURRENCY-IDX to WS-CURRENCY-FOUND-IDX
+                       exit perform
+                   end-if
+               end-perform
+               if WS-CURRENCY-FOUND-IDX = 0
+                   move "N" to WS-ROW-OK
+                   string "Onbekende valuta: " delimited by size
+                          WS-VALUTA-S delimited by size
+                       into WS-REJECT-REASON
+               end-if
+           end-if
 
-           compute TOTAAL-BEDRAG = ORIGINELE-PRIJS + BTW-BEDRAG
+           if WS-ROW-OK = "Y"
+               MOVE function numval-c(function trim(ORIGINELE-PRIJS-S))
+                   TO ORIGINELE-PRIJS
+               MOVE function numval(function trim(BTW-TARIEF-S))
+                   TO BTW-TARIEF
 
-           *>    -------------------------------------------------------------
+      *>        convert a foreign-currency amount to EUR before any
+      *>        VAT math runs -- the rest of the program never needs
+      *>        to know the row came in another currency.
+               if WS-CURRENCY-FOUND-IDX > 0
+                   compute ORIGINELE-PRIJS
+                           rounded mode is NEAREST-AWAY-FROM-ZERO =
+                       ORIGINELE-PRIJS *
+                           CURR-KOERS(WS-CURRENCY-FOUND-IDX)
+               end-if
 
-           move ORIGINELE-PRIJS to DISPLAY-ORIGINELE-PRIJS
-           move BTW-TARIEF to DISPLAY-BTW-TARIEF
-           move BTW-BEDRAG to DISPLAY-BTW-BEDRAG
-           move TOTAAL-BEDRAG to DISPLAY-TOTAAL-BEDRAG
+      *>        in reverse mode the amount column parsed above is the
+      *>        VAT-inclusive total, not the excl.-VAT price.
+               if LINK-VAT-MODE = "R"
+                   move ORIGINELE-PRIJS to TOTAAL-BEDRAG
+                   move zeroes to ORIGINELE-PRIJS
+               end-if
 
-             display "DISPLAY-ORIGINELE-PRIJS: " DISPLAY-ORIGINELE-PRIJS
-             display "DISPLAY-BTW-TARIEF: " DISPLAY-BTW-TARIEF
-             display "DISPLAY-BTW-BEDRAG: " DISPLAY-BTW-BEDRAG
-             display "DISPLAY-TOTAAL-BEDRAG: " DISPLAY-TOTAAL-BEDRAG
-             display " "
-           *>    -------------------------------------------------------------
-              string
-                  function trim(DISPLAY-ORIGINELE-PRIJS) delimited by size
-                  "," delimited by size
-                 function trim(DISPLAY-BTW-TARIEF) delimited by size
-                  "," delimited by size
-                 function trim(DISPLAY-BTW-BEDRAG) delimited by size
-                  "," delimited by size
-                function trim(DISPLAY-TOTAAL-BEDRAG) delimited by size
-                  into OUTPUT-REGEL
-                 
-                  write OUTPUT-REGEL
-           DISPLAY "Status after WRITE output data: " WS-OUTPUT-STATUS
-           IF WS-OUTPUT-STATUS NOT = "00"
-               DISPLAY "Error writing data to output: " WS-OUTPUT-STATUS
-               MOVE "1" TO EOF-FLAG *> Stop processing
-           END-IF
-                  display "OUTPUT-REGEL: " OUTPUT-REGEL
-           display "---------------------------------------------------"
-                       
-                       move zeroes to DISPLAY-ORIGINELE-PRIJS 
-                       move zeroes to DISPLAY-BTW-TARIEF 
+               display "ORIGINELE-PRIJS: " ORIGINELE-PRIJS
+               display "BTW-TARIEF: " BTW-TARIEF
+               display " "
+
+      *>        table-driven rate lookup (VATRATE.cpy) -- replaces the
+      *>        old EVALUATE of the three rates hardcoded here, so 0%
+      *>        exports and any future rate can be added without
+      *>        touching code.
+               move "N" to VAT-RATE-FOUND
+               perform varying VAT-RATE-IDX from 1 by 1
+                       until VAT-RATE-IDX > VAT-RATE-COUNT
+                   if VAT-RATE-PCT(VAT-RATE-IDX) = BTW-TARIEF
+                       and VAT-RATE-ACTIVE(VAT-RATE-IDX) = 1
+                       move "Y" to VAT-RATE-FOUND
+                       exit perform
+                   end-if
+               end-perform
+
+               if VAT-RATE-FOUND = "Y"
+                   if LINK-VAT-MODE = "R"
+                       compute ORIGINELE-PRIJS
+                               rounded mode is NEAREST-AWAY-FROM-ZERO =
+                           TOTAAL-BEDRAG / (1 + (BTW-TARIEF / 100))
+                       compute BTW-BEDRAG
+                               rounded mode is NEAREST-AWAY-FROM-ZERO =
+                           TOTAAL-BEDRAG - ORIGINELE-PRIJS
+                   else
+                       compute BTW-BEDRAG
+                               rounded mode is NEAREST-AWAY-FROM-ZERO =
+                           ORIGINELE-PRIJS * BTW-TARIEF / 100
+                       compute TOTAAL-BEDRAG
+                               rounded mode is NEAREST-AWAY-FROM-ZERO =
+                           ORIGINELE-PRIJS + BTW-BEDRAG
+                   end-if
+               else
+                   display "geen geldig tarief gebruikt: " BTW-TARIEF
+                   move "N" to WS-ROW-OK
+                   string "Onbekend BTW-Tarief: " delimited by size
+                          BTW-TARIEF-S delimited by size
+                       into WS-REJECT-REASON
+               end-if
+           end-if
+
+           if WS-ROW-OK = "Y"
+               add 1 to WS-RUNLOG-RECORDS-OUT
+      *>        accumulate the batch control totals for this rate
+               add ORIGINELE-PRIJS to WS-RATE-TOTAL-EXCL(VAT-RATE-IDX)
+               add BTW-BEDRAG      to WS-RATE-TOTAL-VAT(VAT-RATE-IDX)
+               add TOTAAL-BEDRAG   to WS-RATE-TOTAL-INCL(VAT-RATE-IDX)
+               add 1                to WS-RATE-COUNT-ROWS(VAT-RATE-IDX)
+               add ORIGINELE-PRIJS to WS-GRAND-TOTAL-EXCL
+               add BTW-BEDRAG      to WS-GRAND-TOTAL-VAT
+               add TOTAAL-BEDRAG   to WS-GRAND-TOTAL-INCL
+
+               move ORIGINELE-PRIJS to DISPLAY-ORIGINELE-PRIJS
+               move BTW-TARIEF to DISPLAY-BTW-TARIEF
+               move BTW-BEDRAG to DISPLAY-BTW-BEDRAG
+               move TOTAAL-BEDRAG to DISPLAY-TOTAAL-BEDRAG
+
+                 display "ORIGINELE-PRIJS: " DISPLAY-ORIGINELE-PRIJS
+                 display "BTW-TARIEF: " DISPLAY-BTW-TARIEF
+                 display "BTW-BEDRAG: " DISPLAY-BTW-BEDRAG
+                 display "TOTAAL-BEDRAG: " DISPLAY-TOTAAL-BEDRAG
+                 display " "
+      *>           selected/ordered trailing columns -- see OUTCOLS.cpy
+                  move spaces to WS-OUTCOL-SUFFIX
+                  move 1 to WS-OUTCOL-PTR
+                  perform varying WS-OUTCOL-IDX from 1 by 1
+                          until WS-OUTCOL-IDX > WS-OUTCOL-COUNT
+                      evaluate WS-OUTCOL-NAME(WS-OUTCOL-IDX)
+                          when "CUSTNAAM"
+                              string "," delimited by size
+                                  function trim(OUT-CUST-NAAM)
+                                      delimited by size
+                                  into WS-OUTCOL-SUFFIX
+                                  with pointer WS-OUTCOL-PTR
+                              end-string
+                          when "CUSTADRES"
+                              string "," delimited by size
+                                  function trim(OUT-CUST-ADRES)
+                                      delimited by size
+                                  into WS-OUTCOL-SUFFIX
+                                  with pointer WS-OUTCOL-PTR
+                              end-string
+                          when "CUSTPOSTCODE"
+                              string "," delimited by size
+                                  function trim(OUT-CUST-POSTCODE)
+                                      delimited by size
+                                  into WS-OUTCOL-SUFFIX
+                                  with pointer WS-OUTCOL-PTR
+                              end-string
+                          when "CUSTPLAATS"
+                              string "," delimited by size
+                                  function trim(OUT-CUST-PLAATS)
+                                      delimited by size
+                                  into WS-OUTCOL-SUFFIX
+                                  with pointer WS-OUTCOL-PTR
+                              end-string
+                      end-evaluate
+                  end-perform
+
+                  move spaces to OUTPUT-REGEL
+                  string
+                      function trim(DISPLAY-ORIGINELE-PRIJS)
+                          delimited by size
+                      "," delimited by size
+                     function trim(DISPLAY-BTW-TARIEF) delimited by size
+                      "," delimited by size
+                     function trim(DISPLAY-BTW-BEDRAG) delimited by size
+                      "," delimited by size
+                    function trim(DISPLAY-TOTAAL-BEDRAG)
+                        delimited by size
+                      function trim(WS-OUTCOL-SUFFIX) delimited by size
+                      into OUTPUT-REGEL
+
+                      write OUTPUT-REGEL
+               DISPLAY "Status after WRITE output: " WS-OUTPUT-STATUS
+               IF WS-OUTPUT-STATUS NOT = "00"
+                   DISPLAY "Error writing output: " WS-OUTPUT-STATUS
+                   MOVE "1" TO EOF-FLAG
+                   MOVE 1 TO WS-RETURN-CODE
+               END-IF
+                      display "OUTPUT-REGEL: " OUTPUT-REGEL
+               display "----------------------------------------------"
+
+      *>        printed-report detail line -- a fresh page (a blank
+      *>        separator gap ahead of every page after the first) when
+      *>        the current one fills up or this is the very first row.
+               if WS-REPORT-LINE-COUNT = 0
+                   add 1 to WS-REPORT-PAGE-NUM
+                   if WS-REPORT-PAGE-NUM > 1
+                       move spaces to REPORT-REGEL
+                       write REPORT-REGEL
+                       write REPORT-REGEL
+                   end-if
+                   move WS-REPORT-PAGE-NUM to DISPLAY-REPORT-PAGE-NUM
+                   move function current-date to WS-CURRENT-DATETIME
+                   move spaces to WS-REPORT-TITLE-LINE
+                   string "VATCalculation - BTW-aangifte detail report"
+                               delimited by size
+                          "   Datum: " delimited by size
+                          WS-CURRENT-DATETIME(1:4) "-"
+                          WS-CURRENT-DATETIME(5:2) "-"
+                          WS-CURRENT-DATETIME(7:2) delimited by size
+                          "   Pagina: " delimited by size
+                          function trim(DISPLAY-REPORT-PAGE-NUM)
+                              delimited by size
+                       into WS-REPORT-TITLE-LINE
+                   end-string
+                   move WS-REPORT-TITLE-LINE to REPORT-REGEL
+                   write REPORT-REGEL
+                   move spaces to REPORT-REGEL
+                   write REPORT-REGEL
+                   move WS-REPORT-COLHDR-LINE to REPORT-REGEL
+                   write REPORT-REGEL
+                   move WS-REPORT-DASH-LINE to REPORT-REGEL
+                   write REPORT-REGEL
+               end-if
+               move ORIGINELE-PRIJS to RPT-PRIJS
+               move BTW-TARIEF to RPT-TARIEF
+               move BTW-BEDRAG to RPT-BTW
+               move TOTAAL-BEDRAG to RPT-TOTAAL
+               move OUT-CUST-NAAM to RPT-KLANT
+               move VAT-REPORT-LINE to REPORT-REGEL
+               write REPORT-REGEL
+               add 1 to WS-REPORT-LINE-COUNT
+               if WS-REPORT-LINE-COUNT >= WS-LINES-PER-PAGE
+                   move 0 to WS-REPORT-LINE-COUNT
+               end-if
+
+                       move zeroes to DISPLAY-ORIGINELE-PRIJS
+                       move zeroes to DISPLAY-BTW-TARIEF
                        move zeroes to DISPLAY-BTW-BEDRAG
                        move zeroes to DISPLAY-TOTAAL-BEDRAG
+           else
+      *>        bad row -- log it and keep the rest of the batch going
+               add 1 to WS-REJECT-COUNT
+               move spaces to REJECT-REGEL
+               string
+                   function trim(LEESREGEL) delimited by size
+                   "," delimited by size
+                   function trim(WS-REJECT-REASON) delimited by size
+                   into REJECT-REGEL
+               end-string
+               write REJECT-REGEL
+               display "REJECTED: " REJECT-REGEL
+           end-if
            end-if
            end-read
            end-perform .
@@ -175,7 +1084,251 @@
                DISPLAY "Status after CLOSE input-file: " WS-INPUT-STATUS
            close OUTPUT-FILE
              DISPLAY "Status after CLOSE output-file: " WS-OUTPUT-STATUS
-             DISPLAY "Salarisberekening voltooid."
+           close REJECT-FILE
+             DISPLAY "Status after CLOSE reject-file: " WS-REJECT-STATUS
+           close REPORT-FILE
+             DISPLAY "Status after CLOSE report-file: " WS-REPORT-STATUS
+
+           move WS-REJECT-COUNT to DISPLAY-REJECT-COUNT
+           display function trim(DISPLAY-REJECT-COUNT)
+               " row(s) rejected, see reject file."
+
+      *>    reconciliation -- every row read must end up either
+      *>    written to output or logged to the reject file; anything
+      *>    else means a row was silently dropped somewhere in between.
+           if WS-RUNLOG-RECORDS-IN not =
+                   WS-RUNLOG-RECORDS-OUT + WS-REJECT-COUNT
+               display "WARNING: record count mismatch -- "
+                   WS-RUNLOG-RECORDS-IN " row(s) read, "
+                   WS-RUNLOG-RECORDS-OUT " written, "
+                   WS-REJECT-COUNT " rejected"
+           end-if
+
+      *>    batch control totals, broken out by rate, for the
+      *>    quarterly BTW-aangifte -- written to a separate summary
+      *>    file alongside the detail rows in DYNAMIC-OUTFILE.
+           open output SUMMARY-FILE
+           DISPLAY "Status after OPEN summary-file: " WS-SUMMARY-STATUS
+           if WS-SUMMARY-STATUS = "00"
+               move "Tarief,Aantal,Excl-BTW,BTW-bedrag,Incl-BTW"
+                   to SUMMARY-REGEL
+               write SUMMARY-REGEL
+
+               perform varying VAT-RATE-IDX from 1 by 1
+                       until VAT-RATE-IDX > VAT-RATE-COUNT
+                   if WS-RATE-COUNT-ROWS(VAT-RATE-IDX) > 0
+                       move VAT-RATE-PCT(VAT-RATE-IDX)
+                           to DISPLAY-RATE-PCT
+                       move WS-RATE-COUNT-ROWS(VAT-RATE-IDX)
+                           to DISPLAY-RATE-COUNT-ROWS
+                       move WS-RATE-TOTAL-EXCL(VAT-RATE-IDX)
+                           to DISPLAY-RATE-TOTAL-EXCL
+                       move WS-RATE-TOTAL-VAT(VAT-RATE-IDX)
+                           to DISPLAY-RATE-TOTAL-VAT
+                       move WS-RATE-TOTAL-INCL(VAT-RATE-IDX)
+                           to DISPLAY-RATE-TOTAL-INCL
+                       move spaces to SUMMARY-REGEL
+                       string
+                           function trim(DISPLAY-RATE-PCT)
+                               delimited by size
+                           "," delimited by size
+                           function trim(DISPLAY-RATE-COUNT-ROWS)
+                               delimited by size
+                           "," delimited by size
+                           function trim(DISPLAY-RATE-TOTAL-EXCL)
+                               delimited by size
+                           "," delimited by size
+                           function trim(DISPLAY-RATE-TOTAL-VAT)
+                               delimited by size
+                           "," delimited by size
+                           function trim(DISPLAY-RATE-TOTAL-INCL)
+                               delimited by size
+                           into SUMMARY-REGEL
+                       end-string
+                       write SUMMARY-REGEL
+                   end-if
+               end-perform
+
+               move WS-GRAND-TOTAL-EXCL to DISPLAY-RATE-TOTAL-EXCL
+               move WS-GRAND-TOTAL-VAT to DISPLAY-RATE-TOTAL-VAT
+               move WS-GRAND-TOTAL-INCL to DISPLAY-RATE-TOTAL-INCL
+               move spaces to SUMMARY-REGEL
+               string
+                   "TOTAAL,," delimited by size
+                   function trim(DISPLAY-RATE-TOTAL-EXCL)
+                       delimited by size
+                   "," delimited by size
+                   function trim(DISPLAY-RATE-TOTAL-VAT)
+                       delimited by size
+                   "," delimited by size
+                   function trim(DISPLAY-RATE-TOTAL-INCL)
+                       delimited by size
+                   into SUMMARY-REGEL
+               end-string
+               write SUMMARY-REGEL
+
+               close SUMMARY-FILE
+           end-if
+
+             DISPLAY "Status after VATCalculation run: " WS-RETURN-CODE
+
+      *>    same-day reconciliation against the last VATCalculation
+      *>    run of any input file -- see the working-storage banner
+      *>    above for why this isn't keyed to this one input file.
+           open input RECON-FILE
+           if WS-RECON-STATUS = "00"
+               read RECON-FILE into RECON-REGEL
+               if WS-RECON-STATUS = "00"
+                   move "Y" to WS-RECON-FOUND
+                   move RECON-REGEL(12:15) to WS-RECON-PREV-TOTAL-S
+                   move function numval(WS-RECON-PREV-TOTAL-S)
+                       to WS-RECON-PREV-TOTAL
+               end-if
+               close RECON-FILE
+           end-if
+
+           if WS-RECON-FOUND = "Y" and WS-RECON-PREV-TOTAL > 0
+               compute WS-RECON-MOVE-PCT rounded =
+                   function abs(WS-GRAND-TOTAL-INCL -
+                       WS-RECON-PREV-TOTAL) * 100 /
+                       WS-RECON-PREV-TOTAL
+               if WS-RECON-MOVE-PCT > WS-RECON-THRESHOLD-PCT
+                   move WS-RECON-PREV-TOTAL
+                       to DISPLAY-RECON-PREV-TOTAL
+                   move WS-GRAND-TOTAL-INCL to DISPLAY-RECON-CURR-TOTAL
+                   move WS-RECON-MOVE-PCT to DISPLAY-RECON-MOVE-PCT
+                   display "RECONCILIATION WARNING: today's total "
+                       function trim(DISPLAY-RECON-CURR-TOTAL)
+                       " moved " function trim(DISPLAY-RECON-MOVE-PCT)
+                       "% from the last run's "
+                       function trim(DISPLAY-RECON-PREV-TOTAL)
+                       " -- check for a mis-keyed rate or a bad export."
+               end-if
+           end-if
+
+           open output RECON-FILE
+           if WS-RECON-STATUS = "00"
+               move WS-GRAND-TOTAL-INCL to DISPLAY-RECON-CURR-TOTAL
+               move function current-date to WS-CURRENT-DATETIME
+               move spaces to RECON-REGEL
+               string WS-CURRENT-DATETIME(1:4) "-"
+                      WS-CURRENT-DATETIME(5:2) "-"
+                      WS-CURRENT-DATETIME(7:2)
+                      "," delimited by size
+                      function trim(DISPLAY-RECON-CURR-TOTAL)
+                          delimited by size
+                   into RECON-REGEL
+               end-string
+               write RECON-REGEL
+               close RECON-FILE
+           end-if
+
+      *>    the batch finished cleanly -- the Checkpoint-<file> marker
+      *>    has done its job, so clear it; otherwise the next run of
+      *>    this same input would wrongly look like a restart.
+           if WS-RETURN-CODE = 0
+               move spaces to WS-CHECKPOINT-CMD
+               string
+                   "rm -f " delimited by size
+                   function trim(DYNAMIC-CHECKFILE) delimited by size
+                   into WS-CHECKPOINT-CMD
+               end-string
+               call "SYSTEM" using WS-CHECKPOINT-CMD
+           end-if
+
+      *>    shared audit trail -- one line per run, appended to
+      *>    RUNLOG.TXT, so a run can be traced later without relying
+      *>    on console scrollback.
+           move function current-date to WS-CURRENT-DATETIME
+           move spaces to LOG-RUN-DATE
+           string WS-CURRENT-DATETIME(1:4) "-"
+                  WS-CURRENT-DATETIME(5:2) "-"
+                  WS-CURRENT-DATETIME(7:2)
+               into LOG-RUN-DATE
+           end-string
+           move spaces to LOG-RUN-TIME
+           string WS-CURRENT-DATETIME(9:2) ":"
+                  WS-CURRENT-DATETIME(11:2) ":"
+                  WS-CURRENT-DATETIME(13:2)
+               into LOG-RUN-TIME
+           end-string
+           move "VATCalculation" to LOG-PROGRAM-NAME
+           move LINK-OPERATOR-ID to LOG-OPERATOR-ID
+           move DYNAMIC-INFILE to LOG-INPUT-FILE
+           move DYNAMIC-OUTFILE to LOG-OUTPUT-FILE
+      *>    DYNAMIC-INFILE/-OUTFILE are built by STRING ... DELIMITED
+      *>    BY SPACE with no prior MOVE SPACES, so any bytes past the
+      *>    file name are whatever was already in memory rather than
+      *>    spaces -- harmless for ASSIGN DYNAMIC (the runtime reads
+      *>    up to the terminator) but fatal to a line sequential WRITE,
+      *>    so normalize to spaces before they go into the log line.
+           inspect LOG-INPUT-FILE replacing all X"00" by " "
+           inspect LOG-OUTPUT-FILE replacing all X"00" by " "
+
+      *>    archive this run's input/output into Archive/YYYYMMDD --
+      *>    mkdir/cp via the same CALL "SYSTEM" idiom VATQuarterlyReport
+      *>    already uses for its own "ls -1" roll-up. cp -p leaves the
+      *>    live Output-*.csv/input file in place for any report that
+      *>    expects to find it by its plain name.
+           move WS-CURRENT-DATETIME(1:8) to WS-ARCHIVE-DATE
+           move spaces to WS-ARCHIVE-CMD
+           string
+               "mkdir -p Archive/" delimited by size
+               WS-ARCHIVE-DATE delimited by size
+               " && cp -p " delimited by size
+               function trim(LOG-INPUT-FILE) delimited by size
+               " Archive/" delimited by size
+               WS-ARCHIVE-DATE delimited by size
+               "/ && cp -p " delimited by size
+               function trim(LOG-OUTPUT-FILE) delimited by size
+               " Archive/" delimited by size
+               WS-ARCHIVE-DATE delimited by size
+               "/" delimited by size
+               into WS-ARCHIVE-CMD
+           end-string
+           call "SYSTEM" using WS-ARCHIVE-CMD
+
+           move WS-RUNLOG-RECORDS-IN to LOG-RECORDS-IN
+           move WS-RUNLOG-RECORDS-OUT to LOG-RECORDS-OUT
+           if WS-RETURN-CODE not = 0
+               move "ERROR" to LOG-FINAL-STATUS
+           else
+               if WS-RUNLOG-RECORDS-IN not =
+                       WS-RUNLOG-RECORDS-OUT + WS-REJECT-COUNT
+                   move "MISMATCH" to LOG-FINAL-STATUS
+               else
+                   move "SUCCESS" to LOG-FINAL-STATUS
+               end-if
+           end-if
+           move spaces to LOG-REGEL
+           string
+               function trim(LOG-PROGRAM-NAME) delimited by size
+               "," delimited by size
+               function trim(LOG-OPERATOR-ID) delimited by size
+               "," delimited by size
+               function trim(LOG-INPUT-FILE) delimited by size
+               "," delimited by size
+               function trim(LOG-OUTPUT-FILE) delimited by size
+               "," delimited by size
+               function trim(LOG-RUN-DATE) delimited by size
+               " " delimited by size
+               function trim(LOG-RUN-TIME) delimited by size
+               "," delimited by size
+               function trim(LOG-RECORDS-IN) delimited by size
+               "," delimited by size
+               function trim(LOG-RECORDS-OUT) delimited by size
+               "," delimited by size
+               function trim(LOG-FINAL-STATUS) delimited by size
+               into LOG-REGEL
+           end-string
+           open extend RUNLOG-FILE
+           if WS-RUNLOG-STATUS not = "00"
+               open output RUNLOG-FILE
+           end-if
+           move LOG-REGEL to RUNLOG-REGEL
+           write RUNLOG-REGEL
+           close RUNLOG-FILE
 
+           move WS-RETURN-CODE to return-code
            goback.
            
\ No newline at end of file
