@@ -3,10 +3,12 @@
        environment division.
        input-output section.
            file-control.
-               select input-file assign to "Inputfile.csv"
-                   organization is line sequential.
-               select output-file assign to "Outputfile.csv"
-                   organization is line sequential.
+               select input-file assign dynamic DYNAMIC-INFILE
+                   organization is line sequential
+                   file status is WS-INPUT-STATUS.
+               select output-file assign dynamic DYNAMIC-OUTFILE
+                   organization is line sequential
+                   file status is WS-OUTPUT-STATUS.
 
 
        DATA DIVISION.
@@ -19,11 +21,16 @@
            01 Header PIC X(21) value "Capital,Rate,Interest".
            01  INTEREST-F PIC Z(8).99.
 
-              01  EOF-Flag PIC X(1) VALUE "0".
-
-              
        WORKING-STORAGE SECTION.
-          
+
+           01 DYNAMIC-INFILE pic x(30) value "Inputfile.csv".
+           01 DYNAMIC-OUTFILE pic x(30) value "Outputfile.csv".
+           01 WS-INPUT-STATUS pic xx.
+           01 WS-OUTPUT-STATUS pic xx.
+           01 WS-CMDLINE pic x(60).
+
+           01  EOF-Flag PIC X(1) VALUE "0".
+
            01  TOTAL-AMOUNT-S PIC 9(8)V99.
            01  CAPITAL-S PIC x(10).
            01  RATE-S PIC x(4).
@@ -36,13 +43,41 @@
 
        PROCEDURE DIVISION.
 
+      *>    the file names default to the original Inputfile.csv/
+      *>    Outputfile.csv above so an operator who doesn't pass
+      *>    anything still gets the old behavior; a file name and
+      *>    (optionally) an output file name on the command line
+      *>    override them, e.g. "rente-berekening Lening-Input.csv" or
+      *>    "rente-berekening Lening-Input.csv Lening-Output.csv".
+           accept WS-CMDLINE from command-line
+           if WS-CMDLINE not = spaces
+               unstring function trim(WS-CMDLINE) delimited by space
+                   into DYNAMIC-INFILE DYNAMIC-OUTFILE
+               end-unstring
+               if DYNAMIC-OUTFILE = spaces
+                   move "Outputfile.csv" to DYNAMIC-OUTFILE
+               end-if
+           end-if
+
            OPEN INPUT input-file
+           DISPLAY "Status after OPEN input-file: " WS-INPUT-STATUS
+           IF WS-INPUT-STATUS NOT = "00"
+               DISPLAY "Error opening input file: " WS-INPUT-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
            OPEN OUTPUT output-file
-           READ input-file INTO Leesregel
-           
+           DISPLAY "Status after OPEN output-file: " WS-OUTPUT-STATUS
+           IF WS-OUTPUT-STATUS NOT = "00"
+               DISPLAY "Error opening output file: " WS-OUTPUT-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
            PERFORM UNTIL EOF-Flag = 1
               read input-file INTO Leesregel
-            
+
            AT END
                MOVE 1 to EOF-Flag
            NOT AT END
@@ -54,28 +89,29 @@
                 DISPLAY "Rate: " RATE-S
                 DISPLAY "Years: " Years-S
                 display " "
-    
+
            MOVE function numval-c(function trim(CAPITAL-S)) TO CAPITAL-N
            MOVE function numval-c(function trim(RATE-S)) TO RATE-N
            MOVE function numval-c(function trim(Years-S)) TO Years-N
-                   
+
               DISPLAY "Capital-N: " CAPITAL-N
                 DISPLAY "Rate-N: " RATE-N
                 DISPLAY "Years-N: " Years-N
                 DISPLAY " "
-               
+
 
                COMPUTE INTEREST = (CAPITAL-N * RATE-N * Years-N)
 
                compute INTEREST = INTEREST /100
                COMPUTE TOTAL-AMOUNT-S = CAPITAL-N + INTEREST
-                   
+
                 DISPLAY "INTEREST: " INTEREST
 
-                   move INTEREST to INTEREST-S 
+                   move INTEREST to INTEREST-S
                 DISPLAY "INTEREST-S: " INTEREST-S
                 display " "
 
+                move spaces to Output-Regel
                 string
                      function trim(CAPITAL-S) delimited by size
                         "," delimited by size
@@ -94,5 +130,5 @@
 
            close input-file.
            close output-file.
-           
+
            STOP RUN.
