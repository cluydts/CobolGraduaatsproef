@@ -4,32 +4,60 @@
        environment division.
        input-output section.
            file-control.
-               select input-file assign to DYNAMIC-INFILE
+               select input-file assign dynamic DYNAMIC-INFILE
                    organization is line sequential
                    file status is WS-INPUT-STATUS.
-               select output-file assign to DYNAMIC-OUTFILE
+               select output-file assign dynamic DYNAMIC-OUTFILE
                    organization is line sequential
                    file status is WS-OUTPUT-STATUS.
-       
+               select REJECT-FILE assign dynamic DYNAMIC-REJECTFILE
+                   organization is line sequential
+                   file status is WS-REJECT-STATUS.
+               select CURRENCY-FILE assign dynamic CURRENCY-FILE-NAME
+                   organization is line sequential
+                   file status is WS-CURRENCY-STATUS.
+               select REPORT-FILE assign dynamic DYNAMIC-REPORTFILE
+                   organization is line sequential
+                   file status is WS-REPORT-STATUS.
+               select RUNLOG-FILE assign to "RUNLOG.TXT"
+                   organization is line sequential
+                   file status is WS-RUNLOG-STATUS.
+
 
        DATA DIVISION.
-    
+
        file section.
            FD input-file.
-       01 FILE-LINE pic x(100).
+       copy "CSVREC.cpy" replacing ==CSV-RAW-LINE== by ==FILE-LINE==.
 
            FD output-file.
        01 Output-Regel PIC X(100).
-                   
+
+           FD REJECT-FILE.
+       01 REJECT-REGEL pic x(150).
+
+           FD CURRENCY-FILE.
+       01 CURRENCY-REGEL pic x(40).
+
+           FD REPORT-FILE.
+       01 REPORT-REGEL pic x(100).
+
+           FD RUNLOG-FILE.
+       01 RUNLOG-REGEL pic x(200).
+
        WORKING-STORAGE SECTION.
 
        01  EOF-Flag PIC X(1) VALUE "0".
        01  DYNAMIC-INFILE pic x(30).
        01  DYNAMIC-OUTFILE pic x(30).
+       01  WS-RETURN-CODE PIC 9 VALUE 0.
 
        01  WS-INPUT-STATUS  PIC XX.            
        01  WS-OUTPUT-STATUS PIC XX.
        01  OUTPUT-PREFIX pic x(8) value "Output-".
+       01  WS-INFILE-REV pic x(30).
+       01  WS-BASE-REV pic x(30).
+       01  WS-BASE-NAME pic x(30).
 
        01  HEADER PIC X(21) value "Capital,Rate,Interest".
 
@@ -38,6 +66,38 @@
        01  RATE-S PIC x(4).
        01  Years-S PIC x(2).
 
+      *>----------------------------------------------------------------
+      *> currency conversion -- an optional trailing currency-code
+      *> column on the input CSV (after Years) lets Capital come in a
+      *> foreign currency instead of EUR. A blank code means EUR, no
+      *> conversion applied. See CURRENCY.cpy.
+      *>----------------------------------------------------------------
+       01  WS-VALUTA-S pic x(03).
+       copy "CURRENCY.cpy".
+
+      *>----------------------------------------------------------------
+      *> direct fixed-width mainframe file support -- an alternative to
+      *> the usual comma-delimited CSV, detected purely off the input
+      *> file's own name (anything not ending in ".csv"), the same way
+      *> VATCalculation does it. No header row, no delimiters. Layout
+      *> (columns, 1-based):
+      *>   1-8    Capital, whole euros, zero-padded
+      *>   9-10   Capital, cents
+      *>   11-12  Rate, whole percent
+      *>   13-14  Rate, decimal part
+      *>   15-16  Years, whole number
+      *>   17-19  Valuta (optional, blank-padded if absent)
+      *> Output/reject/report files stay in this program's own CSV
+      *> format regardless of how the input arrived.
+      *>----------------------------------------------------------------
+       01  WS-FIXED-WIDTH-MODE pic x(01) value "N".
+       01  WS-INFILE-EXT-REV pic x(04).
+       01  WS-INFILE-EXT pic x(04).
+       01  WS-FIXED-CAPITAL-WHOLE pic x(08).
+       01  WS-FIXED-CAPITAL-CENTS pic x(02).
+       01  WS-FIXED-RATE-WHOLE pic x(02).
+       01  WS-FIXED-RATE-CENTS pic x(02).
+
        01  DISPLAY-CAPITAL-S PIC Z(9).ZZ.
        01  DISPLAY-RATE-S PIC Z(2).ZZ.
        01  DISPLAY-Years-S PIC Z(2).
@@ -47,67 +107,324 @@
        01  RATE-N PIC 9(2)V99.
        01  Years-N PIC 9(2).
 
+      *>----------------------------------------------------------------
+      *> bounds checking -- a bad input row (a 0-year term, or a rate
+      *> outside a sane mortgage range) is rejected instead of being
+      *> run through the calculation and producing a bogus figure.
+      *>----------------------------------------------------------------
+       01  DYNAMIC-REJECTFILE pic x(30).
+       01  WS-REJECT-STATUS pic xx.
+       01  REJECT-PREFIX pic x(8) value "Reject-".
+       01  WS-ROW-OK pic x(01).
+       01  WS-REJECT-REASON pic x(40).
+       01  WS-REJECT-COUNT pic 9(07) value 0.
+       01  DISPLAY-REJECT-COUNT pic Z(6)9.
+       01  WS-MIN-YEARS PIC 9(2) VALUE 1.
+       01  WS-MAX-YEARS PIC 9(2) VALUE 30.
+       01  WS-MAX-RATE PIC 9(2)V99 VALUE 15.00.
+
+      *>----------------------------------------------------------------
+      *> amortization schedule mode (LINK-MORTGAGE-MODE = "A") -- month
+      *> by month interest/principal/remaining-balance breakdown for
+      *> the full loan term, instead of the single lump-sum Interest
+      *> figure above.
+      *>----------------------------------------------------------------
+       01  AMORT-HEADER PIC X(41)
+           VALUE "Maand,Termijnbedrag,Rente,Aflossing,Saldo".
+       01  WS-MONTHLY-RATE PIC 9(1)V9(6).
+       01  WS-NUM-MONTHS PIC 9(4).
+       01  WS-MONTH-IDX PIC 9(4).
+       01  WS-AMORT-FACTOR PIC 9(6)V9(6).
+       01  WS-PAYMENT-NUMERATOR PIC 9(10)V9(6).
+       01  WS-PAYMENT-DENOMINATOR PIC 9(6)V9(6).
+       01  WS-MONTHLY-PAYMENT PIC 9(8)V99.
+       01  WS-BALANCE PIC 9(8)V99.
+       01  WS-MONTH-INTEREST PIC 9(8)V99.
+       01  WS-MONTH-PRINCIPAL PIC 9(8)V99.
+
+       01  WS-MONTH-IDX-OUT PIC Z(4)9.
+       01  WS-MONTHLY-PAYMENT-OUT PIC Z(6).ZZ.
+       01  WS-MONTH-INTEREST-OUT PIC Z(6).ZZ.
+       01  WS-MONTH-PRINCIPAL-OUT PIC Z(6).ZZ.
+       01  WS-BALANCE-OUT PIC Z(6).ZZ.
+
+      *>----------------------------------------------------------------
+      *> compound interest mode (LINK-MORTGAGE-MODE = "C") -- RATE-N
+      *> applied once per year against the outstanding balance, rather
+      *> than simple interest over the whole term, so the figure can
+      *> be compared like-for-like against a bank's compounded quote.
+      *>----------------------------------------------------------------
+       01  WS-COMPOUND-BALANCE PIC 9(8)V99.
+       01  WS-YEAR-IDX PIC 9(2).
+       01  WS-YEAR-INTEREST PIC 9(8)V99.
+
+      *>----------------------------------------------------------------
+      *> printed report -- Report-<file>.txt carries the same detail
+      *> rows as Output-<file>, but aligned into fixed-width columns
+      *> under a dated, numbered page heading, paginated every
+      *> WS-LINES-PER-PAGE rows with a blank-line page break, so it can
+      *> be handed to an auditor or sent straight to a printer instead
+      *> of the bare CSV. The amortization schedule (mode "A")
+      *> and the lump-sum/compound result ("L"/"C") print different
+      *> columns, so each gets its own report-line layout below.
+      *>----------------------------------------------------------------
+       01  DYNAMIC-REPORTFILE pic x(30).
+       01  WS-REPORT-STATUS pic xx.
+       01  REPORT-PREFIX pic x(8) value "Report-".
+       01  WS-REPORT-LINE-COUNT pic 9(03) value 0.
+       01  WS-REPORT-PAGE-NUM pic 9(03) value 0.
+       01  WS-LINES-PER-PAGE pic 9(03) value 50.
+       01  DISPLAY-REPORT-PAGE-NUM pic Z(2)9.
+
+       01  AMORT-REPORT-LINE.
+           05  RPT-MAAND     pic Z(4)9.
+           05  FILLER        pic x(03) value spaces.
+           05  RPT-TERMIJN   pic Z(6).ZZ.
+           05  FILLER        pic x(03) value spaces.
+           05  RPT-RENTE     pic Z(6).ZZ.
+           05  FILLER        pic x(03) value spaces.
+           05  RPT-AFLOSSING pic Z(6).ZZ.
+           05  FILLER        pic x(03) value spaces.
+           05  RPT-SALDO     pic Z(6).ZZ.
+
+       01  LOAN-REPORT-LINE.
+           05  RPT-CAPITAL  pic Z(9).ZZ.
+           05  FILLER       pic x(03) value spaces.
+           05  RPT-RATE     pic Z(2).ZZ.
+           05  FILLER       pic x(03) value spaces.
+           05  RPT-YEARS    pic Z(2).
+           05  FILLER       pic x(03) value spaces.
+           05  RPT-INTEREST pic Z(8).ZZ.
+
+       01  WS-REPORT-TITLE-LINE pic x(90).
+       01  WS-AMORT-COLHDR-LINE pic x(90) value
+           "Maand   Termijnbedrag     Rente Aflossing     Saldo".
+       01  WS-AMORT-DASH-LINE pic x(90) value
+           "-----------------------------------------------------".
+       01  WS-LOAN-COLHDR-LINE pic x(90) value
+           "     Capital  Rate Yrs  Interest".
+       01  WS-LOAN-DASH-LINE pic x(90) value
+           "---------------------------------".
+
+      *>----------------------------------------------------------------
+      *> shared audit trail -- every calculation program appends one
+      *> line to RUNLOG.TXT just before GOBACK, so a run can be traced
+      *> after the fact without relying on console scrollback.
+      *>----------------------------------------------------------------
+       01  WS-RUNLOG-STATUS pic xx.
+       01  WS-RUNLOG-RECORDS-IN pic 9(07) value 0.
+       01  WS-RUNLOG-RECORDS-OUT pic 9(07) value 0.
+       01  WS-CURRENT-DATETIME pic x(21).
+       copy "RUNLOG.cpy".
+       copy "ROUNDCFG.cpy".
+
+      *>    run-date archive of this run's input/output files, so a
+      *>    same-day re-run doesn't silently overwrite an earlier
+      *>    attempt's Output-*.csv.
+       01  WS-ARCHIVE-DATE pic x(08).
+       01  WS-ARCHIVE-CMD pic x(200).
+
        linkage section.
        01 LINK-INPUT-FILE pic x(30).
+      *>    "L" (default) = lump-sum, a single Capital/Rate/Interest
+      *>    line per loan. "A" = amortization schedule, one line per
+      *>    month of the term. "C" = compound interest, RATE-N applied
+      *>    once per year against the outstanding balance instead of
+      *>    simple interest over the whole term.
+       01 LINK-MORTGAGE-MODE pic x(01).
+       01 LINK-OPERATOR-ID pic x(12).
 
-       PROCEDURE DIVISION using LINK-INPUT-FILE.
+       PROCEDURE DIVISION using LINK-INPUT-FILE LINK-MORTGAGE-MODE
+               LINK-OPERATOR-ID.
 
+           DISPLAY "Rounding mode for money computations: "
+               WS-ROUNDING-MODE-NAME
            MOVE LINK-INPUT-FILE TO DYNAMIC-INFILE.
+      *>    strip off any directory path before building the output
+      *>    file name -- an input given as "inbox/loan1.csv" must not
+      *>    produce an output path of "Output-inbox/loan1.csv", which
+      *>    would try to write into a non-existent directory.
+           move function reverse(function trim(DYNAMIC-INFILE))
+               to WS-INFILE-REV
+      *>    a name not ending in ".csv" is read as fixed-width --
+      *>    checked off the same reversed string before it is consumed
+      *>    below for the path-stripping it already needed anyway.
+           move WS-INFILE-REV(1:4) to WS-INFILE-EXT-REV
+           move function reverse(WS-INFILE-EXT-REV) to WS-INFILE-EXT
+           if function upper-case(WS-INFILE-EXT) not = ".CSV"
+               move "Y" to WS-FIXED-WIDTH-MODE
+           end-if
+           display "WS-FIXED-WIDTH-MODE: " WS-FIXED-WIDTH-MODE
+           unstring WS-INFILE-REV delimited by "/"
+               into WS-BASE-REV
+           end-unstring
+           move function reverse(function trim(WS-BASE-REV))
+               to WS-BASE-NAME
              string
-              OUTPUT-PREFIX delimited by size
-              DYNAMIC-INFILE delimited by size
+              OUTPUT-PREFIX delimited by space
+              WS-BASE-NAME delimited by space
               into DYNAMIC-OUTFILE
              end-string
+             string
+              REJECT-PREFIX delimited by space
+              WS-BASE-NAME delimited by space
+              into DYNAMIC-REJECTFILE
+             end-string
+             string
+              REPORT-PREFIX delimited by space
+              WS-BASE-NAME delimited by space
+              into DYNAMIC-REPORTFILE
+             end-string
+
+      *>    load the currency-conversion table so a foreign-currency
+      *>    Capital can be converted to EUR below. A first run before
+      *>    CurrencyRates.csv exists leaves the table empty, and every
+      *>    row with a non-blank currency code is then rejected rather
+      *>    than silently run through the calculation at face value.
+           move 0 to WS-CURRENCY-COUNT
+           open input CURRENCY-FILE
+           DISPLAY "Status after OPEN currency-file: "
+               WS-CURRENCY-STATUS
+           if WS-CURRENCY-STATUS = "00"
+               read CURRENCY-FILE into WS-CURRENCY-LEESREGEL
+      *>        skips header
+               move "0" to WS-CURRENCY-EOF
+               perform until WS-CURRENCY-EOF = "1"
+                   read CURRENCY-FILE into WS-CURRENCY-LEESREGEL
+                       at end
+                           move "1" to WS-CURRENCY-EOF
+                       not at end
+                           if WS-CURRENCY-COUNT >= 20
+                               display "Currency table full, skipping: "
+                                   WS-CURRENCY-LEESREGEL
+                           else
+                               add 1 to WS-CURRENCY-COUNT
+                               unstring function trim(
+                                       WS-CURRENCY-LEESREGEL)
+                                   delimited by ","
+                                   into CURR-CODE(WS-CURRENCY-COUNT)
+                                        WS-CURRENCY-KOERS-S
+                               end-unstring
+                               move function numval(
+                                   function trim(WS-CURRENCY-KOERS-S))
+                                   to CURR-KOERS(WS-CURRENCY-COUNT)
+                           end-if
+               end-perform
+               close CURRENCY-FILE
+           end-if
+           display "WS-CURRENCY-COUNT: " WS-CURRENCY-COUNT
 
            OPEN INPUT input-file
                DISPLAY "Status after OPEN input-file: " WS-INPUT-STATUS
                IF WS-INPUT-STATUS NOT = "00"
                    DISPLAY "Error opening input file: " WS-INPUT-STATUS
+                   MOVE 1 TO RETURN-CODE
                    GOBACK
                END-IF
             OPEN OUTPUT output-file
             DISPLAY "Status after OPEN output-file: " WS-OUTPUT-STATUS
                IF WS-OUTPUT-STATUS NOT = "00"
-                   DISPLAY "Error opening output file: " WS-OUTPUT-STATUS
+                   DISPLAY "Error opening output file: "
+                       WS-OUTPUT-STATUS
+                   MOVE 1 TO RETURN-CODE
                    GOBACK
                END-IF
 
-           move HEADER to Output-Regel
+           open output REJECT-FILE
+           DISPLAY "Status after OPEN reject-file: " WS-REJECT-STATUS
+           if WS-REJECT-STATUS = "00"
+               move "Oorspronkelijke-regel,Reden" to REJECT-REGEL
+               write REJECT-REGEL
+           end-if
+
+           open output REPORT-FILE
+           DISPLAY "Status after OPEN report-file: " WS-REPORT-STATUS
+
+           move spaces to Output-Regel
+           EVALUATE LINK-MORTGAGE-MODE
+               WHEN "A"
+                   move AMORT-HEADER to Output-Regel
+               WHEN OTHER
+                   move HEADER to Output-Regel
+           END-EVALUATE
            write Output-Regel
            move spaces to Output-Regel
 
+           if WS-FIXED-WIDTH-MODE = "Y"
+      *>        a fixed-width mainframe extract has no header row --
+      *>        its first record is data, left unread here so the main
+      *>        loop below picks it up.
+               display "Fixed-width input -- no header row to skip."
+           else
            READ input-file INTO FILE-LINE *> skips Header
-             DISPLAY "Status after 1st READ (header skip): " WS-INPUT-STATUS
-           IF WS-INPUT-STATUS = "10" *> "10" is standard for EOF
-               DISPLAY "EOF reached immediately after header read. Input file might be empty or just a header."
-               MOVE "1" TO EOF-FLAG *> Ensure loop doesn't run if file is truly empty after header
-           ELSE IF WS-INPUT-STATUS NOT = "00"
-               DISPLAY "Error on 1st READ (header skip): " WS-INPUT-STATUS
-               GOBACK
+             DISPLAY "Status after 1st READ: " WS-INPUT-STATUS
+      *>    "10" is standard for EOF
+           IF WS-INPUT-STATUS = "10"
+               DISPLAY "EOF right after header -- input file is empty."
+               MOVE "1" TO EOF-FLAG
+           ELSE
+               IF WS-INPUT-STATUS NOT = "00"
+                   DISPLAY "Error on 1st READ (header skip): "
+                       WS-INPUT-STATUS
+                   MOVE 1 TO RETURN-CODE
+                   GOBACK
+               END-IF
            END-IF
-           
+           end-if
+
            PERFORM UNTIL EOF-Flag = "1"
               read input-file INTO FILE-LINE
                    AT END
                        MOVE "1" to EOF-Flag
-           DISPLAY "AT END encountered in loop. Final input status: " WS-INPUT-STATUS
+           DISPLAY "AT END in loop. Final input status: "
+               WS-INPUT-STATUS
                        NOT AT END
                      DISPLAY "Status after data READ: " WS-INPUT-STATUS
                 IF WS-INPUT-STATUS NOT = "00"
                   DISPLAY "I/O Error during data read: " WS-INPUT-STATUS
                    MOVE "1" TO EOF-FLAG *> Stop processing on error
+                   MOVE 1 TO WS-RETURN-CODE
                 ELSE
+                  add 1 to WS-RUNLOG-RECORDS-IN
       *>   -------------------------------------------------------------
+               move spaces to WS-VALUTA-S
+               if WS-FIXED-WIDTH-MODE = "Y"
+      *>            fixed columns, no delimiters -- see the layout
+      *>            noted against WS-FIXED-WIDTH-MODE above.
+                  move FILE-LINE(1:8) to WS-FIXED-CAPITAL-WHOLE
+                  move FILE-LINE(9:2) to WS-FIXED-CAPITAL-CENTS
+                  move spaces to CAPITAL-S
+                  string
+                      WS-FIXED-CAPITAL-WHOLE delimited by size
+                      "." delimited by size
+                      WS-FIXED-CAPITAL-CENTS delimited by size
+                      into CAPITAL-S
+                  end-string
+                  move FILE-LINE(11:2) to WS-FIXED-RATE-WHOLE
+                  move FILE-LINE(13:2) to WS-FIXED-RATE-CENTS
+                  move spaces to RATE-S
+                  string
+                      WS-FIXED-RATE-WHOLE delimited by size
+                      "." delimited by size
+                      WS-FIXED-RATE-CENTS delimited by size
+                      into RATE-S
+                  end-string
+                  move FILE-LINE(15:2) to Years-S
+                  move FILE-LINE(17:3) to WS-VALUTA-S
+               else
                UNSTRING function trim(FILE-LINE)
                DELIMITED BY ","
                          OR ", "
-                         INTO CAPITAL-S 
-                              RATE-S 
+                         INTO CAPITAL-S
+                              RATE-S
                               Years-S
+                              WS-VALUTA-S
                END-UNSTRING
+               end-if
                 DISPLAY "Capital: " CAPITAL-S
                 DISPLAY "Rate: " RATE-S
                 DISPLAY "Years: " Years-S
+                DISPLAY "Valuta: " WS-VALUTA-S
                 display " "
       *>   -------------------------------------------------------------
            MOVE function numval-c(function trim(CAPITAL-S)) TO CAPITAL-N
@@ -120,11 +437,216 @@
                 DISPLAY "Years-N: " Years-N
                 DISPLAY " "
       *>   -------------------------------------------------------------
+      *>    bounds check -- a 0-year (or >30-year) term or a rate
+      *>    outside a sane mortgage range is rejected rather than run
+      *>    through the calculation and producing a bogus figure.
+           move "Y" to WS-ROW-OK
+           move spaces to WS-REJECT-REASON
+           if Years-N < WS-MIN-YEARS or Years-N > WS-MAX-YEARS
+               move "N" to WS-ROW-OK
+               move "Years buiten bereik (1-30)" to WS-REJECT-REASON
+           end-if
+           if RATE-N > WS-MAX-RATE
+               move "N" to WS-ROW-OK
+               move "Rate buiten bereik (0-15%)" to WS-REJECT-REASON
+           end-if
+
+      *>    a non-blank Valuta column has to resolve against the rate
+      *>    table loaded at startup -- an unrecognized code is rejected
+      *>    rather than run through the calculation as if it were EUR.
+           move 0 to WS-CURRENCY-FOUND-IDX
+           if WS-ROW-OK = "Y" and function trim(WS-VALUTA-S) not = spaces
+               perform varying CURRENCY-IDX from 1 by 1
+                       until CURRENCY-IDX > WS-CURRENCY-COUNT
+                   if CURR-CODE(CURRENCY-IDX)
+                           = function trim(WS-VALUTA-S)
+                       move CURRENCY-IDX to WS-CURRENCY-FOUND-IDX
+                       exit perform
+                   end-if
+               end-perform
+               if WS-CURRENCY-FOUND-IDX = 0
+                   move "N" to WS-ROW-OK
+                   string "Onbekende valuta: " delimited by size
+                          WS-VALUTA-S delimited by size
+                       into WS-REJECT-REASON
+               end-if
+           end-if
+
+      *>    convert a foreign-currency Capital to EUR before any
+      *>    interest math runs -- the rest of the program never needs
+      *>    to know the row came in another currency.
+           if WS-ROW-OK = "Y" and WS-CURRENCY-FOUND-IDX > 0
+               compute CAPITAL-N
+                       rounded mode is NEAREST-AWAY-FROM-ZERO =
+                   CAPITAL-N * CURR-KOERS(WS-CURRENCY-FOUND-IDX)
+           end-if
+
+           if WS-ROW-OK = "Y"
+               add 1 to WS-RUNLOG-RECORDS-OUT
+      *>   -------------------------------------------------------------
+           EVALUATE LINK-MORTGAGE-MODE
+               WHEN "A"
+      *>   -------------------------------------------------------------
+      *>        standard annuity amortization: a fixed monthly payment
+      *>        split each month between interest (on the remaining
+      *>        balance) and principal, until the balance reaches
+      *>        zero at the end of the term. A 0% loan falls back to
+      *>        splitting the capital evenly, since the annuity
+      *>        formula divides by the rate.
+                   compute WS-MONTHLY-RATE = RATE-N / 100 / 12
+                   compute WS-NUM-MONTHS = Years-N * 12
+                   move CAPITAL-N to WS-BALANCE
+
+                   if RATE-N = 0
+                       compute WS-MONTHLY-PAYMENT
+                               rounded mode is NEAREST-AWAY-FROM-ZERO =
+                           CAPITAL-N / WS-NUM-MONTHS
+                   else
+                       compute WS-AMORT-FACTOR =
+                           (1 + WS-MONTHLY-RATE) ** WS-NUM-MONTHS
+      *>               the payment formula is split into a numerator and
+      *>               denominator step rather than one combined COMPUTE
+      *>               -- chaining multiply and divide in a single
+      *>               expression truncates the intermediate result to
+      *>               the final field's decimal places before the
+      *>               divide runs, which silently rounds the payment
+      *>               down to zero for a typical loan.
+                       compute WS-PAYMENT-NUMERATOR =
+                           CAPITAL-N * WS-MONTHLY-RATE * WS-AMORT-FACTOR
+                       compute WS-PAYMENT-DENOMINATOR =
+                           WS-AMORT-FACTOR - 1
+                       compute WS-MONTHLY-PAYMENT
+                               rounded mode is NEAREST-AWAY-FROM-ZERO =
+                           WS-PAYMENT-NUMERATOR / WS-PAYMENT-DENOMINATOR
+                   end-if
+
+                   perform varying WS-MONTH-IDX from 1 by 1
+                           until WS-MONTH-IDX > WS-NUM-MONTHS
+                       compute WS-MONTH-INTEREST
+                               rounded mode is NEAREST-AWAY-FROM-ZERO =
+                           WS-BALANCE * WS-MONTHLY-RATE
+                       compute WS-MONTH-PRINCIPAL =
+                           WS-MONTHLY-PAYMENT - WS-MONTH-INTEREST
+                       compute WS-BALANCE =
+                           WS-BALANCE - WS-MONTH-PRINCIPAL
+                       if WS-MONTH-IDX = WS-NUM-MONTHS
+                           move 0 to WS-BALANCE
+                       end-if
+
+                       move WS-MONTH-IDX to WS-MONTH-IDX-OUT
+                       move WS-MONTHLY-PAYMENT to WS-MONTHLY-PAYMENT-OUT
+                       move WS-MONTH-INTEREST to WS-MONTH-INTEREST-OUT
+                       move WS-MONTH-PRINCIPAL to WS-MONTH-PRINCIPAL-OUT
+                       move WS-BALANCE to WS-BALANCE-OUT
+
+                       move spaces to Output-Regel
+                       string
+                           function trim(WS-MONTH-IDX-OUT)
+                               delimited by size
+                           "," delimited by size
+                           function trim(WS-MONTHLY-PAYMENT-OUT)
+                               delimited by size
+                           "," delimited by size
+                           function trim(WS-MONTH-INTEREST-OUT)
+                               delimited by size
+                           "," delimited by size
+                           function trim(WS-MONTH-PRINCIPAL-OUT)
+                               delimited by size
+                           "," delimited by size
+                           function trim(WS-BALANCE-OUT)
+                               delimited by size
+                           into Output-Regel
+                       end-string
+                       write Output-Regel
+                       DISPLAY "Status after WRITE output data: "
+                           WS-OUTPUT-STATUS
+                       IF WS-OUTPUT-STATUS NOT = "00"
+                           DISPLAY "Error writing data to output: "
+                               WS-OUTPUT-STATUS
+                           MOVE "1" TO EOF-FLAG
+                           MOVE 1 TO WS-RETURN-CODE
+                       END-IF
+
+                       if WS-REPORT-LINE-COUNT = 0
+                           add 1 to WS-REPORT-PAGE-NUM
+                           if WS-REPORT-PAGE-NUM > 1
+                               move spaces to REPORT-REGEL
+                               write REPORT-REGEL
+                               write REPORT-REGEL
+                           end-if
+                           move WS-REPORT-PAGE-NUM
+                               to DISPLAY-REPORT-PAGE-NUM
+                           move function current-date
+                               to WS-CURRENT-DATETIME
+                           move spaces to WS-REPORT-TITLE-LINE
+                           string "MorgageCalculation - amortisatie"
+                                      delimited by size
+                                  "schema   Datum: " delimited by size
+                                  WS-CURRENT-DATETIME(1:4) "-"
+                                  WS-CURRENT-DATETIME(5:2) "-"
+                                  WS-CURRENT-DATETIME(7:2)
+                                      delimited by size
+                                  "   Pagina: " delimited by size
+                                  function trim(DISPLAY-REPORT-PAGE-NUM)
+                                      delimited by size
+                               into WS-REPORT-TITLE-LINE
+                           end-string
+                           move WS-REPORT-TITLE-LINE to REPORT-REGEL
+                           write REPORT-REGEL
+                           move spaces to REPORT-REGEL
+                           write REPORT-REGEL
+                           move WS-AMORT-COLHDR-LINE to REPORT-REGEL
+                           write REPORT-REGEL
+                           move WS-AMORT-DASH-LINE to REPORT-REGEL
+                           write REPORT-REGEL
+                       end-if
+                       move WS-MONTH-IDX to RPT-MAAND
+                       move WS-MONTHLY-PAYMENT to RPT-TERMIJN
+                       move WS-MONTH-INTEREST to RPT-RENTE
+                       move WS-MONTH-PRINCIPAL to RPT-AFLOSSING
+                       move WS-BALANCE to RPT-SALDO
+                       move AMORT-REPORT-LINE to REPORT-REGEL
+                       write REPORT-REGEL
+                       add 1 to WS-REPORT-LINE-COUNT
+                       if WS-REPORT-LINE-COUNT >= WS-LINES-PER-PAGE
+                           move 0 to WS-REPORT-LINE-COUNT
+                       end-if
+                   end-perform
+                   move spaces to Output-Regel
+      *>   -------------------------------------------------------------
+               WHEN "C"
+      *>   -------------------------------------------------------------
+      *>        compound interest: each full year, RATE-N is applied
+      *>        against the balance outstanding at the start of that
+      *>        year (capital plus interest already accrued), rather
+      *>        than once against the original capital for the whole
+      *>        term.
+                   move CAPITAL-N to WS-COMPOUND-BALANCE
+                   perform varying WS-YEAR-IDX from 1 by 1
+                           until WS-YEAR-IDX > Years-N
+                       compute WS-YEAR-INTEREST
+                               rounded mode is NEAREST-AWAY-FROM-ZERO =
+                           WS-COMPOUND-BALANCE * RATE-N / 100
+                       compute WS-COMPOUND-BALANCE =
+                           WS-COMPOUND-BALANCE + WS-YEAR-INTEREST
+                   end-perform
+                   compute INTEREST = WS-COMPOUND-BALANCE - CAPITAL-N
+                   COMPUTE TOTAL-AMOUNT-S = CAPITAL-N + INTEREST
+
+                   DISPLAY "INTEREST (compound): " INTEREST
+
+                   move CAPITAL-S to DISPLAY-CAPITAL-S
+                   move RATE-S to DISPLAY-RATE-S
+                   move Years-S to DISPLAY-Years-S
+                   move INTEREST to DISPLAY-INTEREST-S
+      *>   -------------------------------------------------------------
+               WHEN OTHER
                COMPUTE INTEREST = (CAPITAL-N * RATE-N * Years-N)
 
-               compute INTEREST = INTEREST /100
+               compute INTEREST rounded mode is NEAREST-AWAY-FROM-ZERO
+                   = INTEREST / 100
                COMPUTE TOTAL-AMOUNT-S = CAPITAL-N + INTEREST
-           
+
                 DISPLAY "INTEREST: " INTEREST
       *>   -------------------------------------------------------------
 
@@ -132,41 +654,103 @@
                    move RATE-S to DISPLAY-RATE-S
                    move Years-S to DISPLAY-Years-S
 
-                   move INTEREST to DISPLAY-INTEREST-S 
+                   move INTEREST to DISPLAY-INTEREST-S
                 DISPLAY "INTEREST-S: " DISPLAY-INTEREST-S
                 display " "
 
-      *>   -------------------------------------------------------------     
+           END-EVALUATE
 
-           string
-                function trim(DISPLAY-CAPITAL-S) delimited by size
-                   "," delimited by size
-                  function trim(DISPLAY-RATE-S) delimited by size
-                   "," delimited by size
-                   function trim(DISPLAY-Years-S) delimited by size
-                   "," delimited by size
-                  function trim(DISPLAY-INTEREST-S) delimited by size
-                  into Output-Regel
-                  end-string
+           if LINK-MORTGAGE-MODE not = "A"
+      *>   -------------------------------------------------------------
+
+               move spaces to Output-Regel
+               string
+                    function trim(DISPLAY-CAPITAL-S) delimited by size
+                       "," delimited by size
+                      function trim(DISPLAY-RATE-S) delimited by size
+                       "," delimited by size
+                       function trim(DISPLAY-Years-S) delimited by size
+                       "," delimited by size
+                      function trim(DISPLAY-INTEREST-S)
+                          delimited by size
+                      into Output-Regel
+                      end-string
+
+                      display "Output-Regel: " Output-Regel
+                       display "---------------------------"
+
+                      write Output-Regel
 
-                  display "Output-Regel: " Output-Regel
-                   display "---------------------------"
-
-                  write Output-Regel
-
-      *>  -------------------------------------------------------------            
-               
-            DISPLAY "Status after WRITE output data: " WS-OUTPUT-STATUS
-             IF WS-OUTPUT-STATUS NOT = "00"
-           DISPLAY "Error writing data to output: " WS-OUTPUT-STATUS
-           MOVE "1" TO EOF-FLAG *> Stop processing
-             END-IF
-           display "Output-regel: " output-regel
-               
-               move zeroes to DISPLAY-CAPITAL-S
-               move zeroes to DISPLAY-RATE-S
-               move zeroes to DISPLAY-Years-S
-               move zeroes to DISPLAY-INTEREST-S
+      *>  -------------------------------------------------------------
+
+                DISPLAY "Status after WRITE output: " WS-OUTPUT-STATUS
+                 IF WS-OUTPUT-STATUS NOT = "00"
+               DISPLAY "Error writing data to output: " WS-OUTPUT-STATUS
+               MOVE "1" TO EOF-FLAG *> Stop processing
+               MOVE 1 TO WS-RETURN-CODE
+                 END-IF
+               display "Output-regel: " output-regel
+
+                   if WS-REPORT-LINE-COUNT = 0
+                       add 1 to WS-REPORT-PAGE-NUM
+                       if WS-REPORT-PAGE-NUM > 1
+                           move spaces to REPORT-REGEL
+                           write REPORT-REGEL
+                           write REPORT-REGEL
+                       end-if
+                       move WS-REPORT-PAGE-NUM
+                           to DISPLAY-REPORT-PAGE-NUM
+                       move function current-date to WS-CURRENT-DATETIME
+                       move spaces to WS-REPORT-TITLE-LINE
+                       string "MorgageCalculation - resultaten detail"
+                                  delimited by size
+                              " report   Datum: " delimited by size
+                              WS-CURRENT-DATETIME(1:4) "-"
+                              WS-CURRENT-DATETIME(5:2) "-"
+                              WS-CURRENT-DATETIME(7:2) delimited by size
+                              "   Pagina: " delimited by size
+                              function trim(DISPLAY-REPORT-PAGE-NUM)
+                                  delimited by size
+                           into WS-REPORT-TITLE-LINE
+                       end-string
+                       move WS-REPORT-TITLE-LINE to REPORT-REGEL
+                       write REPORT-REGEL
+                       move spaces to REPORT-REGEL
+                       write REPORT-REGEL
+                       move WS-LOAN-COLHDR-LINE to REPORT-REGEL
+                       write REPORT-REGEL
+                       move WS-LOAN-DASH-LINE to REPORT-REGEL
+                       write REPORT-REGEL
+                   end-if
+                   move CAPITAL-N to RPT-CAPITAL
+                   move RATE-N to RPT-RATE
+                   move Years-N to RPT-YEARS
+                   move INTEREST to RPT-INTEREST
+                   move LOAN-REPORT-LINE to REPORT-REGEL
+                   write REPORT-REGEL
+                   add 1 to WS-REPORT-LINE-COUNT
+                   if WS-REPORT-LINE-COUNT >= WS-LINES-PER-PAGE
+                       move 0 to WS-REPORT-LINE-COUNT
+                   end-if
+
+                   move zeroes to DISPLAY-CAPITAL-S
+                   move zeroes to DISPLAY-RATE-S
+                   move zeroes to DISPLAY-Years-S
+                   move zeroes to DISPLAY-INTEREST-S
+           end-if
+           else
+      *>        bad row -- log it and keep the rest of the batch going
+               add 1 to WS-REJECT-COUNT
+               move spaces to REJECT-REGEL
+               string
+                   function trim(FILE-LINE) delimited by size
+                   "," delimited by size
+                   function trim(WS-REJECT-REASON) delimited by size
+                   into REJECT-REGEL
+               end-string
+               write REJECT-REGEL
+               display "REJECTED: " REJECT-REGEL
+           end-if
            end-if
             END-READ
               END-PERFORM.
@@ -175,6 +759,118 @@
            DISPLAY "Status after CLOSE input-file: " WS-INPUT-STATUS
            close output-file.
             DISPLAY "Status after CLOSE output-file: " WS-OUTPUT-STATUS
-                
-           
+           close REJECT-FILE.
+            DISPLAY "Status after CLOSE reject-file: " WS-REJECT-STATUS
+           close REPORT-FILE.
+            DISPLAY "Status after CLOSE report-file: " WS-REPORT-STATUS
+
+           move WS-REJECT-COUNT to DISPLAY-REJECT-COUNT
+           display function trim(DISPLAY-REJECT-COUNT)
+               " row(s) rejected, see reject file."
+
+      *>    reconciliation -- every row read must end up either
+      *>    written to output or logged to the reject file; anything
+      *>    else means a row was silently dropped somewhere in between.
+           if WS-RUNLOG-RECORDS-IN not =
+                   WS-RUNLOG-RECORDS-OUT + WS-REJECT-COUNT
+               display "WARNING: record count mismatch -- "
+                   WS-RUNLOG-RECORDS-IN " row(s) read, "
+                   WS-RUNLOG-RECORDS-OUT " written, "
+                   WS-REJECT-COUNT " rejected"
+           end-if
+
+      *>    shared audit trail -- one line per run, appended to
+      *>    RUNLOG.TXT, so a run can be traced later without relying
+      *>    on console scrollback.
+           move function current-date to WS-CURRENT-DATETIME
+           move spaces to LOG-RUN-DATE
+           string WS-CURRENT-DATETIME(1:4) "-"
+                  WS-CURRENT-DATETIME(5:2) "-"
+                  WS-CURRENT-DATETIME(7:2)
+               into LOG-RUN-DATE
+           end-string
+           move spaces to LOG-RUN-TIME
+           string WS-CURRENT-DATETIME(9:2) ":"
+                  WS-CURRENT-DATETIME(11:2) ":"
+                  WS-CURRENT-DATETIME(13:2)
+               into LOG-RUN-TIME
+           end-string
+           move "MorgageCalculation" to LOG-PROGRAM-NAME
+           move LINK-OPERATOR-ID to LOG-OPERATOR-ID
+           move DYNAMIC-INFILE to LOG-INPUT-FILE
+           move DYNAMIC-OUTFILE to LOG-OUTPUT-FILE
+      *>    DYNAMIC-INFILE/-OUTFILE are built by STRING ... DELIMITED
+      *>    BY SPACE with no prior MOVE SPACES, so any bytes past the
+      *>    file name are whatever was already in memory rather than
+      *>    spaces -- harmless for ASSIGN DYNAMIC (the runtime reads
+      *>    up to the terminator) but fatal to a line sequential WRITE,
+      *>    so normalize to spaces before they go into the log line.
+           inspect LOG-INPUT-FILE replacing all X"00" by " "
+           inspect LOG-OUTPUT-FILE replacing all X"00" by " "
+
+      *>    archive this run's input/output into Archive/YYYYMMDD --
+      *>    mkdir/cp via the same CALL "SYSTEM" idiom VATQuarterlyReport
+      *>    already uses for its own "ls -1" roll-up. cp -p leaves the
+      *>    live Output-*.csv/input file in place for any report that
+      *>    expects to find it by its plain name.
+           move WS-CURRENT-DATETIME(1:8) to WS-ARCHIVE-DATE
+           move spaces to WS-ARCHIVE-CMD
+           string
+               "mkdir -p Archive/" delimited by size
+               WS-ARCHIVE-DATE delimited by size
+               " && cp -p " delimited by size
+               function trim(LOG-INPUT-FILE) delimited by size
+               " Archive/" delimited by size
+               WS-ARCHIVE-DATE delimited by size
+               "/ && cp -p " delimited by size
+               function trim(LOG-OUTPUT-FILE) delimited by size
+               " Archive/" delimited by size
+               WS-ARCHIVE-DATE delimited by size
+               "/" delimited by size
+               into WS-ARCHIVE-CMD
+           end-string
+           call "SYSTEM" using WS-ARCHIVE-CMD
+
+           move WS-RUNLOG-RECORDS-IN to LOG-RECORDS-IN
+           move WS-RUNLOG-RECORDS-OUT to LOG-RECORDS-OUT
+           if WS-RETURN-CODE not = 0
+               move "ERROR" to LOG-FINAL-STATUS
+           else
+               if WS-RUNLOG-RECORDS-IN not =
+                       WS-RUNLOG-RECORDS-OUT + WS-REJECT-COUNT
+                   move "MISMATCH" to LOG-FINAL-STATUS
+               else
+                   move "SUCCESS" to LOG-FINAL-STATUS
+               end-if
+           end-if
+           move spaces to LOG-REGEL
+           string
+               function trim(LOG-PROGRAM-NAME) delimited by size
+               "," delimited by size
+               function trim(LOG-OPERATOR-ID) delimited by size
+               "," delimited by size
+               function trim(LOG-INPUT-FILE) delimited by size
+               "," delimited by size
+               function trim(LOG-OUTPUT-FILE) delimited by size
+               "," delimited by size
+               function trim(LOG-RUN-DATE) delimited by size
+               " " delimited by size
+               function trim(LOG-RUN-TIME) delimited by size
+               "," delimited by size
+               function trim(LOG-RECORDS-IN) delimited by size
+               "," delimited by size
+               function trim(LOG-RECORDS-OUT) delimited by size
+               "," delimited by size
+               function trim(LOG-FINAL-STATUS) delimited by size
+               into LOG-REGEL
+           end-string
+           open extend RUNLOG-FILE
+           if WS-RUNLOG-STATUS not = "00"
+               open output RUNLOG-FILE
+           end-if
+           move LOG-REGEL to RUNLOG-REGEL
+           write RUNLOG-REGEL
+           close RUNLOG-FILE
+
+           move WS-RETURN-CODE to return-code
            goback.
