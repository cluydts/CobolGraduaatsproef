@@ -3,74 +3,127 @@
            environment division.
               input-output section.
                 file-control.
-                    select input-file assign to "input.csv"
-                        organization is line sequential.
-                    select output-file assign to "output.csv"
-                        organization is line sequential.
+                    select input-file assign dynamic DYNAMIC-INFILE
+                        organization is line sequential
+                        file status is WS-INPUT-STATUS.
+                    select output-file assign dynamic DYNAMIC-OUTFILE
+                        organization is line sequential
+                        file status is WS-OUTPUT-STATUS.
 
        DATA DIVISION.
-       
+
               FILE SECTION.
               FD input-file.
               01 input-record.
                 05 naam PIC X(30).
                 05 type-werknemer PIC X(8).
                 05 brutoloon-in PIC 9(5)V99.
-    
+
               FD output-file.
               01 output-record.
                 05 naam-out PIC X(30).
                 05 brutoloon-out PIC 9(5)V99.
+                05 rsz-out PIC 9(5)V99.
                 05 voorheffing-out PIC 9(5)V99.
                 05 netto-out PIC 9(5)V99.
 
        WORKING-STORAGE SECTION.
-   
+           01 DYNAMIC-INFILE pic x(30) value "input.csv".
+           01 DYNAMIC-OUTFILE pic x(30) value "output.csv".
+           01 WS-INPUT-STATUS pic xx.
+           01 WS-OUTPUT-STATUS pic xx.
+           01 WS-EOF-FLAG pic x(3) value "NO".
+           01 WS-CMDLINE pic x(60).
+
            01 brutoloon PIC 9(5)V99.
            01 brutoloon-Arbeider PIC 9(5)V99.
            01 RSZ PIC 9(5)V99.
            01 Voorheffing PIC 9(5)V99.
            01 NettoLoon PIC 9(5)V99.
-    
+
        PROCEDURE DIVISION.
+
+      *>    the file names default to the original input.csv/
+      *>    output.csv above so an operator who doesn't pass
+      *>    anything still gets the old behavior; a file name and
+      *>    (optionally) an output file name on the command line
+      *>    override them, e.g. "salarisberekening Loon-Input.csv" or
+      *>    "salarisberekening Loon-Input.csv Loon-Output.csv".
+              accept WS-CMDLINE from command-line
+              if WS-CMDLINE not = spaces
+                  unstring function trim(WS-CMDLINE) delimited by space
+                      into DYNAMIC-INFILE DYNAMIC-OUTFILE
+                  end-unstring
+                  if DYNAMIC-OUTFILE = spaces
+                      move "output.csv" to DYNAMIC-OUTFILE
+                  end-if
+              end-if
+
               OPEN INPUT input-file
+              DISPLAY "Status after OPEN input-file: " WS-INPUT-STATUS
+              IF WS-INPUT-STATUS NOT = "00"
+                  DISPLAY "Error opening input file: " WS-INPUT-STATUS
+                  MOVE 1 TO RETURN-CODE
+                  STOP RUN
+              END-IF
+
                 OPEN OUTPUT output-file
-                READ input-file INTO input-record
-                PERFORM UNTIL input-file = "EOF"
+                DISPLAY "Status after OPEN output-file: "
+                    WS-OUTPUT-STATUS
+                IF WS-OUTPUT-STATUS NOT = "00"
+                    DISPLAY "Error opening output file: "
+                        WS-OUTPUT-STATUS
+                    MOVE 1 TO RETURN-CODE
+                    STOP RUN
+                END-IF
+
+                PERFORM UNTIL WS-EOF-FLAG = "EOF"
                     READ input-file INTO input-record
                         AT END
-                            MOVE "EOF" TO input-file
+                            MOVE "EOF" TO WS-EOF-FLAG
                         NOT AT END
                             MOVE brutoloon-in TO Brutoloon
-                        END-READ
-
-                    IF TypeWerknemer = "Bediende"
-                        COMPUTE RSZ = Brutoloon * 0.1307
-                    ELSE IF TypeWerknemer = "Arbeider"
-                           compute brutoloon-Arbeider = brutoloon * 1.08
-                        COMPUTE RSZ = brutoloon-Arbeider * 0.1307
-                    END-IF.
+                    END-READ
 
+                    IF WS-EOF-FLAG not = "EOF"
+                        IF type-werknemer = "Bediende"
+                            COMPUTE RSZ = Brutoloon * 0.1307
+                        ELSE
+                            IF type-werknemer = "Arbeider"
+                                compute brutoloon-Arbeider =
+                                    brutoloon * 1.08
+                                COMPUTE RSZ =
+                                    brutoloon-Arbeider * 0.1307
+                            END-IF
+                        END-IF
 
-           if  brutoloon-in <= 1318.33
-            compute Voorheffing = brutoloon-in * 0.15
-           else if brutoloon-in > 1318.33 and brutoloon-in <= 2326.66
-            compute Voorheffing = brutoloon-in * 0.25
-           else if brutoloon-in > 2326.66 and brutoloon-in <= 4026.66
-            compute voorheffing = brutoloon-in * 0.45
-            else if brutoloon-in > 4026.66
-            compute voorheffing = brutoloon-in * 0.50
-           end-if.
+                        if brutoloon-in <= 1318.33
+                            compute Voorheffing = brutoloon-in * 0.15
+                        else
+                            if brutoloon-in <= 2326.66
+                                compute Voorheffing =
+                                    brutoloon-in * 0.25
+                            else
+                                if brutoloon-in <= 4026.66
+                                    compute voorheffing =
+                                        brutoloon-in * 0.45
+                                else
+                                    compute voorheffing =
+                                        brutoloon-in * 0.50
+                                end-if
+                            end-if
+                        end-if
 
-           COMPUTE NettoLoon = Brutoloon - RSZ - Voorheffing.
+                        COMPUTE NettoLoon =
+                            Brutoloon - RSZ - Voorheffing
 
-                MOVE Naam TO naam-out
-                MOVE Brutoloon TO brutoloon-out
-                MOVE RSZ TO rsz-out
-                MOVE Voorheffing TO voorheffing-out
-                MOVE NettoLoon TO netto-out
-                WRITE output-record
-                    END-WRITE
+                        MOVE Naam TO naam-out
+                        MOVE Brutoloon TO brutoloon-out
+                        MOVE RSZ TO rsz-out
+                        MOVE Voorheffing TO voorheffing-out
+                        MOVE NettoLoon TO netto-out
+                        WRITE output-record
+                    END-IF
                 END-PERFORM
                 CLOSE input-file
                 CLOSE output-file
